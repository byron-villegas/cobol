@@ -13,28 +13,240 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARCHIVO-CUENTAS ASSIGN TO "cuentas.txt"
+           SELECT ARCHIVO-CUENTAS ASSIGN TO WS-NOMBRE-ARCHIVO-CUENTAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUENTA-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-CUENTAS.
+           SELECT ARCHIVO-BITACORA ASSIGN TO "bitacora.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-RECIBO ASSIGN TO "recibos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-SECUENCIA ASSIGN TO "secuencia.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEC-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-SECUENCIA.
+           SELECT ARCHIVO-PRESTAMOS ASSIGN TO "prestamos.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRESTAMO-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-PRESTAMOS.
+           SELECT ARCHIVO-ORDENES ASSIGN TO "ordenes.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDEN-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-ORDENES.
+           SELECT ARCHIVO-NOTIFICACIONES ASSIGN TO "notificaciones.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-CASSETTE ASSIGN TO "cassette.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CASSETTE.
+           SELECT ARCHIVO-SALUDOS ASSIGN TO "saludos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SALUDOS.
        DATA DIVISION.
        FILE SECTION.
        FD ARCHIVO-CUENTAS.
-       01 CUENTA.
-          05 RUT PIC X(10).
-          05 CLAVE PIC 9(4).
-          05 SALDO PIC 9(8).
+           COPY "CUENTA.CPY".
+       FD ARCHIVO-BITACORA.
+       01 REGISTRO-BITACORA.
+          05 BIT-RUT PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-CUENTA PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-OPERACION PIC X(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-MONTO PIC Z(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-SALDO PIC -(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-FECHAYHORA PIC X(19).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-SECUENCIA PIC 9(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-ID-TERMINAL PIC X(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-ANU-TIPO-ORIGINAL PIC X(3).
+       FD ARCHIVO-RECIBO.
+       01 REGISTRO-RECIBO PIC X(80).
+       FD ARCHIVO-SECUENCIA.
+       01 REGISTRO-SECUENCIA.
+          05 SEC-CLAVE PIC X(1).
+          05 SEC-ULTIMO-NUMERO PIC 9(10).
+       FD ARCHIVO-PRESTAMOS.
+           COPY "PRESTAMO.CPY".
+       FD ARCHIVO-ORDENES.
+           COPY "ORDEN-PERMANENTE.CPY".
+       FD ARCHIVO-NOTIFICACIONES.
+       01 REGISTRO-NOTIFICACION.
+          05 NOT-RUT PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 NOT-NUM-CUENTA PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 NOT-OPERACION PIC X(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 NOT-SALDO-NUEVO PIC -(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 NOT-FECHAYHORA PIC X(19).
+          05 FILLER PIC X VALUE SPACE.
+          05 NOT-ID-TERMINAL PIC X(8).
+       FD ARCHIVO-CASSETTE.
+       01 REGISTRO-CASSETTE PIC X(45).
+       FD ARCHIVO-SALUDOS.
+       01 REGISTRO-SALUDO PIC X(60).
        WORKING-STORAGE SECTION.
+       77 WS-STATUS-CUENTAS PIC X(2).
+       77 WS-STATUS-PRESTAMOS PIC X(2).
+       77 WS-STATUS-ORDENES PIC X(2).
+       77 WS-STATUS-CASSETTE PIC X(2) VALUE "00".
+       77 WS-STATUS-SALUDOS PIC X(2) VALUE "00".
+       77 WS-SALUDO-INDICE PIC 9(1) COMP.
+      *    Textos de saludo y sus tramos horarios, cargados desde
+      *    saludos.txt para que se puedan cambiar sin recompilar; el
+      *    valor por defecto de cada campo es el saludo original.
+       01 WS-PARAMETROS-SALUDO.
+           05 WS-SALUDO-PROMO PIC X(60) VALUE SPACES.
+           05 WS-SALUDO-ENTRY OCCURS 3 TIMES.
+               10 WS-SALUDO-HORA-INICIO PIC 99.
+               10 WS-SALUDO-HORA-FIN PIC 99.
+               10 WS-SALUDO-TEXTO PIC X(40).
+      *    Modo entrenamiento: la sesion completa corre contra una
+      *    copia aislada de ARCHIVO-CUENTAS y no deja rastro en la
+      *    bitacora real, para practicar/capacitar sin arriesgar una
+      *    cuenta de verdad.
+       77 WS-NOMBRE-ARCHIVO-CUENTAS PIC X(30) VALUE "cuentas.txt".
+       77 WS-RESPUESTA-ENTRENAMIENTO PIC X VALUE 'N'.
+       77 WS-MODO-ENTRENAMIENTO PIC X VALUE 'N'.
+           88 MODO-ES-ENTRENAMIENTO VALUE 'S'.
+      *    Identifica el cajero/sucursal fisica que genero cada
+      *    transaccion, para poder distinguirlas cuando haya mas de un
+      *    cajero escribiendo a la misma bitacora.
+       77 WS-ID-TERMINAL PIC X(8) VALUE "CAJERO01".
+      *    Contador de secuencia de movimientos, persistido en
+      *    secuencia.txt entre ejecuciones para que cada entrada de la
+      *    bitacora tenga un identificador unico y referenciable
+      *    incluso si dos movimientos ocurren en el mismo segundo.
+       77 WS-STATUS-SECUENCIA PIC X(2) VALUE "00".
+       77 WS-NUM-SECUENCIA PIC 9(10) VALUE 0.
        77 WS-RUT PIC X(10).
+       77 WS-NUM-CUENTA PIC 9(3).
+       77 WS-NUM-TARJETA PIC 9(16).
+       77 WS-NUM-CUENTA-DESTINO PIC 9(3).
        01 WS-ENCONTRADO PIC 9 VALUE 0.
        01 WS-PUNTO PIC X VALUE '.'.
        01 WS-CANTIDAD-PUNTO-ENC PIC 9 VALUE 0.
        01 WS-GUION PIC X VALUE '-'.
        01 WS-CANTIDAD-GUION-ENC PIC 9 VALUE 0.
+       77 WS-RUT-CUERPO PIC X(8).
+       77 WS-RUT-DV PIC X(1).
+       77 WS-RUT-DV-CALCULADO PIC X(1).
+       77 WS-RUT-DIGITO PIC 9(1).
+       77 WS-RUT-SUMA PIC 9(4) COMP.
+       77 WS-RUT-MULTIPLICADOR PIC 9(1) COMP VALUE 2.
+       77 WS-RUT-RESTO PIC 9(2) COMP.
+       77 WS-RUT-DIGITO-DV PIC 9(1).
+       77 WS-RUT-POS PIC 9(2) COMP.
+       77 WS-RUT-DV-VALIDO PIC X VALUE 'N'.
+           88 RUT-DV-ES-VALIDO VALUE 'S'.
        77 WS-CLAVE PIC 9(4).
-       77 WS-SALDO PIC 99999999.
+       77 WS-CLAVE-HASH PIC 9(8).
+       77 WS-OTP-ACTIVADO PIC X VALUE 'N'.
+           88 OTP-ACTIVADO-CLIENTE VALUE 'S'.
+       77 WS-OTP-GENERADO PIC 9(6).
+       77 WS-OTP-INGRESADO PIC 9(6).
+       77 WS-PREGUNTA-SEGURIDAD-COD PIC 9(1).
+       77 WS-RESPUESTA-SEGURIDAD PIC X(20).
+       77 WS-RESPUESTA-SEGURIDAD-VERIF PIC X(20).
+      *    Segundo titular autorizado sobre la misma cuenta (SALDO
+      *    compartido); es opcional, RUT-SECUNDARIO queda en blanco si
+      *    el cliente no habilita a nadie mas.
+       77 WS-TIENE-TITULAR-SECUNDARIO PIC X VALUE 'N'.
+           88 CUENTA-TIENE-TITULAR-SECUNDARIO VALUE 'S'.
+       77 WS-RUT-SECUNDARIO PIC X(10) VALUE SPACES.
+       77 WS-CLAVE-SECUNDARIA PIC 9(4).
+       77 WS-CLAVE-SECUNDARIA-HASH PIC 9(8) VALUE 0.
+       77 WS-CUENTAS-SEC-EOF PIC X VALUE 'N'.
+           88 WS-CUENTAS-SEC-FIN-ARCHIVO VALUE 'S'.
+       77 WS-RUT-DESTINO PIC X(10).
+       77 WS-SALDO-DESTINO PIC S9(8).
+       77 WS-RUT-ORIGEN-TEMP PIC X(10).
+       77 WS-SALDO-ORIGEN-TEMP PIC S9(8).
+       77 WS-NUM-CUENTA-ORIGEN-TEMP PIC 9(3).
+       77 WS-DESTINO-ENCONTRADO PIC X VALUE 'N'.
+           88 CUENTA-DESTINO-ENCONTRADA VALUE 'S'.
+       77 WS-DESTINO-ACREDITADO PIC X VALUE 'N'.
+           88 DESTINO-FUE-ACREDITADO VALUE 'S'.
+       77 WS-CLAVE-ACTUAL-HASH PIC 9(8).
+       77 WS-CLAVE-ACTUAL-VALIDA PIC X VALUE 'N'.
+           88 CLAVE-ACTUAL-ES-VALIDA VALUE 'S'.
+       77 WS-LIMITE-GIRO-DIARIO PIC 9(8).
+       77 WS-LIMITE-GIRO-DIARIO-DEFECTO PIC 9(8) VALUE 500000.
+       77 WS-FECHA-ULTIMO-GIRO PIC 9(8) VALUE 0.
+       77 WS-MONTO-GIRADO-HOY PIC 9(8) VALUE 0.
+       77 WS-FECHA-HOY PIC 9(8).
+       77 WS-LIMITE-DIARIO-OK PIC X VALUE 'S'.
+           88 LIMITE-DIARIO-DISPONIBLE VALUE 'S'.
+       77 WS-LIMITE-SOBREGIRO PIC 9(8) VALUE 0.
+       77 WS-MONEDA PIC X(3) VALUE "CLP".
+           88 WS-MONEDA-ES-VALIDA VALUE "CLP" "USD".
+       77 WS-DISPONIBLE-GIRO PIC S9(8).
+       77 WS-SALDO PIC S9(8).
        77 WS-MONTO PIC 99999999.
-       77 WS-RESULTADO PIC 99999999.
+       77 WS-RESULTADO PIC S9(8).
        01 WS-OPERACION PIC X(3).
-           88 WS-OPERACIONES-VALIDAS VALUE "CON" "DEP" "GIR" "SAL".
+           88 WS-OPERACIONES-VALIDAS
+               VALUE "CON" "DEP" "GIR" "TRA" "CAM" "EST" "PAG" "ANU"
+                     "CIE" "HIS" "SAL" "PPR" "ORD".
+       77 WS-CODIGO-BILLER PIC X(6).
+      *    Pago de cuotas de un prestamo (PPR), distinto de PAG que
+      *    paga un convenio/servicio externo.
+       77 WS-NUM-PRESTAMO PIC 9(3).
+       77 WS-SALDO-PRESTAMO PIC 9(8).
+       77 WS-PRESTAMO-ENCONTRADO PIC X VALUE 'N'.
+           88 PRESTAMO-FUE-ENCONTRADO VALUE 'S'.
+      *    Programacion de ordenes permanentes (ORD): transferencia o
+      *    pago de convenio de monto fijo que EJECUTAR-ORDENES repite
+      *    automaticamente cada WS-ORDEN-INTERVALO-DIAS.
+       77 WS-NUM-ORDEN PIC 9(3).
+       77 WS-ORDEN-TIPO PIC X(3).
+           88 WS-ORDEN-ES-TRANSFERENCIA VALUE "TRA".
+           88 WS-ORDEN-ES-PAGO VALUE "PAG".
+       77 WS-ORDEN-INTERVALO-DIAS PIC 9(3).
+       77 WS-ORDEN-ENTERO-FECHA PIC S9(9) COMP.
+       77 WS-ORDEN-FECHA-PROXIMO-PAGO PIC 9(8).
+       77 WS-ORDEN-VALIDA PIC X VALUE 'S'.
+           88 ORDEN-ES-VALIDA VALUE 'S'.
+       77 WS-ANU-OPERACION PIC X(3).
+       77 WS-ANU-MONTO PIC 9(8).
+       77 WS-ANU-ENCONTRADO PIC X VALUE 'N'.
+           88 ANU-MOVIMIENTO-ENCONTRADO VALUE 'S'.
+       77 WS-DEPOSITO-INICIAL PIC 9(8).
+       77 WS-DEPOSITO-MINIMO PIC 9(8) VALUE 5000.
+      *    Montos minimo/maximo permitidos por transaccion, distintos
+      *    para giro y deposito (un deposito sobre el umbral de
+      *    reportabilidad no es el mismo riesgo que un giro grande).
+       77 WS-MONTO-MINIMO-GIRO PIC 9(8) VALUE 1000.
+       77 WS-MONTO-MAXIMO-GIRO PIC 9(8) VALUE 5000000.
+       77 WS-MONTO-MINIMO-DEPOSITO PIC 9(8) VALUE 1000.
+       77 WS-MONTO-MAXIMO-DEPOSITO PIC 9(8) VALUE 10000000.
+      *    Sobre este umbral, GIRAR exige que un supervisor autorice
+      *    el retiro con su propio RUT y CLAVE antes de entregarlo.
+       77 WS-MONTO-UMBRAL-AUTORIZACION PIC 9(8) VALUE 2000000.
+       77 WS-SUPERVISOR-RUT PIC X(10).
+       77 WS-SUPERVISOR-NUM-CUENTA PIC 9(3).
+       77 WS-SUPERVISOR-CLAVE PIC 9(4).
+       77 WS-SUPERVISOR-CLAVE-HASH PIC 9(8).
+       77 WS-GIRO-AUTORIZADO-SUPERVISOR PIC X VALUE 'N'.
+           88 GIRO-AUTORIZADO-POR-SUPERVISOR VALUE 'S'.
+       77 WS-GIRO-PUEDE-CONTINUAR PIC X VALUE 'S'.
+           88 GIRO-PUEDE-CONTINUAR VALUE 'S'.
+       77 WS-CUENTA-YA-EXISTE PIC X VALUE 'N'.
+           88 CUENTA-YA-EXISTE VALUE 'S'.
        01 WS-RESPUESTA PIC XX.
            88 WS-RESPUESTAS-VALIDAS VALUE "SI" "NO".
            88 WS-RESPUESTA-SI VALUE "SI".
@@ -52,34 +264,162 @@
            15 WS-MINUTO-FORMATEADO PIC 99.
            15 FILLER PIC X VALUE ':'.
            15 WS-SEGUNDO-FORMATEADO PIC 99.
-       01 WS-FORMATO-MONEDA PIC Z(8)9.
-       77 FIN-DE-CUENTAS PIC X VALUE 'N'.
-       77 NOMBRE-TEMPORAL PIC X(20) VALUE "cuentas_temp.txt".
+       01 WS-FORMATO-MONEDA PIC -(8)9.
+       01 WS-TABLA-MOVIMIENTOS.
+           05 WS-MOV-ENTRY OCCURS 10 TIMES.
+               10 WS-MOV-OPERACION PIC X(3).
+               10 WS-MOV-MONTO PIC Z(7)9.
+               10 WS-MOV-SALDO PIC -(7)9.
+               10 WS-MOV-FECHAYHORA PIC X(19).
+       77 WS-MOV-CANTIDAD PIC 9(2) COMP VALUE 0.
+       77 WS-MOV-INDICE PIC 9(2) COMP.
+       77 WS-BIT-EOF PIC X VALUE 'N'.
+           88 WS-BIT-FIN-ARCHIVO VALUE 'S'.
+      *    Paginacion de HIS (historial completo, a diferencia de EST
+      *    que solo muestra los ultimos 10 movimientos).
+       77 WS-HIS-TOTAL PIC 9(4) COMP VALUE 0.
+       77 WS-HIS-CANTIDAD-PAGINA PIC 9(2) COMP VALUE 0.
+       77 WS-HIS-LINEAS-POR-PAGINA PIC 9(2) COMP VALUE 5.
+       77 WS-TIMEOUT-SESION PIC 9(5) COMP VALUE 3000.
+      *    WS-TIMEOUT-SESION esta en decimas de segundo (3000 = 300
+      *    segundos), lo que espera un ACCEPT antes de dar por
+      *    abandonada la sesion.
+      *    Existencia de billetes del cajero, de mayor a menor
+      *    denominacion, para que GIRAR arme vuelto exacto; layout
+      *    compartido con CUADRE-DIARIO via COPY.
+           COPY "CASSETTE.CPY".
+       77 WS-CASS-INDICE PIC 9(1) COMP.
+       77 WS-CASS-RESTANTE PIC 9(8).
+       77 WS-CASS-NOTAS-NECESARIAS PIC 9(4) COMP.
+       01 WS-CASS-NOTAS-USADAS OCCURS 5 TIMES PIC 9(4) COMP.
+       77 WS-CASSETTE-OK PIC X VALUE 'S'.
+           88 CASSETTE-TIENE-EFECTIVO VALUE 'S'.
+       77 WS-MONTO-SUGERIDO PIC 9(8).
+       77 WS-SALDO-ANTERIOR PIC S9(8).
+       77 WS-FECHA-ULTIMA-ACTIVIDAD PIC 9(8) VALUE 0.
+      *    Ventana nocturna en que corren los batch de interes/cuadre
+      *    contra el mismo cuentas.txt; el cajero no debe aceptar
+      *    logins mientras tanto.
+       77 WS-HORA-INICIO-MANTENCION PIC 99 VALUE 02.
+       77 WS-HORA-FIN-MANTENCION PIC 99 VALUE 04.
+       77 WS-EN-MANTENCION PIC X VALUE 'N'.
+           88 CAJERO-EN-MANTENCION VALUE 'S'.
 
        PROCEDURE DIVISION.
             DISPLAY "----------- CAJERO AUTOMATICO -----------".
 
+            PERFORM LEER-ID-TERMINAL.
+
+            PERFORM ACTIVAR-MODO-ENTRENAMIENTO.
+
+            PERFORM LEER-PARAMETROS-SALUDO.
+
             PERFORM MENSAJE-BIENVENIDA.
 
             PERFORM IMPRIMIR-FECHA-ACTUAL.
 
+            PERFORM LEER-CASSETTE.
+
+            PERFORM VERIFICAR-VENTANA-MANTENCION.
+
             PERFORM LOGIN-USUARIO.
 
             PERFORM MOSTRAR-OPERACIONES.
 
-            MENSAJE-BIENVENIDA.
-               IF WS-HORA-FORMATEADA < 12 THEN
-                   DISPLAY "BUENOS DIAS ESTIMADO(A)"
-               END-IF
+            LEER-ID-TERMINAL.
+      *        CAJERO_ID_TERMINAL se define a nivel de sistema operativo
+      *        (variable de ambiente) o como simbolico de JCL en un
+      *        despliegue con varios cajeros; si no viene definida se
+      *        mantiene el valor por defecto CAJERO01.
+               ACCEPT WS-ID-TERMINAL
+                   FROM ENVIRONMENT "CAJERO_ID_TERMINAL"
+               IF WS-ID-TERMINAL = SPACES THEN
+                   MOVE "CAJERO01" TO WS-ID-TERMINAL
+               END-IF.
 
-               IF WS-HORA-FORMATEADA >= 12 AND
-                  WS-HORA-FORMATEADA < 20 THEN
-                   DISPLAY "BUENAS TARDES ESTIMADO(A)"
-               END-IF
+            ACTIVAR-MODO-ENTRENAMIENTO.
+      *        Al elegir entrenamiento, ARCHIVO-CUENTAS se redirige a
+      *        una copia de practica y GRABAR-BITACORA deja de escribir
+      *        en la bitacora real, para que un ejecutivo pueda mostrar
+      *        el cajero a personal nuevo sin tocar datos de produccion.
+               DISPLAY
+                   "DESEA INICIAR EN MODO ENTRENAMIENTO (S/N)? "
+               ACCEPT WS-RESPUESTA-ENTRENAMIENTO
+               MOVE FUNCTION UPPER-CASE(WS-RESPUESTA-ENTRENAMIENTO)
+                   TO WS-RESPUESTA-ENTRENAMIENTO
+               DISPLAY " "
 
-               IF WS-HORA-FORMATEADA >= 20 AND
-                  WS-HORA-FORMATEADA < 24 THEN
-                   DISPLAY "BUENAS NOCHES ESTIMADO(A)"
+               IF WS-RESPUESTA-ENTRENAMIENTO = 'S' THEN
+                   MOVE 'S' TO WS-MODO-ENTRENAMIENTO
+                   MOVE "cuentas_entrenamiento.txt"
+                       TO WS-NOMBRE-ARCHIVO-CUENTAS
+                   DISPLAY "****************************************"
+                   DISPLAY "***       MODO ENTRENAMIENTO        ***"
+                   DISPLAY "***  SESION SOBRE DATOS DE PRUEBA,   ***"
+                   DISPLAY "***  SIN EFECTO EN CUENTAS REALES    ***"
+                   DISPLAY "****************************************"
+               END-IF.
+
+            LEER-PARAMETROS-SALUDO.
+      *        El saludo y sus tramos horarios se leen de saludos.txt
+      *        para que marketing pueda cambiar el texto estacional o
+      *        agregar una linea promocional sin tocar el programa; si
+      *        el archivo no existe todavia se usan los tres saludos
+      *        de siempre. Formato de saludos.txt: la primera linea es
+      *        la promocion (libre, puede ir en blanco) y las tres
+      *        siguientes son HHINI HHFIN TEXTO, una por tramo horario.
+               MOVE 00 TO WS-SALUDO-HORA-INICIO(1)
+               MOVE 12 TO WS-SALUDO-HORA-FIN(1)
+               MOVE "BUENOS DIAS ESTIMADO(A)" TO WS-SALUDO-TEXTO(1)
+               MOVE 12 TO WS-SALUDO-HORA-INICIO(2)
+               MOVE 20 TO WS-SALUDO-HORA-FIN(2)
+               MOVE "BUENAS TARDES ESTIMADO(A)" TO WS-SALUDO-TEXTO(2)
+               MOVE 20 TO WS-SALUDO-HORA-INICIO(3)
+               MOVE 24 TO WS-SALUDO-HORA-FIN(3)
+               MOVE "BUENAS NOCHES ESTIMADO(A)" TO WS-SALUDO-TEXTO(3)
+               MOVE SPACES TO WS-SALUDO-PROMO
+
+               OPEN INPUT ARCHIVO-SALUDOS
+               IF WS-STATUS-SALUDOS NOT = "35"
+                   READ ARCHIVO-SALUDOS
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE REGISTRO-SALUDO TO WS-SALUDO-PROMO
+                   END-READ
+                   PERFORM VARYING WS-SALUDO-INDICE FROM 1 BY 1
+                       UNTIL WS-SALUDO-INDICE > 3
+                       READ ARCHIVO-SALUDOS
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               MOVE REGISTRO-SALUDO(1:2)
+                                   TO WS-SALUDO-HORA-INICIO
+                                       (WS-SALUDO-INDICE)
+                               MOVE REGISTRO-SALUDO(4:2)
+                                   TO WS-SALUDO-HORA-FIN
+                                       (WS-SALUDO-INDICE)
+                               MOVE REGISTRO-SALUDO(7:40)
+                                   TO WS-SALUDO-TEXTO
+                                       (WS-SALUDO-INDICE)
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-SALUDOS
+               END-IF.
+
+            MENSAJE-BIENVENIDA.
+               PERFORM VARYING WS-SALUDO-INDICE FROM 1 BY 1
+                   UNTIL WS-SALUDO-INDICE > 3
+                   IF WS-HORA-FORMATEADA >=
+                          WS-SALUDO-HORA-INICIO(WS-SALUDO-INDICE)
+                      AND WS-HORA-FORMATEADA <
+                          WS-SALUDO-HORA-FIN(WS-SALUDO-INDICE) THEN
+                       DISPLAY WS-SALUDO-TEXTO(WS-SALUDO-INDICE)
+                   END-IF
+               END-PERFORM
+
+               IF WS-SALUDO-PROMO NOT = SPACES THEN
+                   DISPLAY WS-SALUDO-PROMO
                END-IF.
 
             SETEAR-FECHA-ACTUAL.
@@ -103,40 +443,551 @@
             IMPRIMIR-MUCHAS-GRACIAS.
                DISPLAY "MUCHAS GRACIAS POR UTILIZAR NUESTROS SERVICIOS".
 
+            SIGUIENTE-NUMERO-SECUENCIA.
+      *        Lee, incrementa y vuelve a dejar el contador en una
+      *        sola apertura I-O de ARCHIVO-SECUENCIA, protegida por
+      *        LOCK MODE AUTOMATIC igual que ARCHIVO-CUENTAS, para que
+      *        dos sesiones (esta u otra interactiva, o un batch
+      *        nocturno) que llamen a este parrafo al mismo tiempo no
+      *        puedan leer el mismo numero y dejar dos movimientos con
+      *        igual BIT-NUM-SECUENCIA en la bitacora. Si secuencia.txt
+      *        todavia no existe (primera ejecucion del sistema) lo
+      *        crea en cero antes de continuar.
+               MOVE "S" TO SEC-CLAVE
+               OPEN I-O ARCHIVO-SECUENCIA
+               IF WS-STATUS-SECUENCIA = "35"
+                   OPEN OUTPUT ARCHIVO-SECUENCIA
+                   MOVE "S" TO SEC-CLAVE
+                   MOVE 0 TO SEC-ULTIMO-NUMERO
+                   WRITE REGISTRO-SECUENCIA
+                   CLOSE ARCHIVO-SECUENCIA
+                   MOVE "S" TO SEC-CLAVE
+                   OPEN I-O ARCHIVO-SECUENCIA
+               END-IF
+               READ ARCHIVO-SECUENCIA
+                   INVALID KEY
+                       MOVE 0 TO SEC-ULTIMO-NUMERO
+               END-READ
+               ADD 1 TO SEC-ULTIMO-NUMERO
+               MOVE SEC-ULTIMO-NUMERO TO WS-NUM-SECUENCIA
+               REWRITE REGISTRO-SECUENCIA
+               CLOSE ARCHIVO-SECUENCIA.
+
+            LEER-CASSETTE.
+      *        Restaura la existencia de billetes dejada por la ultima
+      *        sesion desde cassette.txt; si el archivo todavia no
+      *        existe (primera ejecucion) se usa la carga inicial de
+      *        WS-CASSETTE-INICIAL con la que ya viene la copybook.
+               OPEN INPUT ARCHIVO-CASSETTE
+               IF WS-STATUS-CASSETTE NOT = "35"
+                   READ ARCHIVO-CASSETTE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE REGISTRO-CASSETTE TO WS-CASSETTE-INICIAL
+                   END-READ
+                   CLOSE ARCHIVO-CASSETTE
+               END-IF.
+
+            GRABAR-CASSETTE.
+      *        Persiste la existencia de billetes despues de cada giro
+      *        exitoso, para que CUADRE-DIARIO pueda leer el efectivo
+      *        realmente disponible sin depender de que el cajero siga
+      *        con la misma sesion abierta.
+               MOVE WS-CASSETTE-INICIAL TO REGISTRO-CASSETTE
+               OPEN OUTPUT ARCHIVO-CASSETTE
+               WRITE REGISTRO-CASSETTE
+               CLOSE ARCHIVO-CASSETTE.
+
+            VERIFICAR-VENTANA-MANTENCION.
+      *        Bloquea el login mientras corren los batch nocturnos de
+      *        interes/cuadre contra el mismo cuentas.txt, para que no
+      *        se pisen con una sesion interactiva a mitad del
+      *        proceso.
+               MOVE 'N' TO WS-EN-MANTENCION
+               IF WS-HORA-FORMATEADA >= WS-HORA-INICIO-MANTENCION
+                  AND WS-HORA-FORMATEADA < WS-HORA-FIN-MANTENCION
+                   MOVE 'S' TO WS-EN-MANTENCION
+               END-IF
+
+               IF CAJERO-EN-MANTENCION
+                   DISPLAY "------ CAJERO EN MANTENCION ------"
+                   DISPLAY
+                       "FUERA DE SERVICIO ENTRE LAS "
+                       WS-HORA-INICIO-MANTENCION
+                       " Y LAS " WS-HORA-FIN-MANTENCION
+                       " HORAS POR PROCESOS INTERNOS"
+                   DISPLAY "POR FAVOR VUELVA MAS TARDE"
+                   STOP RUN
+               END-IF.
+
             MENSAJE-CONF-BORR.
                DISPLAY "PARA CONFIRMAR. PRESIONE LA TECLA <ENTER>"
                DISPLAY
                    "SI SE EQUIVOCA. PRESIONE LA TECLA"
                    " <DEL> PARA BORRAR".
 
+            INGRESAR-MONEDA.
+      *        La cuenta puede abrirse en CLP o USD; si el cliente no
+      *        contesta con una de las dos, se abre en CLP por defecto.
+               DISPLAY
+                   "MONEDA DE LA CUENTA (CLP O USD, ENTER PARA CLP): "
+               ACCEPT WS-MONEDA
+               DISPLAY " "
+
+               MOVE FUNCTION UPPER-CASE(WS-MONEDA) TO WS-MONEDA
+
+               IF WS-MONEDA = SPACES THEN
+                   MOVE "CLP" TO WS-MONEDA
+               END-IF
+
+               IF NOT WS-MONEDA-ES-VALIDA THEN
+                   DISPLAY "MONEDA NO RECONOCIDA. SE USARA CLP"
+                   MOVE "CLP" TO WS-MONEDA
+               END-IF.
+
+            INGRESAR-DEPOSITO-INICIAL.
+      *        El deposito de apertura debe alcanzar el minimo
+      *        configurado en WS-DEPOSITO-MINIMO; se reintenta una
+      *        vez antes de abortar la apertura de la cuenta.
+               DISPLAY "INGRESE MONTO DE DEPOSITO INICIAL (MINIMO "
+                   WS-DEPOSITO-MINIMO "): "
+               ACCEPT WS-DEPOSITO-INICIAL
+               DISPLAY " "
+
+               IF WS-DEPOSITO-INICIAL NOT NUMERIC
+                  OR WS-DEPOSITO-INICIAL < WS-DEPOSITO-MINIMO THEN
+                   DISPLAY
+                       "ERROR EL DEPOSITO INICIAL DEBE SER NUMERICO "
+                       "Y NO INFERIOR AL MINIMO"
+                   DISPLAY "POR FAVOR INGRESE NUEVAMENTE"
+                   ACCEPT WS-DEPOSITO-INICIAL
+                   DISPLAY " "
+                   IF WS-DEPOSITO-INICIAL NOT NUMERIC
+                      OR WS-DEPOSITO-INICIAL < WS-DEPOSITO-MINIMO THEN
+                       DISPLAY "DATO INVALIDO. SESION FINALIZADA"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   END-IF
+               END-IF.
+
+            INGRESAR-OTP-ACTIVADO.
+      *        Permite al cliente optar por el segundo factor (OTP) al
+      *        abrir la cuenta; LOGIN-USUARIO lo exigira en cada inicio
+      *        de sesion si esta activado.
+               DISPLAY
+                   "DESEA ACTIVAR VERIFICACION EN DOS PASOS? SI O NO"
+               ACCEPT WS-RESPUESTA
+               MOVE FUNCTION UPPER-CASE(WS-RESPUESTA) TO WS-RESPUESTA
+               DISPLAY " "
+
+               IF WS-RESPUESTA-SI THEN
+                   MOVE 'S' TO WS-OTP-ACTIVADO
+               ELSE
+                   MOVE 'N' TO WS-OTP-ACTIVADO
+               END-IF.
+
+            INGRESAR-TITULAR-SECUNDARIO.
+      *        Permite autorizar a una segunda persona sobre la misma
+      *        cuenta (cuenta conjunta), con su propio RUT y CLAVE;
+      *        LEER-CUENTA acepta ese par ademas del titular original.
+               MOVE SPACES TO WS-RUT-SECUNDARIO
+               MOVE 0 TO WS-CLAVE-SECUNDARIA-HASH
+
+               DISPLAY
+                   "DESEA AUTORIZAR UN SEGUNDO TITULAR EN ESTA "
+                   "CUENTA? SI O NO"
+               ACCEPT WS-RESPUESTA
+               MOVE FUNCTION UPPER-CASE(WS-RESPUESTA) TO WS-RESPUESTA
+               DISPLAY " "
+
+               IF WS-RESPUESTA-SI THEN
+                   MOVE 'S' TO WS-TIENE-TITULAR-SECUNDARIO
+                   DISPLAY "RUT DEL SEGUNDO TITULAR: "
+                   ACCEPT WS-RUT-SECUNDARIO
+                   MOVE FUNCTION UPPER-CASE(WS-RUT-SECUNDARIO)
+                       TO WS-RUT-SECUNDARIO
+                   DISPLAY " "
+
+                   DISPLAY "CLAVE DEL SEGUNDO TITULAR: "
+                   ACCEPT WS-CLAVE-SECUNDARIA
+                   DISPLAY " "
+
+                   COMPUTE WS-CLAVE-SECUNDARIA-HASH =
+                       FUNCTION MOD
+                           ((WS-CLAVE-SECUNDARIA * 7919) + 104729,
+                            100000000)
+               ELSE
+                   MOVE 'N' TO WS-TIENE-TITULAR-SECUNDARIO
+               END-IF.
+
+            MOSTRAR-PREGUNTA-SEGURIDAD.
+      *        Texto de la pregunta de seguridad segun el codigo
+      *        guardado en la cuenta; usado tanto al registrarse como
+      *        al recuperar la clave.
+               EVALUATE WS-PREGUNTA-SEGURIDAD-COD
+                   WHEN 1
+                       DISPLAY
+                        "CUAL ES EL NOMBRE DE SU PRIMERA MASCOTA? "
+                   WHEN 2
+                       DISPLAY "CUAL ES SU CIUDAD NATAL? "
+                   WHEN OTHER
+                       DISPLAY "CUAL ES EL NOMBRE DE SU COLEGIO? "
+               END-EVALUATE.
+
+            INGRESAR-PREGUNTA-SEGURIDAD.
+      *        Se define al abrir la cuenta para habilitar la
+      *        recuperacion de clave sin necesidad de conocer la clave
+      *        anterior.
+               DISPLAY "ELIJA UNA PREGUNTA DE SEGURIDAD:"
+               DISPLAY "1. NOMBRE DE SU PRIMERA MASCOTA"
+               DISPLAY "2. SU CIUDAD NATAL"
+               DISPLAY "3. NOMBRE DE SU COLEGIO"
+               ACCEPT WS-PREGUNTA-SEGURIDAD-COD
+               DISPLAY " "
+
+               IF WS-PREGUNTA-SEGURIDAD-COD NOT NUMERIC
+                  OR WS-PREGUNTA-SEGURIDAD-COD < 1
+                  OR WS-PREGUNTA-SEGURIDAD-COD > 3 THEN
+                   DISPLAY "ERROR OPCION INVALIDA"
+                   DISPLAY "POR FAVOR INGRESE NUEVAMENTE"
+                   ACCEPT WS-PREGUNTA-SEGURIDAD-COD
+                   DISPLAY " "
+                   IF WS-PREGUNTA-SEGURIDAD-COD NOT NUMERIC
+                      OR WS-PREGUNTA-SEGURIDAD-COD < 1
+                      OR WS-PREGUNTA-SEGURIDAD-COD > 3 THEN
+                       DISPLAY "DATO INVALIDO. SESION FINALIZADA"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   END-IF
+               END-IF
+
+               PERFORM MOSTRAR-PREGUNTA-SEGURIDAD
+               DISPLAY "INGRESE SU RESPUESTA: "
+               ACCEPT WS-RESPUESTA-SEGURIDAD
+               MOVE FUNCTION UPPER-CASE(WS-RESPUESTA-SEGURIDAD)
+                   TO WS-RESPUESTA-SEGURIDAD
+               DISPLAY " ".
+
+            RECUPERAR-CLAVE.
+      *        Ruta de autoatencion para clientes que olvidaron la
+      *        CLAVE: valida la respuesta a la pregunta de seguridad
+      *        fijada en REGISTRO-USUARIO y, si es correcta, permite
+      *        fijar una CLAVE nueva sin conocer la anterior. Tambien
+      *        desbloquea la cuenta, ya que un olvido de clave suele
+      *        venir acompanado de intentos fallidos previos.
+               OPEN I-O ARCHIVO-CUENTAS
+               MOVE WS-RUT TO RUT
+               MOVE WS-NUM-CUENTA TO NUM-CUENTA
+               READ ARCHIVO-CUENTAS
+                   INVALID KEY
+                       CLOSE ARCHIVO-CUENTAS
+                       DISPLAY "RUT Y/O NUMERO DE CUENTA INVALIDOS"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   NOT INVALID KEY
+                       MOVE PREGUNTA-SEGURIDAD-COD
+                           TO WS-PREGUNTA-SEGURIDAD-COD
+                       PERFORM MOSTRAR-PREGUNTA-SEGURIDAD
+                       DISPLAY "INGRESE SU RESPUESTA: "
+                       ACCEPT WS-RESPUESTA-SEGURIDAD-VERIF
+                       MOVE FUNCTION
+                           UPPER-CASE(WS-RESPUESTA-SEGURIDAD-VERIF)
+                           TO WS-RESPUESTA-SEGURIDAD-VERIF
+                       DISPLAY " "
+
+                       IF WS-RESPUESTA-SEGURIDAD-VERIF
+                          = RESPUESTA-SEGURIDAD THEN
+                           DISPLAY "RESPUESTA CORRECTA"
+                           PERFORM INGRESAR-CLAVE
+                           PERFORM CALCULAR-HASH-CLAVE
+                           MOVE WS-CLAVE-HASH TO CLAVE
+                           MOVE 0 TO INTENTOS-FALLIDOS
+                           MOVE 'N' TO CUENTA-BLOQUEADA
+                           REWRITE CUENTA
+                           CLOSE ARCHIVO-CUENTAS
+                           DISPLAY "CLAVE ACTUALIZADA EXITOSAMENTE"
+                           DISPLAY
+                               "INICIE SESION NUEVAMENTE CON SU "
+                               "CLAVE NUEVA"
+                           PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                           STOP RUN
+                       ELSE
+                           CLOSE ARCHIVO-CUENTAS
+                           DISPLAY "RESPUESTA INCORRECTA"
+                           PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                           STOP RUN
+                       END-IF
+               END-READ.
+
+            VERIFICAR-CUENTA-NO-EXISTE.
+      *        Repite justo antes del WRITE la busqueda por clave que
+      *        ya hizo LEER-CUENTA, para no pisar una cuenta creada
+      *        por otra sesion mientras esta se registraba.
+               MOVE 'N' TO WS-CUENTA-YA-EXISTE
+               MOVE WS-RUT TO RUT
+               MOVE WS-NUM-CUENTA TO NUM-CUENTA
+               READ ARCHIVO-CUENTAS
+                   INVALID KEY
+                       MOVE 'N' TO WS-CUENTA-YA-EXISTE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-CUENTA-YA-EXISTE
+               END-READ.
+
             REGISTRO-USUARIO.
-                OPEN EXTEND ARCHIVO-CUENTAS
+                PERFORM INGRESAR-MONEDA
+                PERFORM INGRESAR-DEPOSITO-INICIAL
+                PERFORM INGRESAR-OTP-ACTIVADO
+                PERFORM INGRESAR-PREGUNTA-SEGURIDAD
+                PERFORM INGRESAR-TITULAR-SECUNDARIO
+                OPEN I-O ARCHIVO-CUENTAS
+                PERFORM VERIFICAR-CUENTA-NO-EXISTE
+
+                IF CUENTA-YA-EXISTE THEN
+                    CLOSE ARCHIVO-CUENTAS
+                    DISPLAY
+                        "YA EXISTE UNA CUENTA CON ESE RUT Y NUMERO"
+                    PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                    STOP RUN
+                END-IF
+
                 MOVE WS-RUT TO RUT
-                MOVE WS-CLAVE TO CLAVE
-                MOVE 0 TO SALDO
-                WRITE CUENTA AFTER ADVANCING 1 LINE
+                MOVE WS-NUM-CUENTA TO NUM-CUENTA
+                PERFORM CALCULAR-HASH-CLAVE
+                MOVE WS-CLAVE-HASH TO CLAVE
+                MOVE WS-DEPOSITO-INICIAL TO SALDO
+                MOVE 0 TO INTENTOS-FALLIDOS
+                MOVE 'N' TO CUENTA-BLOQUEADA
+                MOVE WS-LIMITE-GIRO-DIARIO-DEFECTO TO LIMITE-GIRO-DIARIO
+                MOVE 0 TO FECHA-ULTIMO-GIRO
+                MOVE 0 TO MONTO-GIRADO-HOY
+                MOVE WS-LIMITE-SOBREGIRO TO LIMITE-SOBREGIRO
+                MOVE WS-MONEDA TO MONEDA-CUENTA
+                MOVE WS-NUM-TARJETA TO NUM-TARJETA
+                MOVE WS-OTP-ACTIVADO TO OTP-ACTIVADO
+                MOVE WS-PREGUNTA-SEGURIDAD-COD TO PREGUNTA-SEGURIDAD-COD
+                MOVE WS-RESPUESTA-SEGURIDAD TO RESPUESTA-SEGURIDAD
+                MOVE WS-RUT-SECUNDARIO TO RUT-SECUNDARIO
+                MOVE WS-CLAVE-SECUNDARIA-HASH TO CLAVE-SECUNDARIA
+                PERFORM ACTUALIZAR-FECHA-ACTIVIDAD
+                MOVE WS-FECHA-ULTIMA-ACTIVIDAD TO FECHA-ULTIMA-ACTIVIDAD
+                WRITE CUENTA
+                    INVALID KEY
+                        DISPLAY
+                            "YA EXISTE UNA CUENTA CON ESE RUT Y NUMERO"
+                END-WRITE
                 CLOSE ARCHIVO-CUENTAS
+                MOVE WS-LIMITE-GIRO-DIARIO-DEFECTO
+                    TO WS-LIMITE-GIRO-DIARIO
+                MOVE 0 TO WS-FECHA-ULTIMO-GIRO
+                MOVE 0 TO WS-MONTO-GIRADO-HOY
+                MOVE WS-DEPOSITO-INICIAL TO WS-SALDO
                 DISPLAY "USUARIO CREADO EXITOSAMENTE".
 
-            LEER-CUENTA.
-               OPEN INPUT ARCHIVO-CUENTAS
-               PERFORM UNTIL FIN-DE-CUENTAS = 'S'
-                   READ ARCHIVO-CUENTAS
-                       NOT AT END
-                           IF WS-RUT = RUT
-                               MOVE 1 TO WS-ENCONTRADO
-                           END-IF
+            GRABAR-CUENTA.
+      *        Vuelca WS-SALDO y los contadores de giro diario al
+      *        registro de ARCHIVO-CUENTAS de la sesion actual,
+      *        mediante una lectura y reescritura directa por clave
+      *        (RUT), sin recorrer el archivo. LOCK MODE IS AUTOMATIC
+      *        en el SELECT mantiene el registro bloqueado para otras
+      *        sesiones solo mientras dura este READ/REWRITE.
+               OPEN I-O ARCHIVO-CUENTAS
+               MOVE WS-RUT TO RUT
+               MOVE WS-NUM-CUENTA TO NUM-CUENTA
+               READ ARCHIVO-CUENTAS
+                   INVALID KEY
+                       IF WS-STATUS-CUENTAS = "9F" OR "9D"
+                           DISPLAY
+                               "CUENTA EN USO POR OTRA SESION. "
+                               "INTENTE NUEVAMENTE"
+                       END-IF
+                   NOT INVALID KEY
+                       MOVE WS-SALDO TO SALDO
+                       MOVE WS-FECHA-ULTIMO-GIRO TO FECHA-ULTIMO-GIRO
+                       MOVE WS-MONTO-GIRADO-HOY TO MONTO-GIRADO-HOY
+                       MOVE WS-FECHA-ULTIMA-ACTIVIDAD
+                           TO FECHA-ULTIMA-ACTIVIDAD
+                       REWRITE CUENTA
+               END-READ
+               CLOSE ARCHIVO-CUENTAS.
+
+            ACTUALIZAR-FECHA-ACTIVIDAD.
+      *        Marca la fecha de hoy como ultima actividad de la
+      *        cuenta; se llama en cada operacion que cuenta como uso
+      *        (CON/GIR/DEP) para que el reporte de cuentas inactivas
+      *        pueda detectar cuentas sin movimiento.
+               PERFORM SETEAR-FECHA-ACTUAL
+               COMPUTE WS-FECHA-ULTIMA-ACTIVIDAD =
+                   (WS-ANIO-FORMATEADO * 10000)
+                   + (WS-MES-FORMATEADO * 100)
+                   + WS-DIA-FORMATEADO.
+
+            GRABAR-BITACORA.
+      *        Deja un registro en bitacora.txt de cada operacion
+      *        (CON/GIR/DEP y las que se agreguen a futuro) para poder
+      *        reconstruir lo ocurrido ante un reclamo de un cliente.
+      *        En modo entrenamiento no se escribe nada, para que una
+      *        sesion de practica no ensucie la bitacora real.
+               IF NOT MODO-ES-ENTRENAMIENTO THEN
+                   PERFORM SETEAR-FECHA-ACTUAL
+                   PERFORM SIGUIENTE-NUMERO-SECUENCIA
+                   OPEN EXTEND ARCHIVO-BITACORA
+                   MOVE WS-RUT TO BIT-RUT
+                   MOVE WS-NUM-CUENTA TO BIT-NUM-CUENTA
+                   MOVE WS-OPERACION TO BIT-OPERACION
+                   MOVE WS-MONTO TO BIT-MONTO
+                   MOVE WS-SALDO TO BIT-SALDO
+                   MOVE WS-FECHAYHORA-FORMATEADA TO BIT-FECHAYHORA
+                   MOVE WS-NUM-SECUENCIA TO BIT-NUM-SECUENCIA
+                   MOVE WS-ID-TERMINAL TO BIT-ID-TERMINAL
+                   IF WS-OPERACION = "ANU" THEN
+                       MOVE WS-ANU-OPERACION TO BIT-ANU-TIPO-ORIGINAL
+                   ELSE
+                       MOVE SPACES TO BIT-ANU-TIPO-ORIGINAL
+                   END-IF
+                   WRITE REGISTRO-BITACORA AFTER ADVANCING 1 LINE
+                   CLOSE ARCHIVO-BITACORA
+               END-IF.
+
+            GRABAR-NOTIFICACION-SALDO.
+      *        Punto de integracion para el gateway externo de SMS/
+      *        correo: deja en notificaciones.txt el RUT, el saldo
+      *        nuevo y el tipo de operacion, para que un proceso aparte
+      *        avise al cliente sin que este tenga que estar frente al
+      *        cajero para enterarse. Se llama despues de GIRAR/
+      *        DEPOSITAR/TRANSFERIR, una vez que WS-SALDO ya quedo con
+      *        el valor definitivo. En modo entrenamiento se omite,
+      *        igual que el resto de la bitacora real.
+               IF NOT MODO-ES-ENTRENAMIENTO THEN
+                   OPEN EXTEND ARCHIVO-NOTIFICACIONES
+                   MOVE WS-RUT TO NOT-RUT
+                   MOVE WS-NUM-CUENTA TO NOT-NUM-CUENTA
+                   MOVE WS-OPERACION TO NOT-OPERACION
+                   MOVE WS-SALDO TO NOT-SALDO-NUEVO
+                   MOVE WS-FECHAYHORA-FORMATEADA TO NOT-FECHAYHORA
+                   MOVE WS-ID-TERMINAL TO NOT-ID-TERMINAL
+                   WRITE REGISTRO-NOTIFICACION AFTER ADVANCING 1 LINE
+                   CLOSE ARCHIVO-NOTIFICACIONES
+               END-IF.
 
-                           IF WS-RUT = RUT AND
-                              WS-CLAVE = CLAVE
+            GRABAR-RECIBO.
+      *        Emula el comprobante que entregaria la impresora fisica
+      *        del cajero para un GIR o DEP: se llama despues de
+      *        GRABAR-BITACORA con WS-SALDO-ANTERIOR ya guardado. En
+      *        modo entrenamiento no se emite, igual que el resto de
+      *        la bitacora real.
+               IF NOT MODO-ES-ENTRENAMIENTO THEN
+                   PERFORM SETEAR-FECHA-ACTUAL
+                   OPEN EXTEND ARCHIVO-RECIBO
+
+                   MOVE SPACES TO REGISTRO-RECIBO
+                   MOVE "------------------------------------"
+                       TO REGISTRO-RECIBO
+                   WRITE REGISTRO-RECIBO AFTER ADVANCING 1 LINE
+
+                   MOVE SPACES TO REGISTRO-RECIBO
+                   STRING
+                       "RUT: " DELIMITED BY SIZE
+                       WS-RUT DELIMITED BY SIZE
+                       " CUENTA: " DELIMITED BY SIZE
+                       WS-NUM-CUENTA DELIMITED BY SIZE
+                       INTO REGISTRO-RECIBO
+                   END-STRING
+                   WRITE REGISTRO-RECIBO AFTER ADVANCING 1 LINE
+
+                   MOVE SPACES TO REGISTRO-RECIBO
+                   STRING
+                       "OPERACION: " DELIMITED BY SIZE
+                       WS-OPERACION DELIMITED BY SIZE
+                       " MONTO: " DELIMITED BY SIZE
+                       WS-MONTO DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-MONEDA DELIMITED BY SIZE
+                       INTO REGISTRO-RECIBO
+                   END-STRING
+                   WRITE REGISTRO-RECIBO AFTER ADVANCING 1 LINE
+
+                   MOVE SPACES TO REGISTRO-RECIBO
+                   STRING
+                       "SALDO ANTERIOR: " DELIMITED BY SIZE
+                       WS-SALDO-ANTERIOR DELIMITED BY SIZE
+                       " SALDO NUEVO: " DELIMITED BY SIZE
+                       WS-SALDO DELIMITED BY SIZE
+                       INTO REGISTRO-RECIBO
+                   END-STRING
+                   WRITE REGISTRO-RECIBO AFTER ADVANCING 1 LINE
+
+                   MOVE SPACES TO REGISTRO-RECIBO
+                   STRING
+                       "FECHA: " DELIMITED BY SIZE
+                       WS-FECHAYHORA-FORMATEADA DELIMITED BY SIZE
+                       " CAJERO: " DELIMITED BY SIZE
+                       WS-ID-TERMINAL DELIMITED BY SIZE
+                       INTO REGISTRO-RECIBO
+                   END-STRING
+                   WRITE REGISTRO-RECIBO AFTER ADVANCING 1 LINE
+
+                   CLOSE ARCHIVO-RECIBO
+               END-IF.
+
+            LEER-CUENTA.
+      *        LOCK MODE IS AUTOMATIC en el SELECT protege este
+      *        READ/REWRITE del acceso concurrente de otra sesion a la
+      *        misma cuenta; si el registro esta bloqueado por otro
+      *        terminal, WS-STATUS-CUENTAS lo informa en vez de dejar
+      *        pasar un login sobre datos a medio actualizar.
+               MOVE 0 TO WS-ENCONTRADO
+               MOVE WS-RUT TO RUT
+               MOVE WS-NUM-CUENTA TO NUM-CUENTA
+               OPEN I-O ARCHIVO-CUENTAS
+               PERFORM CALCULAR-HASH-CLAVE
+               READ ARCHIVO-CUENTAS
+                   INVALID KEY
+                       MOVE 0 TO WS-ENCONTRADO
+                       IF WS-STATUS-CUENTAS = "9F" OR "9D"
+                           DISPLAY
+                               "CUENTA EN USO POR OTRA SESION. "
+                               "INTENTE NUEVAMENTE"
+                       END-IF
+                   NOT INVALID KEY
+                       IF CUENTA-ESTA-BLOQUEADA
+                           MOVE 3 TO WS-ENCONTRADO
+                       ELSE
+                           IF WS-CLAVE-HASH = CLAVE
+                              AND WS-NUM-TARJETA = NUM-TARJETA
                                MOVE 2 TO WS-ENCONTRADO
                                MOVE SALDO TO WS-SALDO
-                               MOVE 'S' TO FIN-DE-CUENTAS
+                               MOVE LIMITE-GIRO-DIARIO
+                                   TO WS-LIMITE-GIRO-DIARIO
+                               MOVE FECHA-ULTIMO-GIRO
+                                   TO WS-FECHA-ULTIMO-GIRO
+                               MOVE MONTO-GIRADO-HOY
+                                   TO WS-MONTO-GIRADO-HOY
+                               MOVE LIMITE-SOBREGIRO
+                                   TO WS-LIMITE-SOBREGIRO
+                               MOVE MONEDA-CUENTA TO WS-MONEDA
+                               MOVE OTP-ACTIVADO TO WS-OTP-ACTIVADO
+                               MOVE FECHA-ULTIMA-ACTIVIDAD
+                                   TO WS-FECHA-ULTIMA-ACTIVIDAD
+                               MOVE 0 TO INTENTOS-FALLIDOS
+                               REWRITE CUENTA
+                           ELSE
+                               MOVE 1 TO WS-ENCONTRADO
+                               ADD 1 TO INTENTOS-FALLIDOS
+                               IF INTENTOS-FALLIDOS >= 3
+                                   MOVE 'S' TO CUENTA-BLOQUEADA
+                               END-IF
+                               REWRITE CUENTA
                            END-IF
-                       AT END
-                           MOVE 'S' TO FIN-DE-CUENTAS
-                   END-READ
-               END-PERFORM
+                       END-IF
+               END-READ
+
+               IF WS-ENCONTRADO = 0
+                  AND WS-STATUS-CUENTAS NOT = "9F"
+                  AND WS-STATUS-CUENTAS NOT = "9D"
+                   PERFORM BUSCAR-CUENTA-POR-SECUNDARIO
+               END-IF
+
                CLOSE ARCHIVO-CUENTAS
 
                IF WS-ENCONTRADO = 0
@@ -154,14 +1005,86 @@
                    END-IF
                END-IF
 
+               IF WS-ENCONTRADO = 3
+                   DISPLAY
+                       "CUENTA BLOQUEADA POR EXCESO DE INTENTOS "
+                       "FALLIDOS. CONTACTE A UN EJECUTIVO"
+                   PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                   STOP RUN.
+
                IF WS-ENCONTRADO = 1
-                   DISPLAY "RUT Y/O CLAVE INVALIDOS"
+                   DISPLAY "RUT, TARJETA Y/O CLAVE INVALIDOS"
                    PERFORM IMPRIMIR-MUCHAS-GRACIAS
                    STOP RUN.
 
+            BUSCAR-CUENTA-POR-SECUNDARIO.
+      *        Si el RUT ingresado no es el titular de la cuenta pero
+      *        coincide con el titular secundario autorizado sobre
+      *        alguna cuenta con ese mismo NUM-CUENTA, la ubica
+      *        recorriendo el archivo: CUENTA-CLAVE (RUT + NUM-CUENTA
+      *        del titular original) no calza con el RUT del titular
+      *        secundario, asi que la busqueda por clave directa de
+      *        arriba no la puede encontrar.
+               MOVE LOW-VALUES TO CUENTA-CLAVE
+               START ARCHIVO-CUENTAS KEY IS NOT LESS THAN CUENTA-CLAVE
+                   INVALID KEY
+                       CONTINUE
+               END-START
+
+               MOVE 'N' TO WS-CUENTAS-SEC-EOF
+               PERFORM UNTIL WS-CUENTAS-SEC-FIN-ARCHIVO
+                          OR WS-ENCONTRADO NOT = 0
+                   READ ARCHIVO-CUENTAS NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-CUENTAS-SEC-EOF
+                       NOT AT END
+                           IF RUT-SECUNDARIO = WS-RUT
+                              AND NUM-CUENTA = WS-NUM-CUENTA
+                               PERFORM VALIDAR-CREDENCIALES-SECUNDARIO
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+            VALIDAR-CREDENCIALES-SECUNDARIO.
+      *        Misma logica de bloqueo/clave/tarjeta de LEER-CUENTA,
+      *        aplicada al par CLAVE-SECUNDARIA de la cuenta conjunta
+      *        encontrada; al calzar deja WS-RUT con el RUT del
+      *        titular original para que el resto del programa (que
+      *        siempre usa WS-RUT+WS-NUM-CUENTA como clave) opere
+      *        sobre el mismo registro sin cambios adicionales.
+               IF CUENTA-ESTA-BLOQUEADA
+                   MOVE 3 TO WS-ENCONTRADO
+               ELSE
+                   IF WS-CLAVE-HASH = CLAVE-SECUNDARIA
+                      AND WS-NUM-TARJETA = NUM-TARJETA
+                       MOVE 2 TO WS-ENCONTRADO
+                       MOVE RUT TO WS-RUT
+                       MOVE SALDO TO WS-SALDO
+                       MOVE LIMITE-GIRO-DIARIO TO WS-LIMITE-GIRO-DIARIO
+                       MOVE FECHA-ULTIMO-GIRO TO WS-FECHA-ULTIMO-GIRO
+                       MOVE MONTO-GIRADO-HOY TO WS-MONTO-GIRADO-HOY
+                       MOVE LIMITE-SOBREGIRO TO WS-LIMITE-SOBREGIRO
+                       MOVE MONEDA-CUENTA TO WS-MONEDA
+                       MOVE OTP-ACTIVADO TO WS-OTP-ACTIVADO
+                       MOVE FECHA-ULTIMA-ACTIVIDAD
+                           TO WS-FECHA-ULTIMA-ACTIVIDAD
+                       MOVE 0 TO INTENTOS-FALLIDOS
+                       REWRITE CUENTA
+                   ELSE
+                       MOVE 1 TO WS-ENCONTRADO
+                       ADD 1 TO INTENTOS-FALLIDOS
+                       IF INTENTOS-FALLIDOS >= 3
+                           MOVE 'S' TO CUENTA-BLOQUEADA
+                       END-IF
+                       REWRITE CUENTA
+                   END-IF
+               END-IF.
+
             LOGIN-USUARIO.
                DISPLAY
                    "PARA INICIAR SESION DEBE INGRESAR RUT Y CLAVE"
+               PERFORM INGRESAR-NUM-TARJETA
+
                PERFORM INGRESAR-RUT
 
                IF WS-CANTIDAD-GUION-ENC = 0 OR
@@ -177,19 +1100,124 @@
                    PERFORM INGRESAR-RUT
                END-IF
 
+               PERFORM VALIDAR-DIGITO-VERIFICADOR
+
+               IF NOT RUT-DV-ES-VALIDO THEN
+                   DISPLAY "ERROR RUT INGRESADO NO ES VALIDO"
+                   DISPLAY "POR FAVOR INGRESE DE NUEVO EL RUT"
+                   PERFORM INGRESAR-RUT
+                   PERFORM VALIDAR-DIGITO-VERIFICADOR
+                   IF NOT RUT-DV-ES-VALIDO THEN
+                       DISPLAY "RUT INVALIDO. SESION FINALIZADA"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   END-IF
+               END-IF
+
+               PERFORM INGRESAR-NUM-CUENTA
+
+               DISPLAY "OLVIDO SU CLAVE? SI O NO"
+               ACCEPT WS-RESPUESTA
+               MOVE FUNCTION UPPER-CASE(WS-RESPUESTA) TO WS-RESPUESTA
+               DISPLAY " "
+
+               IF WS-RESPUESTA-SI THEN
+                   PERFORM RECUPERAR-CLAVE
+               END-IF
+
                PERFORM INGRESAR-CLAVE
 
                PERFORM LEER-CUENTA
 
+               IF OTP-ACTIVADO-CLIENTE
+                   PERFORM VERIFICAR-OTP
+               END-IF
+
                DISPLAY "HA INICIADO SESION EXITOSAMENTE"
                DISPLAY " "
 
                PERFORM IMPRIMIR-FECHA-ACTUAL.
 
+            VALIDAR-DIGITO-VERIFICADOR.
+      *        Calcula el digito verificador (modulo 11) del cuerpo
+      *        del RUT ingresado y lo compara con el digito informado
+      *        despues del guion.
+               MOVE 'N' TO WS-RUT-DV-VALIDO
+               MOVE 0 TO WS-RUT-SUMA
+               MOVE 2 TO WS-RUT-MULTIPLICADOR
+
+               UNSTRING WS-RUT DELIMITED BY '-'
+                   INTO WS-RUT-CUERPO WS-RUT-DV
+
+               MOVE FUNCTION UPPER-CASE(WS-RUT-DV) TO WS-RUT-DV
+
+               IF WS-RUT-CUERPO IS NUMERIC
+                   PERFORM VARYING WS-RUT-POS FROM 8 BY -1
+                           UNTIL WS-RUT-POS < 1
+                       MOVE WS-RUT-CUERPO(WS-RUT-POS:1)
+                           TO WS-RUT-DIGITO
+                       COMPUTE WS-RUT-SUMA =
+                           WS-RUT-SUMA +
+                           (WS-RUT-DIGITO * WS-RUT-MULTIPLICADOR)
+                       ADD 1 TO WS-RUT-MULTIPLICADOR
+                       IF WS-RUT-MULTIPLICADOR > 7
+                           MOVE 2 TO WS-RUT-MULTIPLICADOR
+                       END-IF
+                   END-PERFORM
+
+                   COMPUTE WS-RUT-RESTO =
+                       11 - FUNCTION MOD(WS-RUT-SUMA, 11)
+
+                   EVALUATE WS-RUT-RESTO
+                       WHEN 11
+                           MOVE '0' TO WS-RUT-DV-CALCULADO
+                       WHEN 10
+                           MOVE 'K' TO WS-RUT-DV-CALCULADO
+                       WHEN OTHER
+                           MOVE WS-RUT-RESTO TO WS-RUT-DIGITO-DV
+                           MOVE WS-RUT-DIGITO-DV TO WS-RUT-DV-CALCULADO
+                   END-EVALUATE
+
+                   IF WS-RUT-DV-CALCULADO = WS-RUT-DV
+                       MOVE 'S' TO WS-RUT-DV-VALIDO
+                   END-IF
+               END-IF.
+
+            INGRESAR-NUM-TARJETA.
+      *        Se pide antes del RUT para modelar "algo que se tiene"
+      *        (la tarjeta) ademas de "algo que se sabe" (RUT y CLAVE);
+      *        LEER-CUENTA valida que coincida con NUM-TARJETA.
+               DISPLAY "INGRESE NUMERO DE TARJETA: "
+               PERFORM MENSAJE-CONF-BORR.
+               ACCEPT WS-NUM-TARJETA WITH TIME-OUT WS-TIMEOUT-SESION
+                   ON EXCEPTION
+                       DISPLAY "SESION FINALIZADA POR INACTIVIDAD"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+               END-ACCEPT
+               DISPLAY " "
+
+               IF WS-NUM-TARJETA NOT NUMERIC THEN
+                   DISPLAY "ERROR NUMERO DE TARJETA DEBE SER NUMERICO"
+                   DISPLAY "POR FAVOR INGRESE NUEVAMENTE"
+                   ACCEPT WS-NUM-TARJETA
+                   DISPLAY " "
+                   IF WS-NUM-TARJETA NOT NUMERIC THEN
+                       DISPLAY "DATO INVALIDO. SESION FINALIZADA"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   END-IF
+               END-IF.
+
             INGRESAR-RUT.
                DISPLAY "INGRESE SU RUT: "
                PERFORM MENSAJE-CONF-BORR.
-               ACCEPT WS-RUT
+               ACCEPT WS-RUT WITH TIME-OUT WS-TIMEOUT-SESION
+                   ON EXCEPTION
+                       DISPLAY "SESION FINALIZADA POR INACTIVIDAD"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+               END-ACCEPT
                DISPLAY " "
 
                MOVE FUNCTION UPPER-CASE(WS-RUT) TO WS-RUT
@@ -203,16 +1231,102 @@
                INSPECT WS-RUT TALLYING WS-CANTIDAD-GUION-ENC
                FOR ALL WS-GUION.
 
+            INGRESAR-NUM-CUENTA.
+      *        Un mismo RUT puede tener mas de una cuenta; el numero
+      *        de cuenta completa la clave del archivo indexado junto
+      *        al RUT. Use 001 para la primera cuenta que se abra.
+               DISPLAY
+                   "INGRESE NUMERO DE CUENTA (001 SI ES SU "
+                   "PRIMERA CUENTA): "
+               ACCEPT WS-NUM-CUENTA
+               DISPLAY " "
+
+               IF WS-NUM-CUENTA NOT NUMERIC THEN
+                   DISPLAY "ERROR EL NUMERO DE CUENTA DEBE SER NUMERICO"
+                   DISPLAY "POR FAVOR INGRESE NUEVAMENTE"
+                   ACCEPT WS-NUM-CUENTA
+                   DISPLAY " "
+                   IF WS-NUM-CUENTA NOT NUMERIC THEN
+                       DISPLAY "DATO INVALIDO. SESION FINALIZADA"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   END-IF
+               END-IF.
+
+            CALCULAR-HASH-CLAVE.
+      *        Transforma la CLAVE de 4 digitos ingresada en un valor
+      *        de 8 digitos para no guardar el PIN en texto plano en
+      *        cuentas.txt.
+               COMPUTE WS-CLAVE-HASH =
+                   FUNCTION MOD ((WS-CLAVE * 7919) + 104729, 100000000).
+
+            VERIFICAR-OTP.
+      *        Segundo factor para clientes que optaron por el. El
+      *        codigo se genera a partir de la clave y la hora actual
+      *        y se muestra por pantalla simulando su envio por el
+      *        canal externo (SMS/correo) que este cajero no posee.
+               PERFORM SETEAR-FECHA-ACTUAL
+               COMPUTE WS-OTP-GENERADO =
+                   FUNCTION MOD
+                       ((WS-CLAVE-HASH * 31)
+                       + (WS-SEGUNDO-FORMATEADO * 17)
+                       + 7, 1000000)
+               DISPLAY
+                   "CODIGO DE VERIFICACION ENVIADO: " WS-OTP-GENERADO
+               DISPLAY "INGRESE EL CODIGO RECIBIDO: "
+               PERFORM MENSAJE-CONF-BORR.
+               ACCEPT WS-OTP-INGRESADO WITH TIME-OUT WS-TIMEOUT-SESION
+                   ON EXCEPTION
+                       DISPLAY "SESION FINALIZADA POR INACTIVIDAD"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+               END-ACCEPT
+               DISPLAY " "
+
+               IF WS-OTP-INGRESADO NOT = WS-OTP-GENERADO THEN
+                   DISPLAY "CODIGO DE VERIFICACION INCORRECTO"
+                   DISPLAY "POR FAVOR INGRESE NUEVAMENTE"
+                   ACCEPT WS-OTP-INGRESADO
+                   DISPLAY " "
+                   IF WS-OTP-INGRESADO NOT = WS-OTP-GENERADO THEN
+                       DISPLAY "CODIGO INVALIDO. SESION FINALIZADA"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   END-IF
+               END-IF.
+
             INGRESAR-CLAVE.
                DISPLAY "INGRESE SU CLAVE: "
                PERFORM MENSAJE-CONF-BORR.
-               ACCEPT WS-CLAVE
-               DISPLAY " ".
+               ACCEPT WS-CLAVE WITH TIME-OUT WS-TIMEOUT-SESION
+                   ON EXCEPTION
+                       DISPLAY "SESION FINALIZADA POR INACTIVIDAD"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+               END-ACCEPT
+               DISPLAY " "
+
+               IF WS-CLAVE NOT NUMERIC THEN
+                   DISPLAY "ERROR LA CLAVE DEBE SER NUMERICA"
+                   DISPLAY "POR FAVOR INGRESE NUEVAMENTE"
+                   ACCEPT WS-CLAVE
+                   DISPLAY " "
+                   IF WS-CLAVE NOT NUMERIC THEN
+                       DISPLAY "DATO INVALIDO. SESION FINALIZADA"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   END-IF
+               END-IF.
 
             INGRESAR-OPERACION.
                 DISPLAY "INGRESE OPERACION: "
                 PERFORM MENSAJE-CONF-BORR.
-                ACCEPT WS-OPERACION
+                ACCEPT WS-OPERACION WITH TIME-OUT WS-TIMEOUT-SESION
+                    ON EXCEPTION
+                        DISPLAY "SESION FINALIZADA POR INACTIVIDAD"
+                        PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                        STOP RUN
+                END-ACCEPT
                 MOVE FUNCTION UPPER-CASE(WS-OPERACION) TO WS-OPERACION
                 DISPLAY " ".
 
@@ -224,15 +1338,76 @@
                 MOVE FUNCTION UPPER-CASE(WS-RESPUESTA) TO WS-RESPUESTA
                 DISPLAY " ".
 
+            VALIDAR-MONTO-NUMERICO.
+      *        Reutilizada por cada paragrafo que solicita un monto,
+      *        para no operar con un WS-MONTO no numerico.
+               IF WS-MONTO NOT NUMERIC THEN
+                   DISPLAY "ERROR EL MONTO DEBE SER NUMERICO"
+                   DISPLAY "POR FAVOR INGRESE NUEVAMENTE EL MONTO"
+                   ACCEPT WS-MONTO
+                   DISPLAY " "
+                   IF WS-MONTO NOT NUMERIC THEN
+                       DISPLAY "DATO INVALIDO. SESION FINALIZADA"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   END-IF
+               END-IF.
+
             INGRESAR-MONTO-GIRAR.
                 DISPLAY "INGRESE MONTO A GIRAR: "
                 ACCEPT WS-MONTO
-                DISPLAY " ".
+                DISPLAY " "
+                PERFORM VALIDAR-MONTO-NUMERICO
+                PERFORM VALIDAR-POLITICA-MONTO-GIRO.
+
+            VALIDAR-POLITICA-MONTO-GIRO.
+      *        Umbral minimo/maximo por giro, independiente del saldo
+      *        disponible que GIRAR valida por su cuenta.
+               IF WS-MONTO < WS-MONTO-MINIMO-GIRO
+                  OR WS-MONTO > WS-MONTO-MAXIMO-GIRO THEN
+                   DISPLAY
+                       "ERROR EL MONTO A GIRAR DEBE ESTAR ENTRE "
+                       WS-MONTO-MINIMO-GIRO " Y " WS-MONTO-MAXIMO-GIRO
+                   DISPLAY "POR FAVOR INGRESE NUEVAMENTE EL MONTO"
+                   ACCEPT WS-MONTO
+                   DISPLAY " "
+                   PERFORM VALIDAR-MONTO-NUMERICO
+                   IF WS-MONTO < WS-MONTO-MINIMO-GIRO
+                      OR WS-MONTO > WS-MONTO-MAXIMO-GIRO THEN
+                       DISPLAY "DATO INVALIDO. SESION FINALIZADA"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   END-IF
+               END-IF.
 
             INGRESAR-MONTO-DEPOSITAR.
                 DISPLAY "INGRESE MONTO A DEPOSITAR: "
                 ACCEPT WS-MONTO
-                DISPLAY " ".
+                DISPLAY " "
+                PERFORM VALIDAR-MONTO-NUMERICO
+                PERFORM VALIDAR-POLITICA-MONTO-DEPOSITO.
+
+            VALIDAR-POLITICA-MONTO-DEPOSITO.
+      *        Umbral minimo/maximo por deposito, incluyendo el techo
+      *        de reportabilidad configurado en
+      *        WS-MONTO-MAXIMO-DEPOSITO.
+               IF WS-MONTO < WS-MONTO-MINIMO-DEPOSITO
+                  OR WS-MONTO > WS-MONTO-MAXIMO-DEPOSITO THEN
+                   DISPLAY
+                       "ERROR EL MONTO A DEPOSITAR DEBE ESTAR ENTRE "
+                       WS-MONTO-MINIMO-DEPOSITO " Y "
+                       WS-MONTO-MAXIMO-DEPOSITO
+                   DISPLAY "POR FAVOR INGRESE NUEVAMENTE EL MONTO"
+                   ACCEPT WS-MONTO
+                   DISPLAY " "
+                   PERFORM VALIDAR-MONTO-NUMERICO
+                   IF WS-MONTO < WS-MONTO-MINIMO-DEPOSITO
+                      OR WS-MONTO > WS-MONTO-MAXIMO-DEPOSITO THEN
+                       DISPLAY "DATO INVALIDO. SESION FINALIZADA"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   END-IF
+               END-IF.
 
             REALIZAR-OTRA-OPERACION.
 
@@ -255,41 +1430,229 @@
             MOSTRAR-SALDO-ACTUAL.
                 MOVE WS-SALDO TO WS-FORMATO-MONEDA
 
-                DISPLAY "SALDO ACTUAL: " WS-FORMATO-MONEDA.
+                DISPLAY
+                    "SALDO ACTUAL: " WS-FORMATO-MONEDA " " WS-MONEDA.
 
             CONSULTAR-SALDO.
                 PERFORM MOSTRAR-SALDO-ACTUAL
+                MOVE 0 TO WS-MONTO
+                PERFORM ACTUALIZAR-FECHA-ACTIVIDAD
+                PERFORM GRABAR-CUENTA
+                PERFORM GRABAR-BITACORA
                 PERFORM IMPRIMIR-FECHA-ACTUAL
                 PERFORM REALIZAR-OTRA-OPERACION.
 
+            VERIFICAR-LIMITE-DIARIO.
+      *        Reinicia el acumulado de giros al cambiar el dia, y
+      *        determina si el monto solicitado cabe dentro del
+      *        limite de giro diario configurado para la cuenta.
+               PERFORM SETEAR-FECHA-ACTUAL
+               COMPUTE WS-FECHA-HOY =
+                   (WS-ANIO-FORMATEADO * 10000)
+                   + (WS-MES-FORMATEADO * 100)
+                   + WS-DIA-FORMATEADO
+
+               IF WS-FECHA-ULTIMO-GIRO NOT = WS-FECHA-HOY
+                   MOVE 0 TO WS-MONTO-GIRADO-HOY
+                   MOVE WS-FECHA-HOY TO WS-FECHA-ULTIMO-GIRO
+               END-IF
+
+               IF WS-MONTO-GIRADO-HOY + WS-MONTO > WS-LIMITE-GIRO-DIARIO
+                   MOVE 'N' TO WS-LIMITE-DIARIO-OK
+               ELSE
+                   MOVE 'S' TO WS-LIMITE-DIARIO-OK
+               END-IF.
+
+            VERIFICAR-CASSETTE.
+      *        Simula el armado del vuelto de WS-MONTO con los
+      *        billetes disponibles, de mayor a menor denominacion,
+      *        sin descontar aun el cassette (eso lo hace
+      *        ACTUALIZAR-CASSETTE si el armado resulta exacto).
+               MOVE 'S' TO WS-CASSETTE-OK
+               MOVE WS-MONTO TO WS-CASS-RESTANTE
+
+               PERFORM VARYING WS-CASS-INDICE FROM 1 BY 1
+                       UNTIL WS-CASS-INDICE > 5
+                   COMPUTE WS-CASS-NOTAS-NECESARIAS =
+                       WS-CASS-RESTANTE /
+                       WS-CASSETTE-DENOMINACION(WS-CASS-INDICE)
+
+                   IF WS-CASS-NOTAS-NECESARIAS
+                      > WS-CASSETTE-CANTIDAD(WS-CASS-INDICE)
+                       MOVE WS-CASSETTE-CANTIDAD(WS-CASS-INDICE)
+                           TO WS-CASS-NOTAS-USADAS(WS-CASS-INDICE)
+                   ELSE
+                       MOVE WS-CASS-NOTAS-NECESARIAS
+                           TO WS-CASS-NOTAS-USADAS(WS-CASS-INDICE)
+                   END-IF
+
+                   COMPUTE WS-CASS-RESTANTE = WS-CASS-RESTANTE -
+                       (WS-CASS-NOTAS-USADAS(WS-CASS-INDICE)
+                       * WS-CASSETTE-DENOMINACION(WS-CASS-INDICE))
+               END-PERFORM
+
+               IF WS-CASS-RESTANTE NOT = 0
+                   MOVE 'N' TO WS-CASSETTE-OK
+               END-IF.
+
+            ACTUALIZAR-CASSETTE.
+      *        Descuenta del cassette los billetes usados en el ultimo
+      *        armado exacto verificado por VERIFICAR-CASSETTE.
+               PERFORM VARYING WS-CASS-INDICE FROM 1 BY 1
+                       UNTIL WS-CASS-INDICE > 5
+                   SUBTRACT WS-CASS-NOTAS-USADAS(WS-CASS-INDICE)
+                       FROM WS-CASSETTE-CANTIDAD(WS-CASS-INDICE)
+               END-PERFORM
+
+               PERFORM GRABAR-CASSETTE.
+
+            SUGERIR-MONTO-CASSETTE.
+      *        Si no hay vuelto exacto, sugiere el multiplo de la
+      *        denominacion mas chica mas cercano por debajo del
+      *        monto pedido, como referencia para reintentar.
+               COMPUTE WS-MONTO-SUGERIDO =
+                   (WS-MONTO /
+                    WS-CASSETTE-DENOMINACION(5))
+                   * WS-CASSETTE-DENOMINACION(5).
+
+            AUTORIZAR-GIRO-SUPERVISOR.
+      *        Sobre WS-MONTO-UMBRAL-AUTORIZACION, el retiro no puede
+      *        entregarse solo con la clave del cliente: se exige el
+      *        RUT y CLAVE de un supervisor, validados contra
+      *        ARCHIVO-CUENTAS igual que LEER-CUENTA valida al propio
+      *        cliente, exigiendo ademas que esa cuenta este marcada
+      *        CUENTA-ES-SUPERVISOR.
+               MOVE 'N' TO WS-GIRO-AUTORIZADO-SUPERVISOR
+
+               DISPLAY
+                   "EL MONTO SUPERA EL LIMITE QUE UN CAJERO PUEDE "
+                   "ENTREGAR SIN AUTORIZACION"
+               DISPLAY "SE REQUIERE RUT Y CLAVE DE UN SUPERVISOR"
+
+               DISPLAY "RUT DEL SUPERVISOR: "
+               ACCEPT WS-SUPERVISOR-RUT
+               MOVE FUNCTION UPPER-CASE(WS-SUPERVISOR-RUT)
+                   TO WS-SUPERVISOR-RUT
+               DISPLAY " "
+
+               DISPLAY "NUMERO DE CUENTA DEL SUPERVISOR: "
+               ACCEPT WS-SUPERVISOR-NUM-CUENTA
+               DISPLAY " "
+
+               DISPLAY "CLAVE DEL SUPERVISOR: "
+               ACCEPT WS-SUPERVISOR-CLAVE
+               DISPLAY " "
+
+               COMPUTE WS-SUPERVISOR-CLAVE-HASH =
+                   FUNCTION MOD
+                       ((WS-SUPERVISOR-CLAVE * 7919) + 104729,
+                        100000000)
+
+               OPEN INPUT ARCHIVO-CUENTAS
+               MOVE WS-SUPERVISOR-RUT TO RUT
+               MOVE WS-SUPERVISOR-NUM-CUENTA TO NUM-CUENTA
+               READ ARCHIVO-CUENTAS
+                   INVALID KEY
+                       DISPLAY "SUPERVISOR NO ENCONTRADO"
+                   NOT INVALID KEY
+                       IF CUENTA-ES-SUPERVISOR
+                          AND WS-SUPERVISOR-CLAVE-HASH = CLAVE THEN
+                           MOVE 'S' TO WS-GIRO-AUTORIZADO-SUPERVISOR
+                           DISPLAY
+                               "GIRO AUTORIZADO POR SUPERVISOR "
+                               WS-SUPERVISOR-RUT
+                       ELSE
+                           DISPLAY
+                               "CREDENCIALES DE SUPERVISOR INVALIDAS"
+                       END-IF
+               END-READ
+               CLOSE ARCHIVO-CUENTAS.
+
             GIRAR.
-                IF WS-SALDO = 0 THEN
+      *        WS-DISPONIBLE-GIRO considera el saldo mas la linea de
+      *        sobregiro autorizada para la cuenta (0 si no tiene).
+                COMPUTE WS-DISPONIBLE-GIRO =
+                    WS-SALDO + WS-LIMITE-SOBREGIRO
+
+                IF WS-DISPONIBLE-GIRO <= 0 THEN
                    DISPLAY
                        "LO SENTIMOS NO POSEE SALDO"
                        " DISPONIBLE PARA REALIZAR UN GIRO"
                    PERFORM REALIZAR-OTRA-OPERACION
                 END-IF
 
-                IF WS-SALDO > 0 THEN
+                IF WS-DISPONIBLE-GIRO > 0 THEN
                    PERFORM INGRESAR-MONTO-GIRAR
-                   IF WS-MONTO > WS-SALDO THEN
+                   PERFORM VERIFICAR-LIMITE-DIARIO
+
+                   IF NOT LIMITE-DIARIO-DISPONIBLE THEN
                        DISPLAY
-                           "ERROR EL MONTO A GIRAR NO PUEDE SUPERAR "
-                           "EL SALDO DISPONIBLE"
+                           "ERROR EL MONTO A GIRAR SUPERA EL LIMITE "
+                           "DE GIRO DIARIO DISPONIBLE"
                        DISPLAY
                            "POR FAVOR INGRESE NUEVAMENTE EL MONTO"
                        PERFORM INGRESAR-MONTO-GIRAR
+                       PERFORM VERIFICAR-LIMITE-DIARIO
                    END-IF
 
-                   IF WS-MONTO <= WS-SALDO THEN
-                       MOVE WS-MONTO TO WS-FORMATO-MONEDA
+                   IF LIMITE-DIARIO-DISPONIBLE
+                      AND WS-MONTO > WS-DISPONIBLE-GIRO THEN
+                       DISPLAY
+                           "ERROR EL MONTO A GIRAR NO PUEDE SUPERAR "
+                           "EL SALDO MAS SOBREGIRO DISPONIBLE"
                        DISPLAY
-                           "SE HA REALIZADO UN GIRO "
-                           "POR EL SIGUIENTE MONTO: " WS-FORMATO-MONEDA
+                           "POR FAVOR INGRESE NUEVAMENTE EL MONTO"
+                       PERFORM INGRESAR-MONTO-GIRAR
+                   END-IF
+
+                   IF LIMITE-DIARIO-DISPONIBLE
+                      AND WS-MONTO <= WS-DISPONIBLE-GIRO THEN
+                       MOVE 'S' TO WS-GIRO-PUEDE-CONTINUAR
+
+                       IF WS-MONTO > WS-MONTO-UMBRAL-AUTORIZACION THEN
+                           PERFORM AUTORIZAR-GIRO-SUPERVISOR
+                           IF NOT GIRO-AUTORIZADO-POR-SUPERVISOR THEN
+                               MOVE 'N' TO WS-GIRO-PUEDE-CONTINUAR
+                               DISPLAY
+                                   "GIRO NO AUTORIZADO. OPERACION "
+                                   "CANCELADA"
+                               PERFORM REALIZAR-OTRA-OPERACION
+                           END-IF
+                       END-IF
+                   END-IF
+
+                   IF LIMITE-DIARIO-DISPONIBLE
+                      AND WS-MONTO <= WS-DISPONIBLE-GIRO
+                      AND GIRO-PUEDE-CONTINUAR THEN
+                       PERFORM VERIFICAR-CASSETTE
+
+                       IF NOT CASSETTE-TIENE-EFECTIVO THEN
+                           PERFORM SUGERIR-MONTO-CASSETTE
+                           DISPLAY
+                               "EL CAJERO NO PUEDE ENTREGAR ESE MONTO "
+                               "EXACTO CON LOS BILLETES DISPONIBLES"
+                           DISPLAY
+                               "MONTO SUGERIDO MAS CERCANO: "
+                               WS-MONTO-SUGERIDO
+                           PERFORM REALIZAR-OTRA-OPERACION
+                       END-IF
+
+                       IF CASSETTE-TIENE-EFECTIVO THEN
+                           PERFORM ACTUALIZAR-CASSETTE
+
+                           MOVE WS-SALDO TO WS-SALDO-ANTERIOR
+
+                           MOVE WS-MONTO TO WS-FORMATO-MONEDA
+                           DISPLAY
+                               "SE HA REALIZADO UN GIRO "
+                               "POR EL SIGUIENTE MONTO: "
+                               WS-FORMATO-MONEDA " " WS-MONEDA
 
                            MOVE WS-SALDO TO WS-FORMATO-MONEDA
 
-                           DISPLAY "SALDO ACTUAL: " WS-FORMATO-MONEDA
+                           DISPLAY
+                               "SALDO ACTUAL: " WS-FORMATO-MONEDA
+                               " " WS-MONEDA
 
                            SUBTRACT WS-MONTO
                            FROM WS-SALDO
@@ -297,14 +1660,28 @@
 
                            MOVE WS-RESULTADO TO WS-SALDO
 
+                           ADD WS-MONTO TO WS-MONTO-GIRADO-HOY
+
                            MOVE WS-SALDO TO WS-FORMATO-MONEDA
 
-                           DISPLAY "SALDO NUEVO: " WS-FORMATO-MONEDA
+                           DISPLAY
+                               "SALDO NUEVO: " WS-FORMATO-MONEDA
+                               " " WS-MONEDA
+
+                           PERFORM ACTUALIZAR-FECHA-ACTIVIDAD
+
+                           PERFORM GRABAR-CUENTA
+
+                           PERFORM GRABAR-BITACORA
+
+                           PERFORM GRABAR-NOTIFICACION-SALDO
+
+                           PERFORM GRABAR-RECIBO
 
                            PERFORM IMPRIMIR-FECHA-ACTUAL
 
                            PERFORM REALIZAR-OTRA-OPERACION
-
+                       END-IF
                     END-IF
                 END-IF.
 
@@ -316,9 +1693,12 @@
                DISPLAY
                    "SE HA REALIZADO UN DEPOSITO "
                    "POR EL SIGUIENTE MONTO: " WS-FORMATO-MONEDA
+                   " " WS-MONEDA
 
                PERFORM MOSTRAR-SALDO-ACTUAL
 
+               MOVE WS-SALDO TO WS-SALDO-ANTERIOR
+
                ADD WS-MONTO
                TO WS-SALDO
                GIVING WS-RESULTADO
@@ -327,17 +1707,738 @@
 
                MOVE WS-SALDO TO WS-FORMATO-MONEDA
 
-               DISPLAY "SALDO NUEVO: " WS-FORMATO-MONEDA
+               DISPLAY
+                   "SALDO NUEVO: " WS-FORMATO-MONEDA " " WS-MONEDA
+
+               PERFORM ACTUALIZAR-FECHA-ACTIVIDAD
+
+               PERFORM GRABAR-CUENTA
+
+               PERFORM GRABAR-BITACORA
+
+               PERFORM GRABAR-NOTIFICACION-SALDO
+
+               PERFORM GRABAR-RECIBO
+
+               PERFORM IMPRIMIR-FECHA-ACTUAL
+
+               PERFORM REALIZAR-OTRA-OPERACION.
+
+            INGRESAR-CODIGO-BILLER.
+               DISPLAY "INGRESE CODIGO DE CONVENIO (BILLER): "
+               ACCEPT WS-CODIGO-BILLER
+               DISPLAY " ".
+
+            INGRESAR-MONTO-PAGAR.
+                DISPLAY "INGRESE MONTO A PAGAR: "
+                ACCEPT WS-MONTO
+                DISPLAY " "
+                PERFORM VALIDAR-MONTO-NUMERICO.
+
+            PAGAR.
+      *        Paga un convenio/servicio con cargo al saldo, igual que
+      *        GIRAR (incluido el sobregiro), pero se registra como
+      *        PAG en la bitacora para no mezclarse con giros en
+      *        efectivo al momento de conciliar.
+                COMPUTE WS-DISPONIBLE-GIRO =
+                    WS-SALDO + WS-LIMITE-SOBREGIRO
+
+                IF WS-DISPONIBLE-GIRO <= 0 THEN
+                   DISPLAY
+                       "LO SENTIMOS NO POSEE SALDO"
+                       " DISPONIBLE PARA REALIZAR UN PAGO"
+                   PERFORM REALIZAR-OTRA-OPERACION
+                END-IF
+
+                IF WS-DISPONIBLE-GIRO > 0 THEN
+                   PERFORM INGRESAR-CODIGO-BILLER
+                   PERFORM INGRESAR-MONTO-PAGAR
+
+                   IF WS-MONTO > WS-DISPONIBLE-GIRO THEN
+                       DISPLAY
+                           "ERROR EL MONTO A PAGAR NO PUEDE SUPERAR "
+                           "EL SALDO MAS SOBREGIRO DISPONIBLE"
+                       DISPLAY
+                           "POR FAVOR INGRESE NUEVAMENTE EL MONTO"
+                       PERFORM INGRESAR-MONTO-PAGAR
+                   END-IF
+
+                   IF WS-MONTO <= WS-DISPONIBLE-GIRO THEN
+                       SUBTRACT WS-MONTO
+                       FROM WS-SALDO
+                       GIVING WS-RESULTADO
+
+                       MOVE WS-RESULTADO TO WS-SALDO
+
+                       MOVE WS-SALDO TO WS-FORMATO-MONEDA
+                       DISPLAY
+                           "PAGO DE CONVENIO " WS-CODIGO-BILLER
+                           " REALIZADO. SALDO NUEVO: " WS-FORMATO-MONEDA
+                           " " WS-MONEDA
+
+                       PERFORM ACTUALIZAR-FECHA-ACTIVIDAD
+
+                       PERFORM GRABAR-CUENTA
+
+                       PERFORM GRABAR-BITACORA
+
+                       PERFORM IMPRIMIR-FECHA-ACTUAL
+
+                       PERFORM REALIZAR-OTRA-OPERACION
+                   END-IF
+                END-IF.
+
+            INGRESAR-NUM-PRESTAMO.
+               DISPLAY "INGRESE NUMERO DE PRESTAMO: "
+               ACCEPT WS-NUM-PRESTAMO
+               DISPLAY " ".
+
+            INGRESAR-MONTO-PAGAR-PRESTAMO.
+               DISPLAY "INGRESE MONTO A PAGAR: "
+               ACCEPT WS-MONTO
+               DISPLAY " "
+               PERFORM VALIDAR-MONTO-NUMERICO.
+
+            PAGAR-PRESTAMO.
+      *        Aplica un abono estilo DEPOSITAR contra SALDO-PRESTAMO
+      *        de ARCHIVO-PRESTAMOS, con cargo al SALDO de la cuenta de
+      *        deposito del cliente en sesion (misma logica de
+      *        disponible/sobregiro que PAGAR usa para un convenio).
+               MOVE 'N' TO WS-PRESTAMO-ENCONTRADO
+               PERFORM INGRESAR-NUM-PRESTAMO
+
+               MOVE WS-RUT TO PRESTAMO-RUT
+               MOVE WS-NUM-PRESTAMO TO NUM-PRESTAMO
+
+               OPEN I-O ARCHIVO-PRESTAMOS
+               READ ARCHIVO-PRESTAMOS
+                   INVALID KEY
+                       DISPLAY "PRESTAMO NO ENCONTRADO"
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-PRESTAMO-ENCONTRADO
+                       MOVE SALDO-PRESTAMO TO WS-SALDO-PRESTAMO
+               END-READ
+
+               IF PRESTAMO-FUE-ENCONTRADO THEN
+                   IF WS-SALDO-PRESTAMO = 0 THEN
+                       DISPLAY "EL PRESTAMO YA SE ENCUENTRA PAGADO"
+                   ELSE
+                       MOVE WS-SALDO-PRESTAMO TO WS-FORMATO-MONEDA
+                       DISPLAY
+                           "SALDO PENDIENTE DEL PRESTAMO: "
+                           WS-FORMATO-MONEDA
+
+                       COMPUTE WS-DISPONIBLE-GIRO =
+                           WS-SALDO + WS-LIMITE-SOBREGIRO
+
+                       PERFORM INGRESAR-MONTO-PAGAR-PRESTAMO
+
+                       IF WS-MONTO > WS-SALDO-PRESTAMO THEN
+                           DISPLAY
+                               "ERROR EL MONTO NO PUEDE SUPERAR EL "
+                               "SALDO PENDIENTE DEL PRESTAMO"
+                           DISPLAY
+                               "POR FAVOR INGRESE NUEVAMENTE EL MONTO"
+                           PERFORM INGRESAR-MONTO-PAGAR-PRESTAMO
+                       END-IF
+
+                       IF WS-MONTO > WS-DISPONIBLE-GIRO THEN
+                           DISPLAY
+                               "ERROR EL MONTO NO PUEDE SUPERAR EL "
+                               "SALDO MAS SOBREGIRO DISPONIBLE"
+                           DISPLAY
+                               "POR FAVOR INGRESE NUEVAMENTE EL MONTO"
+                           PERFORM INGRESAR-MONTO-PAGAR-PRESTAMO
+                       END-IF
+
+                       IF WS-MONTO <= WS-SALDO-PRESTAMO
+                          AND WS-MONTO <= WS-DISPONIBLE-GIRO THEN
+                           SUBTRACT WS-MONTO
+                           FROM WS-SALDO-PRESTAMO
+
+                           MOVE WS-SALDO-PRESTAMO TO SALDO-PRESTAMO
+                           REWRITE PRESTAMO
+
+                           SUBTRACT WS-MONTO
+                           FROM WS-SALDO
+                           GIVING WS-RESULTADO
+
+                           MOVE WS-RESULTADO TO WS-SALDO
+
+                           MOVE WS-SALDO TO WS-FORMATO-MONEDA
+                           DISPLAY
+                               "PAGO DE CUOTA DE PRESTAMO "
+                               WS-NUM-PRESTAMO " REALIZADO. SALDO "
+                               "NUEVO DE LA CUENTA: " WS-FORMATO-MONEDA
+                               " " WS-MONEDA
+
+                           MOVE WS-SALDO-PRESTAMO TO WS-FORMATO-MONEDA
+                           DISPLAY
+                               "SALDO PENDIENTE DEL PRESTAMO: "
+                               WS-FORMATO-MONEDA
+
+                           PERFORM ACTUALIZAR-FECHA-ACTIVIDAD
+
+                           PERFORM GRABAR-CUENTA
+
+                           PERFORM GRABAR-BITACORA
+
+                           PERFORM IMPRIMIR-FECHA-ACTUAL
+                       END-IF
+                   END-IF
+               END-IF
+
+               CLOSE ARCHIVO-PRESTAMOS
+
+               PERFORM REALIZAR-OTRA-OPERACION.
+
+            PROGRAMAR-ORDEN-PERMANENTE.
+      *        Guarda en ARCHIVO-ORDENES una transferencia o pago de
+      *        convenio de monto fijo, con la cuenta en sesion como
+      *        origen, para que el batch EJECUTAR-ORDENES la repita
+      *        sola cada ORDEN-INTERVALO-DIAS a partir de hoy.
+               MOVE 'S' TO WS-ORDEN-VALIDA
+
+               DISPLAY "NUMERO PARA IDENTIFICAR ESTA ORDEN: "
+               ACCEPT WS-NUM-ORDEN
+               DISPLAY " "
+
+               DISPLAY
+                   "TIPO DE ORDEN (TRA=TRANSFERENCIA, PAG=CONVENIO): "
+               ACCEPT WS-ORDEN-TIPO
+               MOVE FUNCTION UPPER-CASE(WS-ORDEN-TIPO) TO WS-ORDEN-TIPO
+               DISPLAY " "
+
+               IF WS-ORDEN-TIPO NOT = "TRA"
+                  AND WS-ORDEN-TIPO NOT = "PAG" THEN
+                   DISPLAY "ERROR TIPO DE ORDEN INVALIDO"
+                   MOVE 'N' TO WS-ORDEN-VALIDA
+                   PERFORM REALIZAR-OTRA-OPERACION
+               END-IF
+
+               IF ORDEN-ES-VALIDA THEN
+                   MOVE SPACES TO WS-RUT-DESTINO
+                   MOVE 0 TO WS-NUM-CUENTA-DESTINO
+                   MOVE SPACES TO WS-CODIGO-BILLER
+
+                   IF WS-ORDEN-ES-TRANSFERENCIA THEN
+                       PERFORM INGRESAR-RUT-DESTINO
+                       PERFORM INGRESAR-NUM-CUENTA-DESTINO
+                       PERFORM VALIDAR-CUENTA-DESTINO
+
+                       IF NOT CUENTA-DESTINO-ENCONTRADA THEN
+                           DISPLAY "CUENTA DESTINO NO ENCONTRADA"
+                           MOVE 'N' TO WS-ORDEN-VALIDA
+                           PERFORM REALIZAR-OTRA-OPERACION
+                       END-IF
+                   END-IF
+
+                   IF WS-ORDEN-ES-PAGO THEN
+                       PERFORM INGRESAR-CODIGO-BILLER
+                   END-IF
+               END-IF
+
+               IF ORDEN-ES-VALIDA THEN
+                   DISPLAY "MONTO FIJO DE LA ORDEN: "
+                   ACCEPT WS-MONTO
+                   DISPLAY " "
+                   PERFORM VALIDAR-MONTO-NUMERICO
+
+                   DISPLAY "INTERVALO EN DIAS ENTRE CADA EJECUCION: "
+                   ACCEPT WS-ORDEN-INTERVALO-DIAS
+                   DISPLAY " "
+
+                   IF WS-ORDEN-INTERVALO-DIAS NOT NUMERIC
+                      OR WS-ORDEN-INTERVALO-DIAS = 0 THEN
+                       DISPLAY
+                           "ERROR EL INTERVALO DEBE SER NUMERICO Y "
+                           "MAYOR A CERO"
+                       MOVE 'N' TO WS-ORDEN-VALIDA
+                       PERFORM REALIZAR-OTRA-OPERACION
+                   END-IF
+               END-IF
 
+               IF ORDEN-ES-VALIDA THEN
+                   PERFORM SETEAR-FECHA-ACTUAL
+                   COMPUTE WS-ORDEN-ENTERO-FECHA =
+                       FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY)
+                       + WS-ORDEN-INTERVALO-DIAS
+                   COMPUTE WS-ORDEN-FECHA-PROXIMO-PAGO =
+                       FUNCTION DATE-OF-INTEGER(WS-ORDEN-ENTERO-FECHA)
+
+                   MOVE WS-RUT TO ORDEN-RUT
+                   MOVE WS-NUM-ORDEN TO NUM-ORDEN
+                   MOVE WS-NUM-CUENTA TO ORDEN-NUM-CUENTA
+                   MOVE WS-ORDEN-TIPO TO ORDEN-TIPO
+                   MOVE WS-RUT-DESTINO TO ORDEN-RUT-DESTINO
+                   MOVE WS-NUM-CUENTA-DESTINO
+                       TO ORDEN-NUM-CUENTA-DESTINO
+                   MOVE WS-CODIGO-BILLER TO ORDEN-CODIGO-BILLER
+                   MOVE WS-MONTO TO ORDEN-MONTO
+                   MOVE WS-ORDEN-INTERVALO-DIAS TO ORDEN-INTERVALO-DIAS
+                   MOVE WS-ORDEN-FECHA-PROXIMO-PAGO
+                       TO ORDEN-FECHA-PROXIMO-PAGO
+                   MOVE 'S' TO ORDEN-ACTIVA
+
+                   OPEN I-O ARCHIVO-ORDENES
+                   WRITE ORDEN-PERMANENTE
+                       INVALID KEY
+                           DISPLAY "YA EXISTE UNA ORDEN CON ESE NUMERO"
+                       NOT INVALID KEY
+                           DISPLAY
+                               "ORDEN PERMANENTE PROGRAMADA. PROXIMA "
+                               "EJECUCION: "
+                               WS-ORDEN-FECHA-PROXIMO-PAGO
+                   END-WRITE
+                   CLOSE ARCHIVO-ORDENES
+
+                   PERFORM IMPRIMIR-FECHA-ACTUAL
+                   PERFORM REALIZAR-OTRA-OPERACION
+               END-IF.
+
+            INGRESAR-RUT-DESTINO.
+               DISPLAY "INGRESE RUT DE LA CUENTA DESTINO: "
+               PERFORM MENSAJE-CONF-BORR.
+               ACCEPT WS-RUT-DESTINO
+               MOVE FUNCTION UPPER-CASE(WS-RUT-DESTINO)
+                   TO WS-RUT-DESTINO
+               DISPLAY " ".
+
+            INGRESAR-NUM-CUENTA-DESTINO.
+               DISPLAY "INGRESE NUMERO DE CUENTA DESTINO: "
+               ACCEPT WS-NUM-CUENTA-DESTINO
+               DISPLAY " "
+
+               IF WS-NUM-CUENTA-DESTINO NOT NUMERIC THEN
+                   DISPLAY "ERROR EL NUMERO DE CUENTA DEBE SER NUMERICO"
+                   DISPLAY "POR FAVOR INGRESE NUEVAMENTE"
+                   ACCEPT WS-NUM-CUENTA-DESTINO
+                   DISPLAY " "
+                   IF WS-NUM-CUENTA-DESTINO NOT NUMERIC THEN
+                       DISPLAY "DATO INVALIDO. SESION FINALIZADA"
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+                       STOP RUN
+                   END-IF
+               END-IF.
+
+            INGRESAR-MONTO-TRANSFERIR.
+                DISPLAY "INGRESE MONTO A TRANSFERIR: "
+                ACCEPT WS-MONTO
+                DISPLAY " "
+                PERFORM VALIDAR-MONTO-NUMERICO.
+
+            VALIDAR-CUENTA-DESTINO.
+      *        Verifica que el RUT destino exista en ARCHIVO-CUENTAS,
+      *        de la misma forma en que LEER-CUENTA valida el RUT del
+      *        titular de la sesion.
+               MOVE 'N' TO WS-DESTINO-ENCONTRADO
+               OPEN INPUT ARCHIVO-CUENTAS
+               MOVE WS-RUT-DESTINO TO RUT
+               MOVE WS-NUM-CUENTA-DESTINO TO NUM-CUENTA
+               READ ARCHIVO-CUENTAS
+                   INVALID KEY
+                       MOVE 'N' TO WS-DESTINO-ENCONTRADO
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-DESTINO-ENCONTRADO
+                       MOVE SALDO TO WS-SALDO-DESTINO
+               END-READ
+               CLOSE ARCHIVO-CUENTAS.
+
+            ACREDITAR-CUENTA-DESTINO.
+      *        La cuenta destino ya fue validada en VALIDAR-CUENTA-
+      *        DESTINO, pero entre esa validacion y este punto pudo
+      *        haber sido cerrada por otra sesion; WS-DESTINO-
+      *        ACREDITADO le permite a TRANSFERIR saber si el abono
+      *        realmente quedo persistido antes de dar la operacion
+      *        por exitosa.
+               MOVE 'N' TO WS-DESTINO-ACREDITADO
+               OPEN I-O ARCHIVO-CUENTAS
+               MOVE WS-RUT-DESTINO TO RUT
+               MOVE WS-NUM-CUENTA-DESTINO TO NUM-CUENTA
+               READ ARCHIVO-CUENTAS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE WS-SALDO-DESTINO TO SALDO
+                       REWRITE CUENTA
+                       MOVE 'S' TO WS-DESTINO-ACREDITADO
+               END-READ
+               CLOSE ARCHIVO-CUENTAS.
+
+            GRABAR-BITACORA-DESTINO.
+      *        Registra en la bitacora el abono a la cuenta destino,
+      *        reutilizando GRABAR-BITACORA con los datos del destino.
+               MOVE WS-RUT TO WS-RUT-ORIGEN-TEMP
+               MOVE WS-SALDO TO WS-SALDO-ORIGEN-TEMP
+               MOVE WS-NUM-CUENTA TO WS-NUM-CUENTA-ORIGEN-TEMP
+               MOVE WS-RUT-DESTINO TO WS-RUT
+               MOVE WS-SALDO-DESTINO TO WS-SALDO
+               MOVE WS-NUM-CUENTA-DESTINO TO WS-NUM-CUENTA
+               PERFORM GRABAR-BITACORA
+               PERFORM GRABAR-NOTIFICACION-SALDO
+               MOVE WS-RUT-ORIGEN-TEMP TO WS-RUT
+               MOVE WS-SALDO-ORIGEN-TEMP TO WS-SALDO
+               MOVE WS-NUM-CUENTA-ORIGEN-TEMP TO WS-NUM-CUENTA.
+
+            TRANSFERIR.
+                IF WS-SALDO = 0 THEN
+                   DISPLAY
+                       "LO SENTIMOS NO POSEE SALDO"
+                       " DISPONIBLE PARA REALIZAR UNA TRANSFERENCIA"
+                   PERFORM REALIZAR-OTRA-OPERACION
+                END-IF
+
+                IF WS-SALDO > 0 THEN
+                   PERFORM INGRESAR-RUT-DESTINO
+                   PERFORM INGRESAR-NUM-CUENTA-DESTINO
+                   PERFORM VALIDAR-CUENTA-DESTINO
+
+                   IF NOT CUENTA-DESTINO-ENCONTRADA THEN
+                       DISPLAY "CUENTA DESTINO NO ENCONTRADA"
+                       PERFORM REALIZAR-OTRA-OPERACION
+                   END-IF
+
+                   IF CUENTA-DESTINO-ENCONTRADA
+                      AND WS-RUT-DESTINO = WS-RUT
+                      AND WS-NUM-CUENTA-DESTINO = WS-NUM-CUENTA THEN
+                       DISPLAY "NO PUEDE TRANSFERIR A SU PROPIA CUENTA"
+                       PERFORM REALIZAR-OTRA-OPERACION
+                   END-IF
+
+                   IF CUENTA-DESTINO-ENCONTRADA
+                      AND (WS-RUT-DESTINO NOT = WS-RUT
+                       OR WS-NUM-CUENTA-DESTINO NOT = WS-NUM-CUENTA)
+                      THEN
+                       PERFORM INGRESAR-MONTO-TRANSFERIR
+
+                       IF WS-MONTO > WS-SALDO THEN
+                           DISPLAY
+                               "ERROR EL MONTO A TRANSFERIR NO PUEDE "
+                               "SUPERAR EL SALDO DISPONIBLE"
+                           DISPLAY
+                               "POR FAVOR INGRESE NUEVAMENTE EL MONTO"
+                           PERFORM INGRESAR-MONTO-TRANSFERIR
+                       END-IF
+
+                       IF WS-MONTO <= WS-SALDO THEN
+                           SUBTRACT WS-MONTO FROM WS-SALDO
+                           ADD WS-MONTO TO WS-SALDO-DESTINO
+
+                           PERFORM ACTUALIZAR-FECHA-ACTIVIDAD
+                           PERFORM GRABAR-CUENTA
+                           PERFORM ACREDITAR-CUENTA-DESTINO
+
+                           IF DESTINO-FUE-ACREDITADO
+                               PERFORM GRABAR-BITACORA
+                               PERFORM GRABAR-NOTIFICACION-SALDO
+                               PERFORM GRABAR-BITACORA-DESTINO
+
+                               MOVE WS-SALDO TO WS-FORMATO-MONEDA
+                               DISPLAY
+                                   "TRANSFERENCIA REALIZADA. "
+                                   "SALDO NUEVO: " WS-FORMATO-MONEDA
+
+                               PERFORM IMPRIMIR-FECHA-ACTUAL
+                           ELSE
+      *                        La cuenta destino ya no existe (fue
+      *                        cerrada entre la validacion y este
+      *                        punto); se revierte el cargo hecho a
+      *                        la cuenta origen para no dejar plata
+      *                        debitada sin acreditar en ningun lado.
+                               ADD WS-MONTO TO WS-SALDO
+                               PERFORM GRABAR-CUENTA
+                               DISPLAY
+                                   "CUENTA DESTINO YA NO ESTA "
+                                   "DISPONIBLE. TRANSFERENCIA ANULADA"
+                           END-IF
+
+                           PERFORM REALIZAR-OTRA-OPERACION
+                       END-IF
+                   END-IF
+                END-IF.
+
+            CAMBIAR-CLAVE.
+      *        Exige confirmar la clave vigente antes de reemplazarla,
+      *        reutilizando el mismo hash que valida el login.
+               DISPLAY "PARA CAMBIAR SU CLAVE, CONFIRME SU CLAVE ACTUAL"
+               PERFORM INGRESAR-CLAVE
+               PERFORM CALCULAR-HASH-CLAVE
+               MOVE WS-CLAVE-HASH TO WS-CLAVE-ACTUAL-HASH
+
+               OPEN I-O ARCHIVO-CUENTAS
+               MOVE WS-RUT TO RUT
+               MOVE WS-NUM-CUENTA TO NUM-CUENTA
+               READ ARCHIVO-CUENTAS
+                   INVALID KEY
+                       MOVE 'N' TO WS-CLAVE-ACTUAL-VALIDA
+                   NOT INVALID KEY
+                       IF CLAVE = WS-CLAVE-ACTUAL-HASH
+                           MOVE 'S' TO WS-CLAVE-ACTUAL-VALIDA
+                       ELSE
+                           MOVE 'N' TO WS-CLAVE-ACTUAL-VALIDA
+                       END-IF
+               END-READ
+
+               IF CLAVE-ACTUAL-ES-VALIDA THEN
+                   DISPLAY "INGRESE SU NUEVA CLAVE: "
+                   PERFORM INGRESAR-CLAVE
+                   PERFORM CALCULAR-HASH-CLAVE
+                   MOVE WS-CLAVE-HASH TO CLAVE
+                   REWRITE CUENTA
+                   DISPLAY "CLAVE ACTUALIZADA EXITOSAMENTE"
+               ELSE
+                   DISPLAY "CLAVE ACTUAL INCORRECTA"
+               END-IF
+
+               CLOSE ARCHIVO-CUENTAS
+
+               MOVE 0 TO WS-MONTO
+               PERFORM GRABAR-BITACORA
                PERFORM IMPRIMIR-FECHA-ACTUAL
+               PERFORM REALIZAR-OTRA-OPERACION.
+
+            ACUMULAR-MOVIMIENTO.
+      *        Mantiene solo los ultimos 10 movimientos en
+      *        WS-TABLA-MOVIMIENTOS, desplazando los mas antiguos
+      *        cuando la tabla ya esta llena.
+               IF WS-MOV-CANTIDAD < 10
+                   ADD 1 TO WS-MOV-CANTIDAD
+               ELSE
+                   PERFORM VARYING WS-MOV-INDICE FROM 1 BY 1
+                           UNTIL WS-MOV-INDICE > 9
+                       MOVE WS-MOV-OPERACION(WS-MOV-INDICE + 1)
+                           TO WS-MOV-OPERACION(WS-MOV-INDICE)
+                       MOVE WS-MOV-MONTO(WS-MOV-INDICE + 1)
+                           TO WS-MOV-MONTO(WS-MOV-INDICE)
+                       MOVE WS-MOV-SALDO(WS-MOV-INDICE + 1)
+                           TO WS-MOV-SALDO(WS-MOV-INDICE)
+                       MOVE WS-MOV-FECHAYHORA(WS-MOV-INDICE + 1)
+                           TO WS-MOV-FECHAYHORA(WS-MOV-INDICE)
+                   END-PERFORM
+               END-IF
 
+               MOVE BIT-OPERACION TO WS-MOV-OPERACION(WS-MOV-CANTIDAD)
+               MOVE BIT-MONTO TO WS-MOV-MONTO(WS-MOV-CANTIDAD)
+               MOVE BIT-SALDO TO WS-MOV-SALDO(WS-MOV-CANTIDAD)
+               MOVE BIT-FECHAYHORA
+                   TO WS-MOV-FECHAYHORA(WS-MOV-CANTIDAD).
+
+            BUSCAR-ULTIMO-MOVIMIENTO-REVERSABLE.
+      *        Recorre bitacora.txt completo (es de solo anexado, asi
+      *        que el orden del archivo es el orden cronologico) y se
+      *        queda con el ultimo GIR o DEP del RUT en sesion que
+      *        todavia no haya sido anulado. Como ANULAR solo puede
+      *        revertir el movimiento mas reciente, un ANU siempre
+      *        deja sin candidato al ultimo GIR/DEP visto hasta ese
+      *        punto; si despues no vuelve a haber un GIR o DEP nuevo,
+      *        no queda nada que anular por segunda vez.
+               MOVE 'N' TO WS-ANU-ENCONTRADO
+               MOVE 'N' TO WS-BIT-EOF
+               OPEN INPUT ARCHIVO-BITACORA
+               PERFORM UNTIL WS-BIT-FIN-ARCHIVO
+                   READ ARCHIVO-BITACORA
+                       AT END
+                           MOVE 'S' TO WS-BIT-EOF
+                       NOT AT END
+                           IF BIT-RUT = WS-RUT
+                              AND BIT-NUM-CUENTA = WS-NUM-CUENTA
+                               IF BIT-OPERACION = "GIR"
+                                  OR BIT-OPERACION = "DEP"
+                                   MOVE 'S' TO WS-ANU-ENCONTRADO
+                                   MOVE BIT-OPERACION
+                                       TO WS-ANU-OPERACION
+                                   MOVE BIT-MONTO TO WS-ANU-MONTO
+                               END-IF
+                               IF BIT-OPERACION = "ANU"
+                                   MOVE 'N' TO WS-ANU-ENCONTRADO
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-BITACORA.
+
+            ANULAR.
+      *        Revierte el efecto sobre SALDO del ultimo GIR o DEP del
+      *        RUT en sesion y deja un movimiento ANU en la bitacora,
+      *        en vez de borrar el historial.
+               PERFORM BUSCAR-ULTIMO-MOVIMIENTO-REVERSABLE
+
+               IF NOT ANU-MOVIMIENTO-ENCONTRADO
+                   DISPLAY "NO HAY MOVIMIENTOS PARA ANULAR"
+               ELSE
+                   EVALUATE WS-ANU-OPERACION
+                       WHEN "GIR"
+                           ADD WS-ANU-MONTO TO WS-SALDO
+                       WHEN "DEP"
+                           SUBTRACT WS-ANU-MONTO FROM WS-SALDO
+                   END-EVALUATE
+
+                   MOVE WS-ANU-MONTO TO WS-MONTO
+                   PERFORM ACTUALIZAR-FECHA-ACTIVIDAD
+                   PERFORM GRABAR-CUENTA
+                   PERFORM GRABAR-BITACORA
+                   DISPLAY
+                       "SE ANULO EL ULTIMO " WS-ANU-OPERACION
+                       ". SALDO ACTUAL: " WS-SALDO " " WS-MONEDA
+               END-IF
+
+               PERFORM IMPRIMIR-FECHA-ACTUAL
+               PERFORM REALIZAR-OTRA-OPERACION.
+
+            CERRAR-CUENTA.
+      *        Solo se permite cerrar una cuenta en SALDO cero, el
+      *        mismo umbral que GIRAR usa (en sentido inverso) para
+      *        decidir si hay saldo disponible.
+               IF WS-SALDO NOT = 0 THEN
+                   DISPLAY
+                       "LO SENTIMOS LA CUENTA DEBE TENER SALDO CERO"
+                       " PARA PODER CERRARSE"
+                   PERFORM REALIZAR-OTRA-OPERACION
+               END-IF
+
+               IF WS-SALDO = 0 THEN
+                   DISPLAY
+                       "DESEA CERRAR SU CUENTA DEFINITIVAMENTE? SI O NO"
+                   ACCEPT WS-RESPUESTA
+                   MOVE FUNCTION UPPER-CASE(WS-RESPUESTA)
+                       TO WS-RESPUESTA
+                   DISPLAY " "
+
+                   IF NOT WS-RESPUESTA-SI THEN
+                       PERFORM REALIZAR-OTRA-OPERACION
+                   END-IF
+
+                   IF WS-RESPUESTA-SI THEN
+                       OPEN I-O ARCHIVO-CUENTAS
+                       MOVE WS-RUT TO RUT
+                       MOVE WS-NUM-CUENTA TO NUM-CUENTA
+                       READ ARCHIVO-CUENTAS
+                           INVALID KEY
+                               DISPLAY "NO SE PUDO CERRAR LA CUENTA"
+                           NOT INVALID KEY
+                               DELETE ARCHIVO-CUENTAS
+                                   INVALID KEY
+                                       DISPLAY
+                                           "NO SE PUDO CERRAR LA CUENTA"
+                                   NOT INVALID KEY
+                                       MOVE 0 TO WS-MONTO
+                                       PERFORM GRABAR-BITACORA
+                                       DISPLAY
+                                           "CUENTA CERRADA EXITOSAMENTE"
+                               END-DELETE
+                       END-READ
+                       CLOSE ARCHIVO-CUENTAS
+
+                       PERFORM IMPRIMIR-FECHA-ACTUAL
+                       PERFORM IMPRIMIR-MUCHAS-GRACIAS
+
+                       STOP RUN
+                   END-IF
+               END-IF.
+
+            MOSTRAR-ULTIMOS-MOVIMIENTOS.
+      *        Recorre bitacora.txt completo y conserva en memoria los
+      *        ultimos 10 movimientos del RUT en sesion, para entregar
+      *        una mini cartola sin tener que indexar la bitacora.
+               MOVE 0 TO WS-MOV-CANTIDAD
+               MOVE 'N' TO WS-BIT-EOF
+               OPEN INPUT ARCHIVO-BITACORA
+               PERFORM UNTIL WS-BIT-FIN-ARCHIVO
+                   READ ARCHIVO-BITACORA
+                       AT END
+                           MOVE 'S' TO WS-BIT-EOF
+                       NOT AT END
+                           IF BIT-RUT = WS-RUT
+                              AND BIT-NUM-CUENTA = WS-NUM-CUENTA
+                               PERFORM ACUMULAR-MOVIMIENTO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-BITACORA
+
+               DISPLAY "----------- ULTIMOS MOVIMIENTOS -----------"
+               IF WS-MOV-CANTIDAD = 0
+                   DISPLAY "NO POSEE MOVIMIENTOS REGISTRADOS"
+               ELSE
+                   PERFORM VARYING WS-MOV-INDICE FROM 1 BY 1
+                           UNTIL WS-MOV-INDICE > WS-MOV-CANTIDAD
+                       DISPLAY
+                           WS-MOV-FECHAYHORA(WS-MOV-INDICE) " "
+                           WS-MOV-OPERACION(WS-MOV-INDICE) " MONTO: "
+                           WS-MOV-MONTO(WS-MOV-INDICE) " SALDO: "
+                           WS-MOV-SALDO(WS-MOV-INDICE)
+                   END-PERFORM
+               END-IF
+
+               PERFORM IMPRIMIR-FECHA-ACTUAL
+               PERFORM REALIZAR-OTRA-OPERACION.
+
+            MOSTRAR-HISTORIAL-COMPLETO.
+      *        A diferencia de EST (que solo guarda los ultimos 10
+      *        movimientos en memoria), HIS recorre bitacora.txt
+      *        completo mostrando cada movimiento del RUT en sesion,
+      *        pausando cada WS-HIS-LINEAS-POR-PAGINA lineas para que
+      *        no se pierda contra el limite de la pantalla.
+               MOVE 0 TO WS-HIS-TOTAL
+               MOVE 0 TO WS-HIS-CANTIDAD-PAGINA
+               MOVE 'N' TO WS-BIT-EOF
+
+               DISPLAY "----------- HISTORIAL COMPLETO -----------"
+               OPEN INPUT ARCHIVO-BITACORA
+               PERFORM UNTIL WS-BIT-FIN-ARCHIVO
+                   READ ARCHIVO-BITACORA
+                       AT END
+                           MOVE 'S' TO WS-BIT-EOF
+                       NOT AT END
+                           IF BIT-RUT = WS-RUT
+                              AND BIT-NUM-CUENTA = WS-NUM-CUENTA
+                               PERFORM MOSTRAR-LINEA-HISTORIAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-BITACORA
+
+               IF WS-HIS-TOTAL = 0
+                   DISPLAY "NO POSEE MOVIMIENTOS REGISTRADOS"
+               ELSE
+                   DISPLAY "TOTAL DE MOVIMIENTOS: " WS-HIS-TOTAL
+               END-IF
+
+               PERFORM IMPRIMIR-FECHA-ACTUAL
                PERFORM REALIZAR-OTRA-OPERACION.
 
+            MOSTRAR-LINEA-HISTORIAL.
+               ADD 1 TO WS-HIS-TOTAL
+               ADD 1 TO WS-HIS-CANTIDAD-PAGINA
+               DISPLAY
+                   "# " BIT-NUM-SECUENCIA " " BIT-FECHAYHORA " "
+                   BIT-OPERACION " MONTO: " BIT-MONTO " SALDO: "
+                   BIT-SALDO
+
+               IF WS-HIS-CANTIDAD-PAGINA >= WS-HIS-LINEAS-POR-PAGINA
+                   MOVE 0 TO WS-HIS-CANTIDAD-PAGINA
+                   DISPLAY "PARA CONTINUAR. PRESIONE LA TECLA <ENTER>"
+                   ACCEPT WS-RESPUESTA
+               END-IF.
+
             MOSTRAR-OPERACIONES.
+                IF MODO-ES-ENTRENAMIENTO THEN
+                    DISPLAY "***** MODO ENTRENAMIENTO *****"
+                END-IF
+
                 DISPLAY "----------- MENU DE OPERACIONES -----------"
                 DISPLAY "CONSULTAR SALDO (CON)"
                 DISPLAY "GIRAR DINERO (GIR)"
                 DISPLAY "DEPOSITAR DINERO (DEP)"
+                DISPLAY "TRANSFERIR A OTRA CUENTA (TRA)"
+                DISPLAY "CAMBIAR CLAVE (CAM)"
+                DISPLAY "VER ULTIMOS MOVIMIENTOS (EST)"
+                DISPLAY "PAGAR CONVENIO (PAG)"
+                DISPLAY "PAGAR CUOTA DE PRESTAMO (PPR)"
+                DISPLAY "PROGRAMAR ORDEN PERMANENTE (ORD)"
+                DISPLAY "ANULAR ULTIMO MOVIMIENTO (ANU)"
+                DISPLAY "CERRAR CUENTA (CIE)"
+                DISPLAY "VER HISTORIAL COMPLETO (HIS)"
                 DISPLAY "SALIR (SAL)"
 
                 PERFORM INGRESAR-OPERACION
@@ -355,6 +2456,24 @@
                        PERFORM GIRAR
                    WHEN "DEP"
                        PERFORM DEPOSITAR
+                   WHEN "TRA"
+                       PERFORM TRANSFERIR
+                   WHEN "CAM"
+                       PERFORM CAMBIAR-CLAVE
+                   WHEN "EST"
+                       PERFORM MOSTRAR-ULTIMOS-MOVIMIENTOS
+                   WHEN "PAG"
+                       PERFORM PAGAR
+                   WHEN "PPR"
+                       PERFORM PAGAR-PRESTAMO
+                   WHEN "ORD"
+                       PERFORM PROGRAMAR-ORDEN-PERMANENTE
+                   WHEN "ANU"
+                       PERFORM ANULAR
+                   WHEN "CIE"
+                       PERFORM CERRAR-CUENTA
+                   WHEN "HIS"
+                       PERFORM MOSTRAR-HISTORIAL-COMPLETO
                    WHEN "SAL"
                        PERFORM IMPRIMIR-MUCHAS-GRACIAS
                    WHEN OTHER
