@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2024-12-03
+      * Purpose: Cartola mensual formal de una cuenta: a partir de
+      *          bitacora.txt arma el saldo de apertura, cada
+      *          movimiento del mes consultado con fecha/tipo/monto, y
+      *          el saldo de cierre, en un formato apto para envio
+      *          postal o generacion de PDF.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTADO-CUENTA-MENSUAL.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 03-12-2024.
+       REMARKS. Cartola/estado de cuenta mensual por RUT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-BITACORA ASSIGN TO "bitacora.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-BITACORA.
+       01 REGISTRO-BITACORA.
+          05 BIT-RUT PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-CUENTA PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-OPERACION PIC X(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-MONTO PIC Z(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-SALDO PIC -(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-FECHAYHORA PIC X(19).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-SECUENCIA PIC 9(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-ID-TERMINAL PIC X(8).
+       WORKING-STORAGE SECTION.
+       77 WS-RUT PIC X(10).
+       77 WS-NUM-CUENTA PIC 9(3).
+       77 WS-ANIO-CONSULTA PIC 9(4).
+       77 WS-MES-CONSULTA PIC 99.
+       01 WS-PERIODO-CONSULTA.
+           15 WS-PERIODO-ANIO PIC 9(4).
+           15 FILLER PIC X VALUE '-'.
+           15 WS-PERIODO-MES PIC 99.
+       77 WS-BITACORA-EOF PIC X VALUE 'N'.
+           88 WS-BITACORA-FIN-ARCHIVO VALUE 'S'.
+       77 WS-PRIMER-MOVIMIENTO-PERIODO PIC X VALUE 'S'.
+           88 ES-PRIMER-MOVIMIENTO-PERIODO VALUE 'S'.
+       77 WS-SALDO-APERTURA PIC S9(8) VALUE 0.
+       77 WS-SALDO-CIERRE PIC S9(8) VALUE 0.
+       77 WS-SALDO-ULTIMO-VISTO PIC S9(8) VALUE 0.
+       77 WS-TOTAL-MOVIMIENTOS PIC 9(4) COMP VALUE 0.
+       77 WS-FORMATO-MONEDA PIC -(7)9.
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- ESTADO DE CUENTA MENSUAL -----------".
+
+            DISPLAY "RUT DE LA CUENTA: ".
+            ACCEPT WS-RUT.
+            MOVE FUNCTION UPPER-CASE(WS-RUT) TO WS-RUT.
+
+            DISPLAY "NUMERO DE CUENTA: ".
+            ACCEPT WS-NUM-CUENTA.
+
+            DISPLAY "ANIO A CONSULTAR (AAAA): ".
+            ACCEPT WS-ANIO-CONSULTA.
+
+            DISPLAY "MES A CONSULTAR (MM): ".
+            ACCEPT WS-MES-CONSULTA.
+
+            MOVE WS-ANIO-CONSULTA TO WS-PERIODO-ANIO
+            MOVE WS-MES-CONSULTA TO WS-PERIODO-MES
+
+            PERFORM ARMAR-ESTADO-CUENTA
+
+            DISPLAY " "
+            DISPLAY "----------- RESUMEN DEL PERIODO -----------"
+            MOVE WS-SALDO-APERTURA TO WS-FORMATO-MONEDA
+            DISPLAY "SALDO DE APERTURA: " WS-FORMATO-MONEDA
+            DISPLAY "MOVIMIENTOS DEL PERIODO: " WS-TOTAL-MOVIMIENTOS
+            MOVE WS-SALDO-CIERRE TO WS-FORMATO-MONEDA
+            DISPLAY "SALDO DE CIERRE: " WS-FORMATO-MONEDA.
+
+            STOP RUN.
+
+            ARMAR-ESTADO-CUENTA.
+      *        Recorre bitacora.txt completo (orden cronologico) y
+      *        arrastra el ultimo SALDO visto de la cuenta consultada
+      *        para poder fijar el saldo de apertura del periodo justo
+      *        antes de su primer movimiento; si no hay movimientos en
+      *        el periodo el cierre queda igual a la apertura.
+               MOVE 'N' TO WS-BITACORA-EOF
+               MOVE WS-SALDO-ULTIMO-VISTO TO WS-SALDO-APERTURA
+               MOVE WS-SALDO-ULTIMO-VISTO TO WS-SALDO-CIERRE
+
+               DISPLAY " "
+               DISPLAY "MOVIMIENTOS DE " WS-PERIODO-CONSULTA
+                   " PARA " WS-RUT " CUENTA " WS-NUM-CUENTA
+
+               OPEN INPUT ARCHIVO-BITACORA
+               PERFORM UNTIL WS-BITACORA-FIN-ARCHIVO
+                   READ ARCHIVO-BITACORA
+                       AT END
+                           MOVE 'S' TO WS-BITACORA-EOF
+                       NOT AT END
+                           IF BIT-RUT = WS-RUT
+                              AND BIT-NUM-CUENTA = WS-NUM-CUENTA
+                               PERFORM PROCESAR-MOVIMIENTO-CARTOLA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-BITACORA.
+
+            PROCESAR-MOVIMIENTO-CARTOLA.
+               IF BIT-FECHAYHORA(1:7) = WS-PERIODO-CONSULTA
+                   IF ES-PRIMER-MOVIMIENTO-PERIODO
+                       MOVE WS-SALDO-ULTIMO-VISTO TO WS-SALDO-APERTURA
+                       MOVE 'N' TO WS-PRIMER-MOVIMIENTO-PERIODO
+                   END-IF
+                   ADD 1 TO WS-TOTAL-MOVIMIENTOS
+                   DISPLAY
+                       BIT-FECHAYHORA " " BIT-OPERACION " "
+                       BIT-MONTO " SALDO " BIT-SALDO
+                   MOVE BIT-SALDO TO WS-SALDO-CIERRE
+               END-IF
+               MOVE BIT-SALDO TO WS-SALDO-ULTIMO-VISTO.
+
+       END PROGRAM ESTADO-CUENTA-MENSUAL.
