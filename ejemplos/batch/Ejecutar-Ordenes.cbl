@@ -0,0 +1,323 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2025-01-15
+      * Purpose: Batch nocturno que recorre ARCHIVO-ORDENES y ejecuta
+      *          toda orden permanente activa cuya ORDEN-FECHA-PROXIMO-
+      *          PAGO ya llego, de la misma forma en que TRA o PAG la
+      *          ejecutarian de manera interactiva, dejando el mismo
+      *          rastro en bitacora.txt.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJECUTAR-ORDENES.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 15-01-2025.
+       REMARKS. Batch de ejecucion de ordenes permanentes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-ORDENES ASSIGN TO "ordenes.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDEN-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-ORDENES.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO "cuentas.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUENTA-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-CUENTAS.
+           SELECT ARCHIVO-BITACORA ASSIGN TO "bitacora.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-SECUENCIA ASSIGN TO "secuencia.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEC-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-SECUENCIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-ORDENES.
+           COPY "ORDEN-PERMANENTE.CPY".
+       FD ARCHIVO-CUENTAS.
+           COPY "CUENTA.CPY".
+       FD ARCHIVO-BITACORA.
+       01 REGISTRO-BITACORA.
+          05 BIT-RUT PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-CUENTA PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-OPERACION PIC X(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-MONTO PIC Z(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-SALDO PIC -(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-FECHAYHORA PIC X(19).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-SECUENCIA PIC 9(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-ID-TERMINAL PIC X(8).
+       FD ARCHIVO-SECUENCIA.
+       01 REGISTRO-SECUENCIA.
+          05 SEC-CLAVE PIC X(1).
+          05 SEC-ULTIMO-NUMERO PIC 9(10).
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-ORDENES PIC X(2).
+       77 WS-ID-TERMINAL PIC X(8) VALUE "BATCHORD".
+       77 WS-STATUS-CUENTAS PIC X(2).
+       77 WS-STATUS-SECUENCIA PIC X(2) VALUE "00".
+       77 WS-NUM-SECUENCIA PIC 9(10) VALUE 0.
+       77 WS-ORDENES-EOF PIC X VALUE 'N'.
+           88 WS-ORDENES-FIN-ARCHIVO VALUE 'S'.
+       77 WS-FECHA-HOY PIC 9(8).
+       77 WS-ENTERO-FECHA PIC S9(9) COMP.
+       77 WS-TOTAL-EJECUTADAS PIC 9(6) COMP VALUE 0.
+       77 WS-TOTAL-OMITIDAS PIC 9(6) COMP VALUE 0.
+       77 WS-ORIGEN-ENCONTRADO PIC X VALUE 'N'.
+           88 ORIGEN-CUENTA-ENCONTRADA VALUE 'S'.
+       77 WS-ORIGEN-SALDO PIC S9(8).
+       77 WS-ORIGEN-SOBREGIRO PIC 9(8).
+       77 WS-DESTINO-ENCONTRADO PIC X VALUE 'N'.
+           88 DESTINO-CUENTA-ENCONTRADA VALUE 'S'.
+       77 WS-DESTINO-SALDO PIC S9(8).
+       77 WS-DESTINO-ACREDITADO PIC X VALUE 'N'.
+           88 DESTINO-FUE-ACREDITADO VALUE 'S'.
+       77 WS-FECHAYHORA PIC X(21).
+       01 WS-FECHAYHORA-FORMATEADA.
+           15 WS-ANIO-FORMATEADO PIC 9(4).
+           15 FILLER PIC X VALUE '-'.
+           15 WS-MES-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE '-'.
+           15 WS-DIA-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ' '.
+           15 WS-HORA-FORMATEADA PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-MINUTO-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-SEGUNDO-FORMATEADO PIC 99.
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- EJECUCION DE ORDENES PERMANENTES ----".
+
+            PERFORM SETEAR-FECHA-ACTUAL
+            COMPUTE WS-FECHA-HOY =
+                (WS-ANIO-FORMATEADO * 10000)
+                + (WS-MES-FORMATEADO * 100)
+                + WS-DIA-FORMATEADO
+
+            PERFORM PROCESAR-ORDENES
+
+            DISPLAY "ORDENES EJECUTADAS: " WS-TOTAL-EJECUTADAS
+            DISPLAY "ORDENES OMITIDAS: " WS-TOTAL-OMITIDAS.
+
+            STOP RUN.
+
+            SETEAR-FECHA-ACTUAL.
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHAYHORA
+               MOVE WS-FECHAYHORA(1:4) TO WS-ANIO-FORMATEADO
+               MOVE WS-FECHAYHORA(5:2) TO WS-MES-FORMATEADO
+               MOVE WS-FECHAYHORA(7:2) TO WS-DIA-FORMATEADO
+               MOVE WS-FECHAYHORA(9:2) TO WS-HORA-FORMATEADA
+               MOVE WS-FECHAYHORA(11:2) TO WS-MINUTO-FORMATEADO
+               MOVE WS-FECHAYHORA(13:2) TO WS-SEGUNDO-FORMATEADO.
+
+            PROCESAR-ORDENES.
+      *        Recorre ordenes.txt completo; solo se ejecutan las
+      *        ordenes activas cuya fecha de proximo pago ya llego,
+      *        las demas quedan para una corrida futura.
+               MOVE 'N' TO WS-ORDENES-EOF
+               OPEN I-O ARCHIVO-ORDENES
+               PERFORM UNTIL WS-ORDENES-FIN-ARCHIVO
+                   READ ARCHIVO-ORDENES NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-ORDENES-EOF
+                       NOT AT END
+                           IF ORDEN-ESTA-ACTIVA
+                              AND ORDEN-FECHA-PROXIMO-PAGO
+                                  NOT > WS-FECHA-HOY
+                               PERFORM EJECUTAR-ORDEN
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-ORDENES.
+
+            EJECUTAR-ORDEN.
+      *        Debita la cuenta origen de la orden igual que GIRAR/PAG
+      *        lo harian de forma interactiva; una cuenta origen que ya
+      *        no existe o sin saldo suficiente solo se cuenta como
+      *        omitida, sin detener el resto de la corrida.
+               MOVE 'N' TO WS-ORIGEN-ENCONTRADO
+               OPEN I-O ARCHIVO-CUENTAS
+               MOVE ORDEN-RUT TO RUT
+               MOVE ORDEN-NUM-CUENTA TO NUM-CUENTA
+               READ ARCHIVO-CUENTAS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-ORIGEN-ENCONTRADO
+                       MOVE SALDO TO WS-ORIGEN-SALDO
+                       MOVE LIMITE-SOBREGIRO TO WS-ORIGEN-SOBREGIRO
+               END-READ
+
+               IF NOT ORIGEN-CUENTA-ENCONTRADA THEN
+                   CLOSE ARCHIVO-CUENTAS
+                   ADD 1 TO WS-TOTAL-OMITIDAS
+                   DISPLAY
+                       "ORDEN OMITIDA (CUENTA ORIGEN NO ENCONTRADA): "
+                       ORDEN-RUT " " NUM-ORDEN
+               ELSE
+                   IF ORDEN-MONTO
+                      > (WS-ORIGEN-SALDO + WS-ORIGEN-SOBREGIRO) THEN
+                       CLOSE ARCHIVO-CUENTAS
+                       ADD 1 TO WS-TOTAL-OMITIDAS
+                       DISPLAY
+                           "ORDEN OMITIDA (SALDO INSUFICIENTE): "
+                           ORDEN-RUT " " NUM-ORDEN
+                   ELSE
+                       SUBTRACT ORDEN-MONTO FROM WS-ORIGEN-SALDO
+                       MOVE WS-ORIGEN-SALDO TO SALDO
+                       REWRITE CUENTA
+                       CLOSE ARCHIVO-CUENTAS
+
+                       IF ORDEN-ES-TRANSFERENCIA
+                           PERFORM ACREDITAR-DESTINO-ORDEN
+                           IF DESTINO-FUE-ACREDITADO
+                               PERFORM GRABAR-BITACORA-ORDEN
+                               PERFORM GRABAR-BITACORA-DESTINO-ORDEN
+                               PERFORM AVANZAR-FECHA-ORDEN
+                               ADD 1 TO WS-TOTAL-EJECUTADAS
+                           ELSE
+      *                        La cuenta destino ya no existe (fue
+      *                        cerrada despues de crearse la orden);
+      *                        se revierte el cargo al origen para no
+      *                        dejar plata debitada sin acreditar en
+      *                        ningun lado.
+                               ADD ORDEN-MONTO TO WS-ORIGEN-SALDO
+                               OPEN I-O ARCHIVO-CUENTAS
+                               MOVE ORDEN-RUT TO RUT
+                               MOVE ORDEN-NUM-CUENTA TO NUM-CUENTA
+                               READ ARCHIVO-CUENTAS
+                                   INVALID KEY
+                                       CONTINUE
+                                   NOT INVALID KEY
+                                       MOVE WS-ORIGEN-SALDO TO SALDO
+                                       REWRITE CUENTA
+                               END-READ
+                               CLOSE ARCHIVO-CUENTAS
+                               ADD 1 TO WS-TOTAL-OMITIDAS
+                               DISPLAY
+                                   "ORDEN ANULADA (CUENTA DESTINO NO "
+                                   "ENCONTRADA), CARGO ORIGEN "
+                                   "REVERTIDO: "
+                                   ORDEN-RUT " " NUM-ORDEN
+                           END-IF
+                       ELSE
+                           PERFORM GRABAR-BITACORA-ORDEN
+                           PERFORM AVANZAR-FECHA-ORDEN
+                           ADD 1 TO WS-TOTAL-EJECUTADAS
+                       END-IF
+                   END-IF
+               END-IF.
+
+            ACREDITAR-DESTINO-ORDEN.
+      *        Abona la cuenta destino de una orden de transferencia,
+      *        igual que ACREDITAR-CUENTA-DESTINO en el programa
+      *        interactivo. WS-DESTINO-ACREDITADO le permite a
+      *        EJECUTAR-ORDEN saber si el abono realmente quedo
+      *        persistido antes de dar el cargo al origen por
+      *        definitivo; si la cuenta destino ya no existe, el
+      *        cargo al origen se revierte en vez de registrarse.
+               MOVE 'N' TO WS-DESTINO-ENCONTRADO
+               MOVE 'N' TO WS-DESTINO-ACREDITADO
+               OPEN I-O ARCHIVO-CUENTAS
+               MOVE ORDEN-RUT-DESTINO TO RUT
+               MOVE ORDEN-NUM-CUENTA-DESTINO TO NUM-CUENTA
+               READ ARCHIVO-CUENTAS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-DESTINO-ENCONTRADO
+                       ADD ORDEN-MONTO TO SALDO
+                       MOVE SALDO TO WS-DESTINO-SALDO
+                       REWRITE CUENTA
+                       MOVE 'S' TO WS-DESTINO-ACREDITADO
+               END-READ
+               CLOSE ARCHIVO-CUENTAS.
+
+            GRABAR-BITACORA-ORDEN.
+      *        Deja constancia del cargo al origen con el mismo codigo
+      *        de operacion (TRA/PAG) que usaria la version interactiva
+      *        de la orden.
+               PERFORM SETEAR-FECHA-ACTUAL
+               PERFORM SIGUIENTE-NUMERO-SECUENCIA
+               OPEN EXTEND ARCHIVO-BITACORA
+               MOVE ORDEN-RUT TO BIT-RUT
+               MOVE ORDEN-NUM-CUENTA TO BIT-NUM-CUENTA
+               MOVE ORDEN-TIPO TO BIT-OPERACION
+               MOVE ORDEN-MONTO TO BIT-MONTO
+               MOVE WS-ORIGEN-SALDO TO BIT-SALDO
+               MOVE WS-FECHAYHORA-FORMATEADA TO BIT-FECHAYHORA
+               MOVE WS-NUM-SECUENCIA TO BIT-NUM-SECUENCIA
+               MOVE WS-ID-TERMINAL TO BIT-ID-TERMINAL
+               WRITE REGISTRO-BITACORA AFTER ADVANCING 1 LINE
+               CLOSE ARCHIVO-BITACORA.
+
+            GRABAR-BITACORA-DESTINO-ORDEN.
+      *        Deja constancia del abono a la cuenta destino, igual
+      *        que GRABAR-BITACORA-DESTINO en el programa interactivo.
+               PERFORM SETEAR-FECHA-ACTUAL
+               PERFORM SIGUIENTE-NUMERO-SECUENCIA
+               OPEN EXTEND ARCHIVO-BITACORA
+               MOVE ORDEN-RUT-DESTINO TO BIT-RUT
+               MOVE ORDEN-NUM-CUENTA-DESTINO TO BIT-NUM-CUENTA
+               MOVE ORDEN-TIPO TO BIT-OPERACION
+               MOVE ORDEN-MONTO TO BIT-MONTO
+               MOVE WS-DESTINO-SALDO TO BIT-SALDO
+               MOVE WS-FECHAYHORA-FORMATEADA TO BIT-FECHAYHORA
+               MOVE WS-NUM-SECUENCIA TO BIT-NUM-SECUENCIA
+               MOVE WS-ID-TERMINAL TO BIT-ID-TERMINAL
+               WRITE REGISTRO-BITACORA AFTER ADVANCING 1 LINE
+               CLOSE ARCHIVO-BITACORA.
+
+            AVANZAR-FECHA-ORDEN.
+      *        Reprograma la orden para su siguiente ejecucion sumando
+      *        el intervalo a la fecha de hoy en que se ejecuto (no a
+      *        la fecha de vencimiento anterior), para que una orden
+      *        atrasada no arrastre el retraso indefinidamente.
+               COMPUTE WS-ENTERO-FECHA =
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY)
+                   + ORDEN-INTERVALO-DIAS
+               COMPUTE ORDEN-FECHA-PROXIMO-PAGO =
+                   FUNCTION DATE-OF-INTEGER(WS-ENTERO-FECHA)
+               REWRITE ORDEN-PERMANENTE.
+
+            SIGUIENTE-NUMERO-SECUENCIA.
+      *        Comparte el mismo contador persistido que
+      *        CAJERO-AUTOMATICO, protegido por LOCK MODE AUTOMATIC
+      *        para que dos procesos que lo llamen a la vez no puedan
+      *        dejar dos movimientos con el mismo numero.
+               MOVE "S" TO SEC-CLAVE
+               OPEN I-O ARCHIVO-SECUENCIA
+               IF WS-STATUS-SECUENCIA = "35"
+                   OPEN OUTPUT ARCHIVO-SECUENCIA
+                   MOVE "S" TO SEC-CLAVE
+                   MOVE 0 TO SEC-ULTIMO-NUMERO
+                   WRITE REGISTRO-SECUENCIA
+                   CLOSE ARCHIVO-SECUENCIA
+                   MOVE "S" TO SEC-CLAVE
+                   OPEN I-O ARCHIVO-SECUENCIA
+               END-IF
+               READ ARCHIVO-SECUENCIA
+                   INVALID KEY
+                       MOVE 0 TO SEC-ULTIMO-NUMERO
+               END-READ
+               ADD 1 TO SEC-ULTIMO-NUMERO
+               MOVE SEC-ULTIMO-NUMERO TO WS-NUM-SECUENCIA
+               REWRITE REGISTRO-SECUENCIA
+               CLOSE ARCHIVO-SECUENCIA.
+
+            STOP RUN.
+       END PROGRAM EJECUTAR-ORDENES.
