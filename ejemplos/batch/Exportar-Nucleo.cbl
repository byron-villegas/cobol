@@ -0,0 +1,170 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2024-12-01
+      * Purpose: Exportacion nocturna de los movimientos GIR/DEP/TRA
+      *          del dia desde bitacora.txt a un formato de ancho fijo
+      *          para la interfaz con el nucleo bancario, de modo que
+      *          los movimientos originados en el cajero terminen
+      *          posteando a la cuenta real del cliente y no solo
+      *          queden en cuentas.txt.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR-NUCLEO.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 01-12-2024.
+       REMARKS. Batch de exportacion de movimientos hacia el nucleo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-BITACORA ASSIGN TO "bitacora.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-INTERFAZ-NUCLEO
+               ASSIGN TO "interfaz_nucleo.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-BITACORA.
+       01 REGISTRO-BITACORA.
+          05 BIT-RUT PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-CUENTA PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-OPERACION PIC X(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-MONTO PIC Z(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-SALDO PIC -(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-FECHAYHORA PIC X(19).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-SECUENCIA PIC 9(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-ID-TERMINAL PIC X(8).
+       FD ARCHIVO-INTERFAZ-NUCLEO.
+       01 REGISTRO-INTERFAZ-NUCLEO.
+          05 INT-FECHA PIC X(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 INT-RUT PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 INT-NUM-CUENTA PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 INT-TIPO-MOVIMIENTO PIC X(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 INT-MONTO PIC 9(9).
+          05 FILLER PIC X VALUE SPACE.
+          05 INT-SALDO PIC S9(9).
+          05 FILLER PIC X VALUE SPACE.
+          05 INT-HORA PIC X(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 INT-ORIGEN PIC X(3) VALUE "ATM".
+       WORKING-STORAGE SECTION.
+       77 WS-BITACORA-EOF PIC X VALUE 'N'.
+           88 WS-BITACORA-FIN-ARCHIVO VALUE 'S'.
+       77 WS-TOTAL-LEIDOS PIC 9(6) COMP VALUE 0.
+       77 WS-TOTAL-EXPORTADOS PIC 9(6) COMP VALUE 0.
+       77 WS-MOV-MONTO-NUM PIC 9(8).
+       77 WS-MOV-SALDO-NUM PIC S9(8).
+       77 WS-FECHAYHORA PIC X(21).
+       01 WS-FECHAYHORA-FORMATEADA.
+           15 WS-ANIO-FORMATEADO PIC 9(4).
+           15 FILLER PIC X VALUE '-'.
+           15 WS-MES-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE '-'.
+           15 WS-DIA-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ' '.
+           15 WS-HORA-FORMATEADA PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-MINUTO-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-SEGUNDO-FORMATEADO PIC 99.
+       77 WS-FECHA-HOY PIC X(10).
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- EXPORTACION A NUCLEO -----------".
+
+            PERFORM SETEAR-FECHA-ACTUAL.
+
+            PERFORM EXPORTAR-MOVIMIENTOS-DEL-DIA.
+
+            DISPLAY "MOVIMIENTOS LEIDOS: " WS-TOTAL-LEIDOS
+            DISPLAY "MOVIMIENTOS EXPORTADOS: " WS-TOTAL-EXPORTADOS.
+
+            STOP RUN.
+
+            SETEAR-FECHA-ACTUAL.
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHAYHORA
+               MOVE WS-FECHAYHORA(1:4) TO WS-ANIO-FORMATEADO
+               MOVE WS-FECHAYHORA(5:2) TO WS-MES-FORMATEADO
+               MOVE WS-FECHAYHORA(7:2) TO WS-DIA-FORMATEADO
+               MOVE WS-FECHAYHORA(9:2) TO WS-HORA-FORMATEADA
+               MOVE WS-FECHAYHORA(11:2) TO WS-MINUTO-FORMATEADO
+               MOVE WS-FECHAYHORA(13:2) TO WS-SEGUNDO-FORMATEADO
+               MOVE WS-FECHAYHORA-FORMATEADA(1:10) TO WS-FECHA-HOY.
+
+            EXPORTAR-MOVIMIENTOS-DEL-DIA.
+      *        Recorre bitacora.txt y traspasa a formato de ancho fijo
+      *        solo los movimientos de hoy que el nucleo debe conocer
+      *        (GIR/DEP/TRA); PAG/CON/CAM/INT no mueven dinero entre
+      *        cuentas del banco central y quedan fuera de esta
+      *        interfaz.
+               MOVE 'N' TO WS-BITACORA-EOF
+               OPEN INPUT ARCHIVO-BITACORA
+               OPEN OUTPUT ARCHIVO-INTERFAZ-NUCLEO
+               PERFORM UNTIL WS-BITACORA-FIN-ARCHIVO
+                   READ ARCHIVO-BITACORA
+                       AT END
+                           MOVE 'S' TO WS-BITACORA-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-LEIDOS
+                           IF BIT-FECHAYHORA(1:10) = WS-FECHA-HOY
+                               PERFORM EVALUATE-TIPO-MOVIMIENTO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-BITACORA
+               CLOSE ARCHIVO-INTERFAZ-NUCLEO.
+
+            EVALUATE-TIPO-MOVIMIENTO.
+               EVALUATE BIT-OPERACION
+                   WHEN "GIR"
+                       PERFORM GRABAR-REGISTRO-INTERFAZ
+                   WHEN "DEP"
+                       PERFORM GRABAR-REGISTRO-INTERFAZ
+                   WHEN "TRA"
+                       PERFORM GRABAR-REGISTRO-INTERFAZ
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE.
+
+            GRABAR-REGISTRO-INTERFAZ.
+      *        Traduce un renglon de la bitacora a un registro de
+      *        ancho fijo de la interfaz con el nucleo.
+               MOVE BIT-MONTO TO WS-MOV-MONTO-NUM
+               MOVE BIT-SALDO TO WS-MOV-SALDO-NUM
+
+               MOVE SPACES TO REGISTRO-INTERFAZ-NUCLEO
+               MOVE WS-FECHA-HOY(1:4) TO INT-FECHA(1:4)
+               MOVE WS-FECHA-HOY(6:2) TO INT-FECHA(5:2)
+               MOVE WS-FECHA-HOY(9:2) TO INT-FECHA(7:2)
+               MOVE BIT-RUT TO INT-RUT
+               MOVE BIT-NUM-CUENTA TO INT-NUM-CUENTA
+               EVALUATE BIT-OPERACION
+                   WHEN "GIR"
+                       MOVE "GIRO" TO INT-TIPO-MOVIMIENTO
+                   WHEN "DEP"
+                       MOVE "DEPO" TO INT-TIPO-MOVIMIENTO
+                   WHEN "TRA"
+                       MOVE "TRAN" TO INT-TIPO-MOVIMIENTO
+               END-EVALUATE
+               MOVE WS-MOV-MONTO-NUM TO INT-MONTO
+               MOVE WS-MOV-SALDO-NUM TO INT-SALDO
+               MOVE BIT-FECHAYHORA(12:8) TO INT-HORA
+               MOVE "ATM" TO INT-ORIGEN
+
+               WRITE REGISTRO-INTERFAZ-NUCLEO
+               ADD 1 TO WS-TOTAL-EXPORTADOS.
+
+            STOP RUN.
+       END PROGRAM EXPORTAR-NUCLEO.
