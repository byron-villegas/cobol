@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2024-11-27
+      * Purpose: Batch nocturno que abona interes a las cuentas con
+      *          saldo positivo, dejando un rastro "INT" en la
+      *          bitacora por cada cuenta abonada.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APLICAR-INTERES.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 27-11-2024.
+       REMARKS. Batch de acumulacion de interes diario sobre SALDO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO "cuentas.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUENTA-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-CUENTAS.
+           SELECT ARCHIVO-BITACORA ASSIGN TO "bitacora.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-SECUENCIA ASSIGN TO "secuencia.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEC-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-SECUENCIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-CUENTAS.
+           COPY "CUENTA.CPY".
+       FD ARCHIVO-BITACORA.
+       01 REGISTRO-BITACORA.
+          05 BIT-RUT PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-CUENTA PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-OPERACION PIC X(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-MONTO PIC Z(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-SALDO PIC -(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-FECHAYHORA PIC X(19).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-SECUENCIA PIC 9(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-ID-TERMINAL PIC X(8).
+       FD ARCHIVO-SECUENCIA.
+       01 REGISTRO-SECUENCIA.
+          05 SEC-CLAVE PIC X(1).
+          05 SEC-ULTIMO-NUMERO PIC 9(10).
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CUENTAS PIC X(2).
+       77 WS-ID-TERMINAL PIC X(8) VALUE "BATCHINT".
+       77 WS-STATUS-SECUENCIA PIC X(2) VALUE "00".
+       77 WS-NUM-SECUENCIA PIC 9(10) VALUE 0.
+       77 WS-CUENTAS-EOF PIC X VALUE 'N'.
+           88 WS-CUENTAS-FIN-ARCHIVO VALUE 'S'.
+       77 WS-TASA-INTERES-DIARIA PIC 9V9(4) VALUE 0.0001.
+      *    Tasa diaria configurada (0.0001 = 0.01% diario).
+       77 WS-INTERES PIC S9(8) VALUE 0.
+       77 WS-TOTAL-CUENTAS-ABONADAS PIC 9(6) COMP VALUE 0.
+       77 WS-TOTAL-INTERES-PAGADO PIC S9(10) VALUE 0.
+       77 WS-FORMATO-MONEDA PIC -(9)9.
+       77 WS-FECHAYHORA PIC X(21).
+       01 WS-FECHAYHORA-FORMATEADA.
+           15 WS-ANIO-FORMATEADO PIC 9(4).
+           15 FILLER PIC X VALUE '-'.
+           15 WS-MES-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE '-'.
+           15 WS-DIA-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ' '.
+           15 WS-HORA-FORMATEADA PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-MINUTO-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-SEGUNDO-FORMATEADO PIC 99.
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- APLICACION DE INTERES -----------".
+
+            PERFORM ABONAR-INTERES.
+
+            DISPLAY
+                "CUENTAS ABONADAS: " WS-TOTAL-CUENTAS-ABONADAS
+            MOVE WS-TOTAL-INTERES-PAGADO TO WS-FORMATO-MONEDA
+            DISPLAY "INTERES TOTAL PAGADO: " WS-FORMATO-MONEDA.
+
+            STOP RUN.
+
+            SETEAR-FECHA-ACTUAL.
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHAYHORA
+               MOVE WS-FECHAYHORA(1:4) TO WS-ANIO-FORMATEADO
+               MOVE WS-FECHAYHORA(5:2) TO WS-MES-FORMATEADO
+               MOVE WS-FECHAYHORA(7:2) TO WS-DIA-FORMATEADO
+               MOVE WS-FECHAYHORA(9:2) TO WS-HORA-FORMATEADA
+               MOVE WS-FECHAYHORA(11:2) TO WS-MINUTO-FORMATEADO
+               MOVE WS-FECHAYHORA(13:2) TO WS-SEGUNDO-FORMATEADO.
+
+            ABONAR-INTERES.
+      *        Recorre cuentas.txt completo y abona interes solo a
+      *        las cuentas con saldo positivo (no se cobra interes
+      *        sobre cuentas en sobregiro).
+               MOVE 'N' TO WS-CUENTAS-EOF
+               OPEN I-O ARCHIVO-CUENTAS
+               PERFORM UNTIL WS-CUENTAS-FIN-ARCHIVO
+                   READ ARCHIVO-CUENTAS NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-CUENTAS-EOF
+                       NOT AT END
+                           IF SALDO > 0
+                               COMPUTE WS-INTERES ROUNDED =
+                                   SALDO * WS-TASA-INTERES-DIARIA
+                               IF WS-INTERES > 0
+                                   ADD WS-INTERES TO SALDO
+                                   REWRITE CUENTA
+                                   PERFORM GRABAR-BITACORA-INTERES
+                                   ADD 1 TO WS-TOTAL-CUENTAS-ABONADAS
+                                   ADD WS-INTERES
+                                       TO WS-TOTAL-INTERES-PAGADO
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-CUENTAS.
+
+            GRABAR-BITACORA-INTERES.
+      *        Deja constancia del abono de interes en bitacora.txt
+      *        con codigo de operacion INT, distinto de DEP/GIR, para
+      *        que el cuadre diario no lo confunda con movimientos
+      *        hechos por el cliente.
+               PERFORM SETEAR-FECHA-ACTUAL
+               PERFORM SIGUIENTE-NUMERO-SECUENCIA
+               OPEN EXTEND ARCHIVO-BITACORA
+               MOVE RUT TO BIT-RUT
+               MOVE NUM-CUENTA TO BIT-NUM-CUENTA
+               MOVE "INT" TO BIT-OPERACION
+               MOVE WS-INTERES TO BIT-MONTO
+               MOVE SALDO TO BIT-SALDO
+               MOVE WS-FECHAYHORA-FORMATEADA TO BIT-FECHAYHORA
+               MOVE WS-NUM-SECUENCIA TO BIT-NUM-SECUENCIA
+               MOVE WS-ID-TERMINAL TO BIT-ID-TERMINAL
+               WRITE REGISTRO-BITACORA AFTER ADVANCING 1 LINE
+               CLOSE ARCHIVO-BITACORA.
+
+            SIGUIENTE-NUMERO-SECUENCIA.
+      *        Comparte el mismo contador persistido que
+      *        CAJERO-AUTOMATICO, protegido por LOCK MODE AUTOMATIC
+      *        para que dos procesos que lo llamen a la vez no puedan
+      *        dejar dos movimientos con el mismo numero.
+               MOVE "S" TO SEC-CLAVE
+               OPEN I-O ARCHIVO-SECUENCIA
+               IF WS-STATUS-SECUENCIA = "35"
+                   OPEN OUTPUT ARCHIVO-SECUENCIA
+                   MOVE "S" TO SEC-CLAVE
+                   MOVE 0 TO SEC-ULTIMO-NUMERO
+                   WRITE REGISTRO-SECUENCIA
+                   CLOSE ARCHIVO-SECUENCIA
+                   MOVE "S" TO SEC-CLAVE
+                   OPEN I-O ARCHIVO-SECUENCIA
+               END-IF
+               READ ARCHIVO-SECUENCIA
+                   INVALID KEY
+                       MOVE 0 TO SEC-ULTIMO-NUMERO
+               END-READ
+               ADD 1 TO SEC-ULTIMO-NUMERO
+               MOVE SEC-ULTIMO-NUMERO TO WS-NUM-SECUENCIA
+               REWRITE REGISTRO-SECUENCIA
+               CLOSE ARCHIVO-SECUENCIA.
+
+            STOP RUN.
+       END PROGRAM APLICAR-INTERES.
