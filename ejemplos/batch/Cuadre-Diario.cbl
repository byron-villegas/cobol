@@ -0,0 +1,376 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2024-11-20
+      * Purpose: Cuadre diario de cuentas. Totaliza los saldos vigentes
+      *          en cuentas.txt y los movimientos registrados hoy en
+      *          bitacora.txt, para conciliar el cierre de operaciones.
+      *          Ademas contrasta el efectivo faltante en cassette.txt
+      *          contra los giros de hoy, y el saldo total de la
+      *          cartera contra el cierre de ayer mas los movimientos
+      *          netos de hoy, marcando cualquier descuadre.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUADRE-DIARIO.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 20-11-2024.
+       REMARKS. Batch de cuadre diario de cuentas y movimientos.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO "cuentas.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUENTA-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-CUENTAS.
+           SELECT ARCHIVO-BITACORA ASSIGN TO "bitacora.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-CASSETTE ASSIGN TO "cassette.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CASSETTE.
+           SELECT ARCHIVO-CIERRE ASSIGN TO "cierre_saldo.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CIERRE.
+           SELECT ARCHIVO-CIERRE-CASSETTE ASSIGN TO
+               "cierre_cassette.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CIERRE-CASSETTE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-CUENTAS.
+           COPY "CUENTA.CPY".
+       FD ARCHIVO-BITACORA.
+       01 REGISTRO-BITACORA.
+          05 BIT-RUT PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-CUENTA PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-OPERACION PIC X(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-MONTO PIC Z(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-SALDO PIC -(7)9.
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-FECHAYHORA PIC X(19).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-NUM-SECUENCIA PIC 9(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-ID-TERMINAL PIC X(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 BIT-ANU-TIPO-ORIGINAL PIC X(3).
+       FD ARCHIVO-CASSETTE.
+       01 REGISTRO-CASSETTE PIC X(45).
+       FD ARCHIVO-CIERRE.
+       01 REGISTRO-CIERRE.
+          05 SALDO-CIERRE-ANTERIOR PIC S9(10).
+       FD ARCHIVO-CIERRE-CASSETTE.
+       01 REGISTRO-CIERRE-CASSETTE.
+          05 CASSETTE-CIERRE-ANTERIOR PIC 9(8).
+       WORKING-STORAGE SECTION.
+      *    Layout de la existencia de billetes, compartido con
+      *    CAJERO-AUTOMATICO via COPY.
+           COPY "CASSETTE.CPY".
+       77 WS-CASS-INDICE PIC 9(1) COMP.
+       77 WS-CASS-SUMA PIC 9(8) VALUE 0.
+       77 WS-CASSETTE-VALOR-INICIAL PIC 9(8) VALUE 0.
+       77 WS-CASSETTE-VALOR-ACTUAL PIC 9(8) VALUE 0.
+       77 WS-EFECTIVO-DISPENSADO PIC S9(8) VALUE 0.
+       77 WS-VARIANZA-CASSETTE PIC S9(8) VALUE 0.
+       77 WS-STATUS-CASSETTE PIC X(2).
+       77 WS-STATUS-CIERRE PIC X(2) VALUE "00".
+       77 WS-STATUS-CIERRE-CASSETTE PIC X(2) VALUE "00".
+       77 WS-CASSETTE-CIERRE-ANTERIOR PIC 9(8) VALUE 0.
+       77 WS-CIERRE-ANTERIOR PIC S9(10) VALUE 0.
+       77 WS-SALDO-ESPERADO PIC S9(10) VALUE 0.
+       77 WS-VARIANZA-SALDOS PIC S9(10) VALUE 0.
+       77 WS-TOTAL-INTERES PIC 9(10) VALUE 0.
+       77 WS-TOTAL-PAGOS PIC 9(10) VALUE 0.
+       77 WS-TOTAL-PAGOS-PRESTAMO PIC 9(10) VALUE 0.
+       77 WS-STATUS-CUENTAS PIC X(2).
+       77 WS-CUENTAS-EOF PIC X VALUE 'N'.
+           88 WS-CUENTAS-FIN-ARCHIVO VALUE 'S'.
+       77 WS-BITACORA-EOF PIC X VALUE 'N'.
+           88 WS-BITACORA-FIN-ARCHIVO VALUE 'S'.
+       77 WS-TOTAL-CUENTAS PIC 9(6) COMP VALUE 0.
+       77 WS-TOTAL-SOBREGIRADAS PIC 9(6) COMP VALUE 0.
+       77 WS-TOTAL-SALDOS PIC S9(10) VALUE 0.
+       77 WS-CANTIDAD-MOVIMIENTOS PIC 9(6) COMP VALUE 0.
+       77 WS-TOTAL-DEPOSITOS PIC 9(10) VALUE 0.
+       77 WS-TOTAL-GIROS PIC 9(10) VALUE 0.
+       77 WS-TOTAL-TRANSFERENCIAS PIC 9(10) VALUE 0.
+       77 WS-TOTAL-ANULACIONES-GIR PIC 9(10) VALUE 0.
+       77 WS-TOTAL-ANULACIONES-DEP PIC 9(10) VALUE 0.
+       77 WS-FECHAYHORA PIC X(21).
+       01 WS-FECHAYHORA-FORMATEADA.
+           15 WS-ANIO-FORMATEADO PIC 9(4).
+           15 FILLER PIC X VALUE '-'.
+           15 WS-MES-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE '-'.
+           15 WS-DIA-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ' '.
+           15 WS-HORA-FORMATEADA PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-MINUTO-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-SEGUNDO-FORMATEADO PIC 99.
+       77 WS-FECHA-HOY PIC X(10).
+       77 WS-MOV-MONTO-NUM PIC 9(8).
+       01 WS-FORMATO-MONEDA PIC -(9)9.
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- CUADRE DIARIO -----------".
+
+            PERFORM SETEAR-FECHA-ACTUAL.
+
+            PERFORM LEER-CIERRE-ANTERIOR.
+
+            PERFORM LEER-CIERRE-CASSETTE-ANTERIOR.
+
+            PERFORM TOTALIZAR-CUENTAS.
+
+            PERFORM TOTALIZAR-MOVIMIENTOS.
+
+            PERFORM CALCULAR-VARIANZA-CASSETTE.
+
+            PERFORM CALCULAR-VARIANZA-SALDOS.
+
+            PERFORM IMPRIMIR-CUADRE.
+
+            PERFORM GRABAR-CIERRE-ACTUAL.
+
+            PERFORM GRABAR-CIERRE-CASSETTE-ACTUAL.
+
+            STOP RUN.
+
+            SETEAR-FECHA-ACTUAL.
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHAYHORA
+               MOVE WS-FECHAYHORA(1:4) TO WS-ANIO-FORMATEADO
+               MOVE WS-FECHAYHORA(5:2) TO WS-MES-FORMATEADO
+               MOVE WS-FECHAYHORA(7:2) TO WS-DIA-FORMATEADO
+               MOVE WS-FECHAYHORA(9:2) TO WS-HORA-FORMATEADA
+               MOVE WS-FECHAYHORA(11:2) TO WS-MINUTO-FORMATEADO
+               MOVE WS-FECHAYHORA(13:2) TO WS-SEGUNDO-FORMATEADO
+               MOVE WS-FECHAYHORA-FORMATEADA(1:10) TO WS-FECHA-HOY.
+
+            TOTALIZAR-CUENTAS.
+      *        Recorre cuentas.txt completo (sin usar la clave) para
+      *        sumar el saldo vigente de toda la cartera y contar las
+      *        cuentas que estan usando su linea de sobregiro.
+               MOVE 'N' TO WS-CUENTAS-EOF
+               OPEN INPUT ARCHIVO-CUENTAS
+               PERFORM UNTIL WS-CUENTAS-FIN-ARCHIVO
+                   READ ARCHIVO-CUENTAS NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-CUENTAS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-CUENTAS
+                           ADD SALDO TO WS-TOTAL-SALDOS
+                           IF SALDO < 0
+                               ADD 1 TO WS-TOTAL-SOBREGIRADAS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-CUENTAS.
+
+            TOTALIZAR-MOVIMIENTOS.
+      *        Recorre bitacora.txt y totaliza por tipo de operacion
+      *        solo los movimientos con fecha de hoy.
+               MOVE 'N' TO WS-BITACORA-EOF
+               OPEN INPUT ARCHIVO-BITACORA
+               PERFORM UNTIL WS-BITACORA-FIN-ARCHIVO
+                   READ ARCHIVO-BITACORA
+                       AT END
+                           MOVE 'S' TO WS-BITACORA-EOF
+                       NOT AT END
+                           IF BIT-FECHAYHORA(1:10) = WS-FECHA-HOY
+                               ADD 1 TO WS-CANTIDAD-MOVIMIENTOS
+                               MOVE BIT-MONTO TO WS-MOV-MONTO-NUM
+                               EVALUATE BIT-OPERACION
+                                   WHEN "DEP"
+                                       ADD WS-MOV-MONTO-NUM
+                                           TO WS-TOTAL-DEPOSITOS
+                                   WHEN "GIR"
+                                       ADD WS-MOV-MONTO-NUM
+                                           TO WS-TOTAL-GIROS
+                                   WHEN "TRA"
+                                       ADD WS-MOV-MONTO-NUM
+                                           TO WS-TOTAL-TRANSFERENCIAS
+                                   WHEN "INT"
+                                       ADD WS-MOV-MONTO-NUM
+                                           TO WS-TOTAL-INTERES
+                                   WHEN "PAG"
+                                       ADD WS-MOV-MONTO-NUM
+                                           TO WS-TOTAL-PAGOS
+                                   WHEN "PPR"
+                                       ADD WS-MOV-MONTO-NUM
+                                           TO WS-TOTAL-PAGOS-PRESTAMO
+                                   WHEN "ANU"
+                                       EVALUATE BIT-ANU-TIPO-ORIGINAL
+                                           WHEN "GIR"
+                                             ADD WS-MOV-MONTO-NUM TO
+                                               WS-TOTAL-ANULACIONES-GIR
+                                           WHEN "DEP"
+                                             ADD WS-MOV-MONTO-NUM TO
+                                               WS-TOTAL-ANULACIONES-DEP
+                                       END-EVALUATE
+                                   WHEN OTHER
+                                       CONTINUE
+                               END-EVALUATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-BITACORA
+      *        TRANSFERIR deja dos filas "TRA" por transferencia (la
+      *        pata de origen y la de destino, ambas por el mismo
+      *        WS-MONTO); se divide en dos para que el total impreso
+      *        sea la plata realmente transferida y no el doble.
+               COMPUTE WS-TOTAL-TRANSFERENCIAS =
+                   WS-TOTAL-TRANSFERENCIAS / 2.
+
+            SUMAR-CASSETTE.
+      *        Suma el valor total en dinero representado por la
+      *        tabla de denominaciones actualmente en WS-CASSETTE.
+               MOVE 0 TO WS-CASS-SUMA
+               PERFORM VARYING WS-CASS-INDICE FROM 1 BY 1
+                   UNTIL WS-CASS-INDICE > 5
+                   COMPUTE WS-CASS-SUMA = WS-CASS-SUMA +
+                       (WS-CASSETTE-DENOMINACION(WS-CASS-INDICE) *
+                        WS-CASSETTE-CANTIDAD(WS-CASS-INDICE))
+               END-PERFORM.
+
+            CALCULAR-VARIANZA-CASSETTE.
+      *        Compara el efectivo que salio fisicamente del cassette
+      *        (cierre de ayer menos lo que queda hoy) contra el
+      *        total girado segun la bitacora del dia; una diferencia
+      *        distinta de cero indica un descuadre de caja.
+               MOVE WS-CASSETTE-CIERRE-ANTERIOR TO
+                   WS-CASSETTE-VALOR-INICIAL
+
+               OPEN INPUT ARCHIVO-CASSETTE
+               IF WS-STATUS-CASSETTE NOT = "35"
+                   READ ARCHIVO-CASSETTE
+                   MOVE REGISTRO-CASSETTE TO WS-CASSETTE-INICIAL
+               END-IF
+               CLOSE ARCHIVO-CASSETTE
+
+               PERFORM SUMAR-CASSETTE
+               MOVE WS-CASS-SUMA TO WS-CASSETTE-VALOR-ACTUAL
+
+               COMPUTE WS-EFECTIVO-DISPENSADO =
+                   WS-CASSETTE-VALOR-INICIAL - WS-CASSETTE-VALOR-ACTUAL
+               COMPUTE WS-VARIANZA-CASSETTE =
+                   WS-EFECTIVO-DISPENSADO - WS-TOTAL-GIROS.
+
+            LEER-CIERRE-CASSETTE-ANTERIOR.
+      *        Recupera el valor total del cassette dejado por el
+      *        cuadre del dia anterior; si aun no existe (primera
+      *        corrida), se usa la carga de fabrica (100 billetes de
+      *        cada denominacion) con la que parte WS-CASSETTE como
+      *        punto de partida.
+               OPEN INPUT ARCHIVO-CIERRE-CASSETTE
+               IF WS-STATUS-CIERRE-CASSETTE = "35"
+                   PERFORM SUMAR-CASSETTE
+                   MOVE WS-CASS-SUMA TO WS-CASSETTE-CIERRE-ANTERIOR
+               ELSE
+                   READ ARCHIVO-CIERRE-CASSETTE
+                   MOVE CASSETTE-CIERRE-ANTERIOR TO
+                       WS-CASSETTE-CIERRE-ANTERIOR
+               END-IF
+               CLOSE ARCHIVO-CIERRE-CASSETTE.
+
+            GRABAR-CIERRE-CASSETTE-ACTUAL.
+      *        Deja el valor total del cassette de hoy como base para
+      *        el cuadre de manana.
+               MOVE WS-CASSETTE-VALOR-ACTUAL TO CASSETTE-CIERRE-ANTERIOR
+               OPEN OUTPUT ARCHIVO-CIERRE-CASSETTE
+               WRITE REGISTRO-CIERRE-CASSETTE
+               CLOSE ARCHIVO-CIERRE-CASSETTE.
+
+            LEER-CIERRE-ANTERIOR.
+      *        Recupera el saldo total de cartera dejado por el
+      *        cuadre del dia anterior; si aun no existe (primera
+      *        corrida), se asume cero.
+               OPEN INPUT ARCHIVO-CIERRE
+               IF WS-STATUS-CIERRE = "35"
+                   MOVE 0 TO WS-CIERRE-ANTERIOR
+               ELSE
+                   READ ARCHIVO-CIERRE
+                   MOVE SALDO-CIERRE-ANTERIOR TO WS-CIERRE-ANTERIOR
+               END-IF
+               CLOSE ARCHIVO-CIERRE.
+
+            GRABAR-CIERRE-ACTUAL.
+      *        Deja el saldo total de cartera de hoy como base para
+      *        el cuadre de manana.
+               MOVE WS-TOTAL-SALDOS TO SALDO-CIERRE-ANTERIOR
+               OPEN OUTPUT ARCHIVO-CIERRE
+               WRITE REGISTRO-CIERRE
+               CLOSE ARCHIVO-CIERRE.
+
+            CALCULAR-VARIANZA-SALDOS.
+      *        El saldo esperado hoy es el cierre de ayer mas las
+      *        entradas (depositos, intereses) menos las salidas
+      *        (giros, pagos, abonos a prestamo); las transferencias
+      *        no se cuentan porque ambas patas quedan dentro de la
+      *        misma cartera y se anulan entre si. Una ANU que revirtio
+      *        un giro devuelve esa plata a la cartera (se suma, igual
+      *        que un giro que nunca salio); una ANU que revirtio un
+      *        deposito la saca (se resta, igual que un deposito que
+      *        nunca entro).
+               COMPUTE WS-SALDO-ESPERADO =
+                   WS-CIERRE-ANTERIOR + WS-TOTAL-DEPOSITOS +
+                   WS-TOTAL-INTERES - WS-TOTAL-GIROS - WS-TOTAL-PAGOS -
+                   WS-TOTAL-PAGOS-PRESTAMO + WS-TOTAL-ANULACIONES-GIR -
+                   WS-TOTAL-ANULACIONES-DEP
+               COMPUTE WS-VARIANZA-SALDOS =
+                   WS-TOTAL-SALDOS - WS-SALDO-ESPERADO.
+
+            IMPRIMIR-CUADRE.
+               DISPLAY "FECHA DEL CUADRE: " WS-FECHA-HOY
+               DISPLAY "CUENTAS VIGENTES: " WS-TOTAL-CUENTAS
+               DISPLAY "CUENTAS EN SOBREGIRO: " WS-TOTAL-SOBREGIRADAS
+
+               MOVE WS-TOTAL-SALDOS TO WS-FORMATO-MONEDA
+               DISPLAY "SALDO TOTAL DE LA CARTERA: " WS-FORMATO-MONEDA
+
+               DISPLAY "MOVIMIENTOS DEL DIA: " WS-CANTIDAD-MOVIMIENTOS
+
+               MOVE WS-TOTAL-DEPOSITOS TO WS-FORMATO-MONEDA
+               DISPLAY "TOTAL DEPOSITADO HOY: " WS-FORMATO-MONEDA
+
+               MOVE WS-TOTAL-GIROS TO WS-FORMATO-MONEDA
+               DISPLAY "TOTAL GIRADO HOY: " WS-FORMATO-MONEDA
+
+               MOVE WS-TOTAL-TRANSFERENCIAS TO WS-FORMATO-MONEDA
+               DISPLAY "TOTAL TRANSFERIDO HOY: " WS-FORMATO-MONEDA
+
+               MOVE WS-TOTAL-ANULACIONES-GIR TO WS-FORMATO-MONEDA
+               DISPLAY "TOTAL ANULACIONES DE GIRO HOY: "
+                   WS-FORMATO-MONEDA
+               MOVE WS-TOTAL-ANULACIONES-DEP TO WS-FORMATO-MONEDA
+               DISPLAY "TOTAL ANULACIONES DE DEPOSITO HOY: "
+                   WS-FORMATO-MONEDA
+
+               MOVE WS-EFECTIVO-DISPENSADO TO WS-FORMATO-MONEDA
+               DISPLAY "EFECTIVO DISPENSADO POR CASSETTE: "
+                   WS-FORMATO-MONEDA
+               MOVE WS-VARIANZA-CASSETTE TO WS-FORMATO-MONEDA
+               DISPLAY "VARIANZA CASSETTE VS GIROS: " WS-FORMATO-MONEDA
+               IF WS-VARIANZA-CASSETTE NOT = 0
+                   DISPLAY "*** DESCUADRE DE CASSETTE DETECTADO ***"
+               END-IF
+
+               MOVE WS-CIERRE-ANTERIOR TO WS-FORMATO-MONEDA
+               DISPLAY "SALDO DE CIERRE ANTERIOR: " WS-FORMATO-MONEDA
+               MOVE WS-SALDO-ESPERADO TO WS-FORMATO-MONEDA
+               DISPLAY "SALDO ESPERADO HOY: " WS-FORMATO-MONEDA
+               MOVE WS-VARIANZA-SALDOS TO WS-FORMATO-MONEDA
+               DISPLAY "VARIANZA DE SALDOS: " WS-FORMATO-MONEDA
+               IF WS-VARIANZA-SALDOS NOT = 0
+                   DISPLAY "*** DESCUADRE DE SALDOS DETECTADO ***"
+               END-IF.
+
+            STOP RUN.
+       END PROGRAM CUADRE-DIARIO.
