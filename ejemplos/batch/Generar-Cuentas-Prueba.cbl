@@ -0,0 +1,200 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2024-11-30
+      * Purpose: Utilidad de QA que genera una cantidad configurable de
+      *          cuentas sinteticas (RUT de formato valido, CLAVE y
+      *          SALDO al azar) en un cuentas.txt nuevo, para probar el
+      *          recorrido de LEER-CUENTA y GIRAR/DEPOSITAR con volumen
+      *          realista sin tener que armar el archivo a mano.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERAR-CUENTAS-PRUEBA.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 30-11-2024.
+       REMARKS. Generador de datos de prueba para cuentas.txt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO "cuentas.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUENTA-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-CUENTAS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-CUENTAS.
+           COPY "CUENTA.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CUENTAS PIC X(2).
+       77 WS-CANTIDAD-REGISTROS PIC 9(5) VALUE 100.
+      *    Cantidad de cuentas sinteticas a generar; ajustar segun el
+      *    volumen que necesite la prueba.
+       77 WS-SALDO-MINIMO PIC 9(8) VALUE 0.
+       77 WS-SALDO-MAXIMO PIC 9(8) VALUE 5000000.
+       77 WS-CLAVE-MINIMA PIC 9(4) VALUE 1000.
+       77 WS-CLAVE-MAXIMA PIC 9(4) VALUE 9999.
+       77 WS-CONTADOR PIC 9(5) COMP VALUE 0.
+       77 WS-TOTAL-GENERADAS PIC 9(5) COMP VALUE 0.
+       77 WS-SEMILLA PIC 9(8) COMP.
+       77 WS-ALEATORIO USAGE COMP-2.
+       77 WS-GEN-CLAVE PIC 9(4).
+       77 WS-GEN-CLAVE-HASH PIC 9(8).
+       77 WS-GEN-SALDO PIC 9(8).
+       77 WS-GEN-TARJETA PIC 9(16).
+       01 WS-GEN-CUERPO PIC 9(8).
+       01 WS-GEN-CUERPO-X REDEFINES WS-GEN-CUERPO PIC X(8).
+       77 WS-GEN-SUMA PIC 9(4) COMP.
+       77 WS-GEN-MULTIPLICADOR PIC 9(1) COMP.
+       77 WS-GEN-RESTO PIC 9(2) COMP.
+       77 WS-GEN-DIGITO PIC 9(1).
+       77 WS-GEN-POS PIC 9(2) COMP.
+       77 WS-GEN-DV PIC X(1).
+       77 WS-GEN-RUT PIC X(10).
+       77 WS-FECHAYHORA PIC X(21).
+       01 WS-FECHAYHORA-FORMATEADA.
+           15 WS-ANIO-FORMATEADO PIC 9(4).
+           15 FILLER PIC X VALUE '-'.
+           15 WS-MES-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE '-'.
+           15 WS-DIA-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ' '.
+           15 WS-HORA-FORMATEADA PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-MINUTO-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-SEGUNDO-FORMATEADO PIC 99.
+       77 WS-FECHA-HOY PIC 9(8).
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- GENERADOR DE CUENTAS DE PRUEBA -----".
+
+            ACCEPT WS-SEMILLA FROM TIME
+            COMPUTE WS-ALEATORIO = FUNCTION RANDOM(WS-SEMILLA)
+
+            PERFORM SETEAR-FECHA-ACTUAL
+
+            OPEN OUTPUT ARCHIVO-CUENTAS
+
+            PERFORM GENERAR-CUENTAS
+                VARYING WS-CONTADOR FROM 1 BY 1
+                UNTIL WS-CONTADOR > WS-CANTIDAD-REGISTROS
+
+            CLOSE ARCHIVO-CUENTAS
+
+            DISPLAY "CUENTAS GENERADAS: " WS-TOTAL-GENERADAS.
+
+            STOP RUN.
+
+            SETEAR-FECHA-ACTUAL.
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHAYHORA
+               MOVE WS-FECHAYHORA(1:4) TO WS-ANIO-FORMATEADO
+               MOVE WS-FECHAYHORA(5:2) TO WS-MES-FORMATEADO
+               MOVE WS-FECHAYHORA(7:2) TO WS-DIA-FORMATEADO
+               MOVE WS-FECHAYHORA(9:2) TO WS-HORA-FORMATEADA
+               MOVE WS-FECHAYHORA(11:2) TO WS-MINUTO-FORMATEADO
+               MOVE WS-FECHAYHORA(13:2) TO WS-SEGUNDO-FORMATEADO
+               COMPUTE WS-FECHA-HOY =
+                   (WS-ANIO-FORMATEADO * 10000)
+                   + (WS-MES-FORMATEADO * 100)
+                   + WS-DIA-FORMATEADO.
+
+            CALCULAR-DV-GENERADO.
+      *        Aplica el mismo algoritmo de digito verificador (modulo
+      *        11) que usa CAJERO-AUTOMATICO, para que el RUT generado
+      *        sea aceptado por VALIDAR-DIGITO-VERIFICADOR.
+               MOVE 0 TO WS-GEN-SUMA
+               MOVE 2 TO WS-GEN-MULTIPLICADOR
+               PERFORM VARYING WS-GEN-POS FROM 8 BY -1
+                       UNTIL WS-GEN-POS < 1
+                   MOVE WS-GEN-CUERPO-X(WS-GEN-POS:1) TO WS-GEN-DIGITO
+                   COMPUTE WS-GEN-SUMA =
+                       WS-GEN-SUMA +
+                       (WS-GEN-DIGITO * WS-GEN-MULTIPLICADOR)
+                   ADD 1 TO WS-GEN-MULTIPLICADOR
+                   IF WS-GEN-MULTIPLICADOR > 7
+                       MOVE 2 TO WS-GEN-MULTIPLICADOR
+                   END-IF
+               END-PERFORM
+
+               COMPUTE WS-GEN-RESTO = 11 - FUNCTION MOD(WS-GEN-SUMA, 11)
+
+               EVALUATE WS-GEN-RESTO
+                   WHEN 11
+                       MOVE '0' TO WS-GEN-DV
+                   WHEN 10
+                       MOVE 'K' TO WS-GEN-DV
+                   WHEN OTHER
+                       MOVE WS-GEN-RESTO TO WS-GEN-DIGITO
+                       MOVE WS-GEN-DIGITO TO WS-GEN-DV
+               END-EVALUATE.
+
+            ARMAR-RUT-GENERADO.
+      *        Cuerpo unico y correlativo (evita choques de clave) mas
+      *        digito verificador calculado, formando un RUT valido.
+               COMPUTE WS-GEN-CUERPO = 10000000 + WS-CONTADOR
+               PERFORM CALCULAR-DV-GENERADO
+               MOVE SPACES TO WS-GEN-RUT
+               STRING
+                   WS-GEN-CUERPO-X DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-GEN-DV DELIMITED BY SIZE
+                   INTO WS-GEN-RUT
+               END-STRING.
+
+            GENERAR-CUENTAS.
+      *        Arma un registro de CUENTA con RUT valido y CLAVE/SALDO
+      *        al azar dentro de los rangos configurados, y lo escribe
+      *        en el archivo indexado nuevo.
+               PERFORM ARMAR-RUT-GENERADO
+
+               COMPUTE WS-ALEATORIO = FUNCTION RANDOM
+               COMPUTE WS-GEN-CLAVE =
+                   WS-CLAVE-MINIMA +
+                   FUNCTION MOD
+                       (WS-ALEATORIO * 1000000,
+                       WS-CLAVE-MAXIMA - WS-CLAVE-MINIMA + 1)
+               COMPUTE WS-GEN-CLAVE-HASH =
+                   FUNCTION MOD
+                       ((WS-GEN-CLAVE * 7919) + 104729, 100000000)
+
+               COMPUTE WS-ALEATORIO = FUNCTION RANDOM
+               COMPUTE WS-GEN-SALDO =
+                   WS-SALDO-MINIMO +
+                   FUNCTION MOD
+                       (WS-ALEATORIO * 1000000,
+                       WS-SALDO-MAXIMO - WS-SALDO-MINIMO + 1)
+
+               COMPUTE WS-ALEATORIO = FUNCTION RANDOM
+               COMPUTE WS-GEN-TARJETA =
+                   WS-ALEATORIO * 9999999999999999
+
+               MOVE WS-GEN-RUT TO RUT
+               MOVE 1 TO NUM-CUENTA
+               MOVE WS-GEN-CLAVE-HASH TO CLAVE
+               MOVE WS-GEN-SALDO TO SALDO
+               MOVE 0 TO INTENTOS-FALLIDOS
+               MOVE 'N' TO CUENTA-BLOQUEADA
+               MOVE 500000 TO LIMITE-GIRO-DIARIO
+               MOVE 0 TO FECHA-ULTIMO-GIRO
+               MOVE 0 TO MONTO-GIRADO-HOY
+               MOVE 0 TO LIMITE-SOBREGIRO
+               MOVE "CLP" TO MONEDA-CUENTA
+               MOVE WS-FECHA-HOY TO FECHA-ULTIMA-ACTIVIDAD
+               MOVE WS-GEN-TARJETA TO NUM-TARJETA
+               MOVE 'N' TO OTP-ACTIVADO
+               MOVE 1 TO PREGUNTA-SEGURIDAD-COD
+               MOVE "PRUEBA" TO RESPUESTA-SEGURIDAD
+
+               WRITE CUENTA
+                   INVALID KEY
+                       DISPLAY
+                           "CUENTA DUPLICADA, SE OMITE: " WS-GEN-RUT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-GENERADAS
+               END-WRITE.
+
+            STOP RUN.
+       END PROGRAM GENERAR-CUENTAS-PRUEBA.
