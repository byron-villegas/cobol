@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2024-11-29
+      * Purpose: Batch nocturno que compara el saldo vigente de cada
+      *          cuenta contra el respaldo fechado del dia anterior
+      *          (generado por ROTAR-CUENTAS) y alerta las cuentas
+      *          cuyo saldo cayo bajo el umbral configurado desde
+      *          entonces, para que sucursal contacte al cliente antes
+      *          de que un GIRAR le sea rechazado por fondos.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALERTA-SALDO-BAJO.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 29-11-2024.
+       REMARKS. Batch de alerta de saldo bajo por comparacion diaria.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO "cuentas.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUENTA-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-CUENTAS.
+           SELECT ARCHIVO-RESPALDO-ANTERIOR
+               ASSIGN TO WS-NOMBRE-RESPALDO-ANTERIOR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RESPALDO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-CUENTAS.
+           COPY "CUENTA.CPY".
+       FD ARCHIVO-RESPALDO-ANTERIOR.
+       01 REGISTRO-RESPALDO.
+          05 RESP-RUT PIC X(10).
+          05 RESP-NUM-CUENTA PIC 9(3).
+          05 RESP-CLAVE PIC 9(8).
+          05 RESP-SALDO PIC S9(8).
+          05 RESP-INTENTOS-FALLIDOS PIC 9(1).
+          05 RESP-CUENTA-BLOQUEADA PIC X(1).
+          05 RESP-LIMITE-GIRO-DIARIO PIC 9(8).
+          05 RESP-FECHA-ULTIMO-GIRO PIC 9(8).
+          05 RESP-MONTO-GIRADO-HOY PIC 9(8).
+          05 RESP-LIMITE-SOBREGIRO PIC 9(8).
+          05 RESP-MONEDA-CUENTA PIC X(3).
+          05 RESP-FECHA-ULTIMA-ACTIVIDAD PIC 9(8).
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CUENTAS PIC X(2).
+       77 WS-STATUS-RESPALDO PIC X(2) VALUE "00".
+       77 WS-NOMBRE-RESPALDO-ANTERIOR PIC X(30).
+       77 WS-UMBRAL-ALERTA PIC 9(8) VALUE 10000.
+      *    Umbral configurado bajo el cual una cuenta se considera en
+      *    riesgo si el dia anterior estaba por encima de el.
+       77 WS-CUENTAS-EOF PIC X VALUE 'N'.
+           88 WS-CUENTAS-FIN-ARCHIVO VALUE 'S'.
+       77 WS-RESPALDO-EOF PIC X VALUE 'N'.
+           88 WS-RESPALDO-FIN-ARCHIVO VALUE 'S'.
+       77 WS-TOTAL-CUENTAS PIC 9(6) COMP VALUE 0.
+       77 WS-TOTAL-ALERTAS PIC 9(6) COMP VALUE 0.
+       01 WS-TABLA-ANTERIOR.
+           05 WS-TABLA-ENTRY OCCURS 500 TIMES.
+               10 TAB-RUT PIC X(10).
+               10 TAB-NUM-CUENTA PIC 9(3).
+               10 TAB-SALDO PIC S9(8).
+       77 WS-TABLA-CANTIDAD PIC 9(4) COMP VALUE 0.
+       77 WS-TABLA-INDICE PIC 9(4) COMP.
+       77 WS-TABLA-LLENA-AVISADA PIC X VALUE 'N'.
+           88 TABLA-LLENA-YA-AVISADA VALUE 'S'.
+       77 WS-SALDO-ANTERIOR-ENCONTRADO PIC X VALUE 'N'.
+           88 SALDO-ANTERIOR-ENCONTRADO VALUE 'S'.
+       77 WS-SALDO-ANTERIOR-VALOR PIC S9(8).
+       77 WS-FECHAYHORA PIC X(21).
+       01 WS-FECHAYHORA-FORMATEADA.
+           15 WS-ANIO-FORMATEADO PIC 9(4).
+           15 FILLER PIC X VALUE '-'.
+           15 WS-MES-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE '-'.
+           15 WS-DIA-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ' '.
+           15 WS-HORA-FORMATEADA PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-MINUTO-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-SEGUNDO-FORMATEADO PIC 99.
+       77 WS-FECHA-HOY PIC 9(8).
+       01 WS-FECHA-AYER PIC 9(8).
+       01 WS-FECHA-AYER-GRUPO REDEFINES WS-FECHA-AYER.
+           05 WS-AYER-ANIO PIC 9(4).
+           05 WS-AYER-MES PIC 99.
+           05 WS-AYER-DIA PIC 99.
+       77 WS-ENTERO-FECHA PIC 9(7).
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- ALERTA DE SALDO BAJO -----------".
+
+            PERFORM CALCULAR-FECHA-AYER.
+
+            PERFORM ARMAR-NOMBRE-RESPALDO-ANTERIOR.
+
+            PERFORM CARGAR-SALDOS-ANTERIORES.
+
+            PERFORM DETECTAR-ALERTAS.
+
+            DISPLAY "CUENTAS REVISADAS: " WS-TOTAL-CUENTAS
+            DISPLAY "ALERTAS DE SALDO BAJO: " WS-TOTAL-ALERTAS.
+
+            STOP RUN.
+
+            SETEAR-FECHA-ACTUAL.
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHAYHORA
+               MOVE WS-FECHAYHORA(1:4) TO WS-ANIO-FORMATEADO
+               MOVE WS-FECHAYHORA(5:2) TO WS-MES-FORMATEADO
+               MOVE WS-FECHAYHORA(7:2) TO WS-DIA-FORMATEADO
+               MOVE WS-FECHAYHORA(9:2) TO WS-HORA-FORMATEADA
+               MOVE WS-FECHAYHORA(11:2) TO WS-MINUTO-FORMATEADO
+               MOVE WS-FECHAYHORA(13:2) TO WS-SEGUNDO-FORMATEADO
+               COMPUTE WS-FECHA-HOY =
+                   (WS-ANIO-FORMATEADO * 10000)
+                   + (WS-MES-FORMATEADO * 100)
+                   + WS-DIA-FORMATEADO.
+
+            CALCULAR-FECHA-AYER.
+      *        Usa los intrinsecos de fecha para restar un dia exacto
+      *        a la fecha de hoy, incluso a traves de fin de mes/anio.
+               PERFORM SETEAR-FECHA-ACTUAL
+               COMPUTE WS-ENTERO-FECHA =
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY) - 1
+               COMPUTE WS-FECHA-AYER =
+                   FUNCTION DATE-OF-INTEGER(WS-ENTERO-FECHA).
+
+            ARMAR-NOMBRE-RESPALDO-ANTERIOR.
+               MOVE SPACES TO WS-NOMBRE-RESPALDO-ANTERIOR
+               STRING
+                   "cuentas-" DELIMITED BY SIZE
+                   WS-AYER-ANIO DELIMITED BY SIZE
+                   WS-AYER-MES DELIMITED BY SIZE
+                   WS-AYER-DIA DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-NOMBRE-RESPALDO-ANTERIOR
+               END-STRING.
+
+            CARGAR-SALDOS-ANTERIORES.
+      *        Carga en memoria el saldo de ayer por cuenta para poder
+      *        compararlo contra el vigente sin tener que reabrir el
+      *        respaldo por cada cuenta. Si no existe el respaldo de
+      *        ayer (por ejemplo, primera corrida), simplemente no hay
+      *        base de comparacion y no se emiten alertas.
+               MOVE 0 TO WS-TABLA-CANTIDAD
+               MOVE 'N' TO WS-TABLA-LLENA-AVISADA
+               OPEN INPUT ARCHIVO-RESPALDO-ANTERIOR
+               IF WS-STATUS-RESPALDO = "35"
+                   DISPLAY
+                       "NO EXISTE RESPALDO DE AYER: "
+                       WS-NOMBRE-RESPALDO-ANTERIOR
+               ELSE
+                   MOVE 'N' TO WS-RESPALDO-EOF
+                   PERFORM UNTIL WS-RESPALDO-FIN-ARCHIVO
+                       READ ARCHIVO-RESPALDO-ANTERIOR
+                           AT END
+                               MOVE 'S' TO WS-RESPALDO-EOF
+                           NOT AT END
+                               IF WS-TABLA-CANTIDAD < 500
+                                   ADD 1 TO WS-TABLA-CANTIDAD
+                                   MOVE RESP-RUT
+                                       TO TAB-RUT(WS-TABLA-CANTIDAD)
+                                   MOVE RESP-NUM-CUENTA
+                                       TO TAB-NUM-CUENTA
+                                           (WS-TABLA-CANTIDAD)
+                                   MOVE RESP-SALDO
+                                       TO TAB-SALDO(WS-TABLA-CANTIDAD)
+                               ELSE
+                                   IF NOT TABLA-LLENA-YA-AVISADA
+                                       DISPLAY
+                                           "TABLA LLENA, DATOS "
+                                           "INCOMPLETOS A PARTIR DE "
+                                           "LA CUENTA " RESP-RUT " "
+                                           RESP-NUM-CUENTA
+                                       MOVE 'S'
+                                           TO WS-TABLA-LLENA-AVISADA
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-RESPALDO-ANTERIOR
+               END-IF.
+
+            BUSCAR-SALDO-ANTERIOR.
+      *        Busqueda lineal en la tabla cargada por RUT y numero de
+      *        cuenta; usa RUT/NUM-CUENTA del registro de
+      *        ARCHIVO-CUENTAS que este posicionado en ese momento.
+               MOVE 'N' TO WS-SALDO-ANTERIOR-ENCONTRADO
+               PERFORM VARYING WS-TABLA-INDICE FROM 1 BY 1
+                       UNTIL WS-TABLA-INDICE > WS-TABLA-CANTIDAD
+                   IF TAB-RUT(WS-TABLA-INDICE) = RUT
+                      AND TAB-NUM-CUENTA(WS-TABLA-INDICE) = NUM-CUENTA
+                       MOVE 'S' TO WS-SALDO-ANTERIOR-ENCONTRADO
+                       MOVE TAB-SALDO(WS-TABLA-INDICE)
+                           TO WS-SALDO-ANTERIOR-VALOR
+                   END-IF
+               END-PERFORM.
+
+            DETECTAR-ALERTAS.
+      *        Recorre cuentas.txt completo y alerta las cuentas que
+      *        ayer estaban sobre el umbral y hoy cayeron bajo el.
+               MOVE 'N' TO WS-CUENTAS-EOF
+               OPEN INPUT ARCHIVO-CUENTAS
+               DISPLAY "RUT         CUENTA  SALDO AYER  SALDO HOY"
+               PERFORM UNTIL WS-CUENTAS-FIN-ARCHIVO
+                   READ ARCHIVO-CUENTAS NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-CUENTAS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-CUENTAS
+                           PERFORM BUSCAR-SALDO-ANTERIOR
+                           IF SALDO-ANTERIOR-ENCONTRADO
+                              AND WS-SALDO-ANTERIOR-VALOR
+                                  >= WS-UMBRAL-ALERTA
+                              AND SALDO < WS-UMBRAL-ALERTA
+                               ADD 1 TO WS-TOTAL-ALERTAS
+                               DISPLAY
+                                   RUT " " NUM-CUENTA "     "
+                                   WS-SALDO-ANTERIOR-VALOR "     "
+                                   SALDO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-CUENTAS.
+
+            STOP RUN.
+       END PROGRAM ALERTA-SALDO-BAJO.
