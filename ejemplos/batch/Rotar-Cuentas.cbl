@@ -0,0 +1,239 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2024-11-25
+      * Purpose: Batch nocturno que respalda cuentas.txt completo en un
+      *          archivo fechado (cuentas-AAAAMMDD.txt), previo a los
+      *          demas procesos batch de cierre.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROTAR-CUENTAS.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 25-11-2024.
+       REMARKS. Batch de respaldo/rotacion diaria de cuentas.txt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO "cuentas.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUENTA-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-CUENTAS.
+           SELECT ARCHIVO-RESPALDO ASSIGN TO WS-NOMBRE-RESPALDO
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO "rotar_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPOINT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-CUENTAS.
+           COPY "CUENTA.CPY".
+       FD ARCHIVO-CHECKPOINT.
+       01 REGISTRO-CHECKPOINT.
+          05 CKPT-RUT PIC X(10).
+          05 CKPT-NUM-CUENTA PIC 9(3).
+          05 CKPT-CANTIDAD PIC 9(6).
+          05 CKPT-NOMBRE-RESPALDO PIC X(30).
+       FD ARCHIVO-RESPALDO.
+       01 REGISTRO-RESPALDO.
+          05 RESP-RUT PIC X(10).
+          05 RESP-NUM-CUENTA PIC 9(3).
+          05 RESP-CLAVE PIC 9(8).
+          05 RESP-SALDO PIC S9(8).
+          05 RESP-INTENTOS-FALLIDOS PIC 9(1).
+          05 RESP-CUENTA-BLOQUEADA PIC X(1).
+          05 RESP-LIMITE-GIRO-DIARIO PIC 9(8).
+          05 RESP-FECHA-ULTIMO-GIRO PIC 9(8).
+          05 RESP-MONTO-GIRADO-HOY PIC 9(8).
+          05 RESP-LIMITE-SOBREGIRO PIC 9(8).
+          05 RESP-MONEDA-CUENTA PIC X(3).
+          05 RESP-FECHA-ULTIMA-ACTIVIDAD PIC 9(8).
+          05 RESP-NUM-TARJETA PIC 9(16).
+          05 RESP-OTP-ACTIVADO PIC X(1).
+          05 RESP-PREGUNTA-SEGURIDAD-COD PIC 9(1).
+          05 RESP-RESPUESTA-SEGURIDAD PIC X(20).
+          05 RESP-RUT-SECUNDARIO PIC X(10).
+          05 RESP-CLAVE-SECUNDARIA PIC 9(8).
+          05 RESP-ES-SUPERVISOR PIC X(1).
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CUENTAS PIC X(2).
+       77 WS-NOMBRE-RESPALDO PIC X(30).
+       77 WS-CUENTAS-EOF PIC X VALUE 'N'.
+           88 WS-CUENTAS-FIN-ARCHIVO VALUE 'S'.
+       77 WS-TOTAL-RESPALDADAS PIC 9(6) COMP VALUE 0.
+       77 WS-STATUS-CHECKPOINT PIC X(2) VALUE "00".
+       77 WS-CHECKPOINT-EXISTE PIC X VALUE 'N'.
+           88 WS-HAY-CHECKPOINT VALUE 'S'.
+       77 WS-INTERVALO-CHECKPOINT PIC 9(3) COMP VALUE 100.
+       77 WS-CANTIDAD-DESDE-CHECKPOINT PIC 9(3) COMP VALUE 0.
+       77 WS-FECHAYHORA PIC X(21).
+       01 WS-FECHAYHORA-FORMATEADA.
+           15 WS-ANIO-FORMATEADO PIC 9(4).
+           15 FILLER PIC X VALUE '-'.
+           15 WS-MES-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE '-'.
+           15 WS-DIA-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ' '.
+           15 WS-HORA-FORMATEADA PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-MINUTO-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-SEGUNDO-FORMATEADO PIC 99.
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- ROTACION DE CUENTAS -----------".
+
+            PERFORM SETEAR-FECHA-ACTUAL.
+
+            PERFORM LEER-CHECKPOINT.
+
+      *        Si se esta reanudando una corrida cortada, se reutiliza
+      *        el nombre de respaldo que esa corrida ya venia
+      *        llenando; de lo contrario se recalcula el nombre segun
+      *        la fecha de hoy. Recalcularlo siempre, incluso al
+      *        reanudar, dejaria el respaldo del dia anterior
+      *        incompleto si el batch se reintenta un dia despues.
+            IF WS-HAY-CHECKPOINT
+                MOVE CKPT-NOMBRE-RESPALDO TO WS-NOMBRE-RESPALDO
+            ELSE
+                PERFORM ARMAR-NOMBRE-RESPALDO
+            END-IF.
+
+            PERFORM RESPALDAR-CUENTAS.
+
+            DISPLAY "ARCHIVO DE RESPALDO GENERADO: " WS-NOMBRE-RESPALDO
+            DISPLAY "CUENTAS RESPALDADAS: " WS-TOTAL-RESPALDADAS.
+
+            STOP RUN.
+
+            SETEAR-FECHA-ACTUAL.
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHAYHORA
+               MOVE WS-FECHAYHORA(1:4) TO WS-ANIO-FORMATEADO
+               MOVE WS-FECHAYHORA(5:2) TO WS-MES-FORMATEADO
+               MOVE WS-FECHAYHORA(7:2) TO WS-DIA-FORMATEADO
+               MOVE WS-FECHAYHORA(9:2) TO WS-HORA-FORMATEADA
+               MOVE WS-FECHAYHORA(11:2) TO WS-MINUTO-FORMATEADO
+               MOVE WS-FECHAYHORA(13:2) TO WS-SEGUNDO-FORMATEADO.
+
+            ARMAR-NOMBRE-RESPALDO.
+      *        Construye el nombre cuentas-AAAAMMDD.txt para que cada
+      *        corrida nocturna deje su propio respaldo fechado.
+               MOVE SPACES TO WS-NOMBRE-RESPALDO
+               STRING
+                   "cuentas-" DELIMITED BY SIZE
+                   WS-ANIO-FORMATEADO DELIMITED BY SIZE
+                   WS-MES-FORMATEADO DELIMITED BY SIZE
+                   WS-DIA-FORMATEADO DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-NOMBRE-RESPALDO
+               END-STRING.
+
+            RESPALDAR-CUENTAS.
+      *        Recorre cuentas.txt completo (sin usar la clave, salvo
+      *        para reanudar) y deja una copia plana en el archivo de
+      *        respaldo del dia. Si existe un checkpoint de una corrida
+      *        anterior que no termino, retoma desde ahi en vez de
+      *        partir de cero.
+               MOVE 'N' TO WS-CUENTAS-EOF
+               OPEN INPUT ARCHIVO-CUENTAS
+               IF WS-HAY-CHECKPOINT
+                   DISPLAY
+                       "REANUDANDO RESPALDO DESDE CHECKPOINT: "
+                       CKPT-RUT "-" CKPT-NUM-CUENTA
+                   MOVE CKPT-CANTIDAD TO WS-TOTAL-RESPALDADAS
+                   MOVE CKPT-RUT TO RUT
+                   MOVE CKPT-NUM-CUENTA TO NUM-CUENTA
+                   START ARCHIVO-CUENTAS
+                       KEY IS GREATER THAN CUENTA-CLAVE
+                       INVALID KEY
+                           MOVE 'S' TO WS-CUENTAS-EOF
+                   END-START
+                   OPEN EXTEND ARCHIVO-RESPALDO
+               ELSE
+                   OPEN OUTPUT ARCHIVO-RESPALDO
+               END-IF
+
+               PERFORM UNTIL WS-CUENTAS-FIN-ARCHIVO
+                   READ ARCHIVO-CUENTAS NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-CUENTAS-EOF
+                       NOT AT END
+                           MOVE RUT TO RESP-RUT
+                           MOVE NUM-CUENTA TO RESP-NUM-CUENTA
+                           MOVE CLAVE TO RESP-CLAVE
+                           MOVE SALDO TO RESP-SALDO
+                           MOVE INTENTOS-FALLIDOS
+                               TO RESP-INTENTOS-FALLIDOS
+                           MOVE CUENTA-BLOQUEADA
+                               TO RESP-CUENTA-BLOQUEADA
+                           MOVE LIMITE-GIRO-DIARIO
+                               TO RESP-LIMITE-GIRO-DIARIO
+                           MOVE FECHA-ULTIMO-GIRO
+                               TO RESP-FECHA-ULTIMO-GIRO
+                           MOVE MONTO-GIRADO-HOY
+                               TO RESP-MONTO-GIRADO-HOY
+                           MOVE LIMITE-SOBREGIRO
+                               TO RESP-LIMITE-SOBREGIRO
+                           MOVE MONEDA-CUENTA TO RESP-MONEDA-CUENTA
+                           MOVE FECHA-ULTIMA-ACTIVIDAD
+                               TO RESP-FECHA-ULTIMA-ACTIVIDAD
+                           MOVE NUM-TARJETA TO RESP-NUM-TARJETA
+                           MOVE OTP-ACTIVADO TO RESP-OTP-ACTIVADO
+                           MOVE PREGUNTA-SEGURIDAD-COD
+                               TO RESP-PREGUNTA-SEGURIDAD-COD
+                           MOVE RESPUESTA-SEGURIDAD
+                               TO RESP-RESPUESTA-SEGURIDAD
+                           MOVE RUT-SECUNDARIO TO RESP-RUT-SECUNDARIO
+                           MOVE CLAVE-SECUNDARIA
+                               TO RESP-CLAVE-SECUNDARIA
+                           MOVE ES-SUPERVISOR TO RESP-ES-SUPERVISOR
+                           WRITE REGISTRO-RESPALDO
+                           ADD 1 TO WS-TOTAL-RESPALDADAS
+                           ADD 1 TO WS-CANTIDAD-DESDE-CHECKPOINT
+                           IF WS-CANTIDAD-DESDE-CHECKPOINT
+                               >= WS-INTERVALO-CHECKPOINT
+                               PERFORM GRABAR-CHECKPOINT
+                               MOVE 0 TO WS-CANTIDAD-DESDE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-CUENTAS
+               CLOSE ARCHIVO-RESPALDO
+               PERFORM BORRAR-CHECKPOINT.
+
+            LEER-CHECKPOINT.
+      *        Si una corrida anterior dejo un checkpoint pendiente
+      *        (no llego a BORRAR-CHECKPOINT), lo recupera para
+      *        reanudar el respaldo justo despues de esa cuenta.
+               MOVE 'N' TO WS-CHECKPOINT-EXISTE
+               OPEN INPUT ARCHIVO-CHECKPOINT
+               IF WS-STATUS-CHECKPOINT NOT = "35"
+                   READ ARCHIVO-CHECKPOINT
+                       AT END
+                           MOVE 'N' TO WS-CHECKPOINT-EXISTE
+                       NOT AT END
+                           MOVE 'S' TO WS-CHECKPOINT-EXISTE
+                   END-READ
+                   CLOSE ARCHIVO-CHECKPOINT
+               END-IF.
+
+            GRABAR-CHECKPOINT.
+      *        Deja constancia de la ultima cuenta respaldada, para
+      *        poder reanudar el proceso si se corta a mitad de camino.
+               OPEN OUTPUT ARCHIVO-CHECKPOINT
+               MOVE RUT TO CKPT-RUT
+               MOVE NUM-CUENTA TO CKPT-NUM-CUENTA
+               MOVE WS-TOTAL-RESPALDADAS TO CKPT-CANTIDAD
+               MOVE WS-NOMBRE-RESPALDO TO CKPT-NOMBRE-RESPALDO
+               WRITE REGISTRO-CHECKPOINT
+               CLOSE ARCHIVO-CHECKPOINT.
+
+            BORRAR-CHECKPOINT.
+      *        Corrida terminada sin cortes: el checkpoint ya no sirve.
+               OPEN OUTPUT ARCHIVO-CHECKPOINT
+               CLOSE ARCHIVO-CHECKPOINT.
+
+            STOP RUN.
+       END PROGRAM ROTAR-CUENTAS.
