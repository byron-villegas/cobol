@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2025-01-15
+      * Purpose: Utilidad de QA que origina un prestamo sintetico para
+      *          cada cuenta ya existente en cuentas.txt, dejando
+      *          prestamos.txt listo para poder ejercitar PAGAR-PRESTAMO
+      *          desde un despliegue nuevo sin tener que armar el
+      *          archivo a mano.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERAR-PRESTAMOS-PRUEBA.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 15-01-2025.
+       REMARKS. Generador de datos de prueba para prestamos.txt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO "cuentas.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUENTA-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-CUENTAS.
+           SELECT ARCHIVO-PRESTAMOS ASSIGN TO "prestamos.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRESTAMO-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-PRESTAMOS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-CUENTAS.
+           COPY "CUENTA.CPY".
+       FD ARCHIVO-PRESTAMOS.
+           COPY "PRESTAMO.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CUENTAS PIC X(2).
+       77 WS-STATUS-PRESTAMOS PIC X(2).
+       77 WS-CUENTAS-EOF PIC X VALUE 'N'.
+           88 WS-CUENTAS-FIN-ARCHIVO VALUE 'S'.
+       77 WS-MONTO-MINIMO PIC 9(8) VALUE 100000.
+       77 WS-MONTO-MAXIMO PIC 9(8) VALUE 3000000.
+      *    Rango del capital original del prestamo sintetico, en el
+      *    mismo orden de magnitud que WS-SALDO-MAXIMO usa para cuentas.
+       77 WS-PLAZO-DIAS PIC 9(4) VALUE 360.
+      *    Plazo fijo, en dias, hasta FECHA-VENCIMIENTO-PAGO.
+       77 WS-TOTAL-GENERADOS PIC 9(5) COMP VALUE 0.
+       77 WS-SEMILLA PIC 9(8) COMP.
+       77 WS-ALEATORIO USAGE COMP-2.
+       77 WS-GEN-MONTO PIC 9(8).
+       77 WS-GEN-ENTERO-FECHA PIC 9(8) COMP.
+       77 WS-FECHAYHORA PIC X(21).
+       01 WS-FECHAYHORA-FORMATEADA.
+           15 WS-ANIO-FORMATEADO PIC 9(4).
+           15 FILLER PIC X VALUE '-'.
+           15 WS-MES-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE '-'.
+           15 WS-DIA-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ' '.
+           15 WS-HORA-FORMATEADA PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-MINUTO-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-SEGUNDO-FORMATEADO PIC 99.
+       77 WS-FECHA-HOY PIC 9(8).
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- GENERADOR DE PRESTAMOS DE PRUEBA ---".
+
+            ACCEPT WS-SEMILLA FROM TIME
+            COMPUTE WS-ALEATORIO = FUNCTION RANDOM(WS-SEMILLA)
+
+            PERFORM SETEAR-FECHA-ACTUAL
+
+            PERFORM GENERAR-PRESTAMOS
+
+            DISPLAY "PRESTAMOS GENERADOS: " WS-TOTAL-GENERADOS.
+
+            STOP RUN.
+
+            SETEAR-FECHA-ACTUAL.
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHAYHORA
+               MOVE WS-FECHAYHORA(1:4) TO WS-ANIO-FORMATEADO
+               MOVE WS-FECHAYHORA(5:2) TO WS-MES-FORMATEADO
+               MOVE WS-FECHAYHORA(7:2) TO WS-DIA-FORMATEADO
+               MOVE WS-FECHAYHORA(9:2) TO WS-HORA-FORMATEADA
+               MOVE WS-FECHAYHORA(11:2) TO WS-MINUTO-FORMATEADO
+               MOVE WS-FECHAYHORA(13:2) TO WS-SEGUNDO-FORMATEADO
+               COMPUTE WS-FECHA-HOY =
+                   (WS-ANIO-FORMATEADO * 10000)
+                   + (WS-MES-FORMATEADO * 100)
+                   + WS-DIA-FORMATEADO.
+
+            GENERAR-PRESTAMOS.
+      *        Recorre cuentas.txt completo y le origina a cada cuenta
+      *        un unico prestamo (NUM-PRESTAMO 1) con capital al azar
+      *        dentro del rango configurado, a tasa fija y a
+      *        WS-PLAZO-DIAS desde hoy.
+               MOVE 'N' TO WS-CUENTAS-EOF
+               OPEN INPUT ARCHIVO-CUENTAS
+               OPEN OUTPUT ARCHIVO-PRESTAMOS
+               PERFORM UNTIL WS-CUENTAS-FIN-ARCHIVO
+                   READ ARCHIVO-CUENTAS NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-CUENTAS-EOF
+                       NOT AT END
+                           PERFORM ORIGINAR-PRESTAMO
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-CUENTAS
+               CLOSE ARCHIVO-PRESTAMOS.
+
+            ORIGINAR-PRESTAMO.
+      *        Arma un registro de PRESTAMO para la cuenta leida y lo
+      *        escribe en el archivo indexado nuevo.
+               COMPUTE WS-ALEATORIO = FUNCTION RANDOM
+               COMPUTE WS-GEN-MONTO =
+                   WS-MONTO-MINIMO +
+                   FUNCTION MOD
+                       (WS-ALEATORIO * 1000000,
+                       WS-MONTO-MAXIMO - WS-MONTO-MINIMO + 1)
+
+               COMPUTE WS-GEN-ENTERO-FECHA =
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY)
+                   + WS-PLAZO-DIAS
+
+               MOVE RUT TO PRESTAMO-RUT
+               MOVE 1 TO NUM-PRESTAMO
+               MOVE WS-GEN-MONTO TO MONTO-PRINCIPAL
+               MOVE 0.0150 TO TASA-INTERES
+               COMPUTE FECHA-VENCIMIENTO-PAGO =
+                   FUNCTION DATE-OF-INTEGER(WS-GEN-ENTERO-FECHA)
+               MOVE WS-GEN-MONTO TO SALDO-PRESTAMO
+
+               WRITE PRESTAMO
+                   INVALID KEY
+                       DISPLAY
+                           "PRESTAMO DUPLICADO, SE OMITE: " RUT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-GENERADOS
+               END-WRITE.
+
+            STOP RUN.
+       END PROGRAM GENERAR-PRESTAMOS-PRUEBA.
