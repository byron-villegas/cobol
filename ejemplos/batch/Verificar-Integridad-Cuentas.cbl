@@ -0,0 +1,222 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2024-12-02
+      * Purpose: Depuracion masiva de ARCHIVO-CUENTAS: revalida el
+      *          digito verificador de cada RUT con el mismo algoritmo
+      *          de INGRESAR-RUT/VALIDAR-DIGITO-VERIFICADOR, detecta
+      *          NUM-TARJETA repetido entre cuentas distintas y SALDO
+      *          fuera de rango, dejando un reporte de excepciones para
+      *          que el personal lo corrija antes del dia habil
+      *          siguiente.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERIFICAR-INTEGRIDAD-CUENTAS.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 02-12-2024.
+       REMARKS. Scrub de integridad de cuentas.txt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO "cuentas.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUENTA-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-CUENTAS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-CUENTAS.
+           COPY "CUENTA.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CUENTAS PIC X(2).
+       77 WS-CUENTAS-EOF PIC X VALUE 'N'.
+           88 WS-CUENTAS-FIN-ARCHIVO VALUE 'S'.
+       77 WS-TOTAL-LEIDAS PIC 9(6) COMP VALUE 0.
+       77 WS-TOTAL-EXCEPCIONES PIC 9(6) COMP VALUE 0.
+      *    Reutiliza el mismo algoritmo de digito verificador (modulo
+      *    11) que INGRESAR-RUT/VALIDAR-DIGITO-VERIFICADOR en
+      *    CAJERO-AUTOMATICO, para que un RUT aceptado en el login
+      *    tampoco quede marcado aqui como excepcion.
+       77 WS-SCR-RUT-CUERPO PIC X(8).
+       77 WS-SCR-RUT-DV PIC X(1).
+       77 WS-SCR-RUT-DV-CALCULADO PIC X(1).
+       77 WS-SCR-RUT-DIGITO PIC 9(1).
+       77 WS-SCR-RUT-DIGITO-DV PIC 9(1).
+       77 WS-SCR-RUT-SUMA PIC 9(4) COMP.
+       77 WS-SCR-RUT-MULTIPLICADOR PIC 9(1) COMP.
+       77 WS-SCR-RUT-RESTO PIC 9(2) COMP.
+       77 WS-SCR-RUT-POS PIC 9(2) COMP.
+       77 WS-SCR-RUT-DV-VALIDO PIC X VALUE 'N'.
+       77 WS-SCR-CANTIDAD-GUION PIC 9(2) COMP.
+       77 WS-SCR-GUION PIC X VALUE '-'.
+      *    Tabla en memoria de NUM-TARJETA ya vistos, para detectar una
+      *    misma tarjeta asignada por error a mas de una cuenta.
+       77 WS-SCR-CANTIDAD-TARJETAS PIC 9(4) COMP VALUE 0.
+       01 WS-SCR-TABLA-TARJETAS.
+           05 WS-SCR-TARJETA-ENTRY OCCURS 2000 TIMES
+              INDEXED BY WS-SCR-TARJETA-IDX.
+               10 WS-SCR-TARJETA-NUM PIC 9(16).
+               10 WS-SCR-TARJETA-RUT PIC X(10).
+       77 WS-SCR-TARJETA-DUPLICADA PIC X VALUE 'N'.
+           88 WS-SCR-TARJETA-ES-DUPLICADA VALUE 'S'.
+       77 WS-SCR-TARJETA-RUT-ORIGINAL PIC X(10).
+       77 WS-SCR-BUSCA-IDX PIC 9(4) COMP.
+       77 WS-SCR-TABLA-LLENA-AVISADA PIC X VALUE 'N'.
+           88 WS-SCR-TABLA-LLENA-YA-AVISADA VALUE 'S'.
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- SCRUB DE INTEGRIDAD DE CUENTAS -----".
+
+            PERFORM ESCRUTAR-CUENTAS.
+
+            DISPLAY "CUENTAS LEIDAS: " WS-TOTAL-LEIDAS
+            DISPLAY "EXCEPCIONES DETECTADAS: " WS-TOTAL-EXCEPCIONES.
+
+            STOP RUN.
+
+            ESCRUTAR-CUENTAS.
+      *        Recorre ARCHIVO-CUENTAS completo en orden de clave y le
+      *        aplica a cada registro las tres validaciones de
+      *        integridad: formato/digito verificador del RUT, tarjeta
+      *        duplicada y SALDO fuera de rango.
+               MOVE 'N' TO WS-CUENTAS-EOF
+               OPEN INPUT ARCHIVO-CUENTAS
+               PERFORM UNTIL WS-CUENTAS-FIN-ARCHIVO
+                   READ ARCHIVO-CUENTAS NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-CUENTAS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-LEIDAS
+                           PERFORM VALIDAR-RUT-CUENTA
+                           PERFORM VALIDAR-TARJETA-CUENTA
+                           PERFORM VALIDAR-SALDO-CUENTA
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-CUENTAS.
+
+            VALIDAR-RUT-CUENTA.
+      *        Exige exactamente un guion y, si lo tiene, revalida el
+      *        digito verificador con el mismo modulo 11 del login.
+               MOVE 0 TO WS-SCR-CANTIDAD-GUION
+               INSPECT RUT TALLYING WS-SCR-CANTIDAD-GUION
+                   FOR ALL WS-SCR-GUION
+
+               IF WS-SCR-CANTIDAD-GUION NOT = 1
+                   ADD 1 TO WS-TOTAL-EXCEPCIONES
+                   DISPLAY
+                       "RUT CON FORMATO INVALIDO: " RUT
+                       " CUENTA " NUM-CUENTA
+               ELSE
+                   MOVE 'N' TO WS-SCR-RUT-DV-VALIDO
+                   MOVE 0 TO WS-SCR-RUT-SUMA
+                   MOVE 2 TO WS-SCR-RUT-MULTIPLICADOR
+
+                   UNSTRING RUT DELIMITED BY '-'
+                       INTO WS-SCR-RUT-CUERPO WS-SCR-RUT-DV
+
+                   MOVE FUNCTION UPPER-CASE(WS-SCR-RUT-DV)
+                       TO WS-SCR-RUT-DV
+
+                   IF WS-SCR-RUT-CUERPO IS NUMERIC
+                       PERFORM VARYING WS-SCR-RUT-POS FROM 8 BY -1
+                               UNTIL WS-SCR-RUT-POS < 1
+                           MOVE WS-SCR-RUT-CUERPO(WS-SCR-RUT-POS:1)
+                               TO WS-SCR-RUT-DIGITO
+                           COMPUTE WS-SCR-RUT-SUMA =
+                               WS-SCR-RUT-SUMA +
+                               (WS-SCR-RUT-DIGITO
+                                * WS-SCR-RUT-MULTIPLICADOR)
+                           ADD 1 TO WS-SCR-RUT-MULTIPLICADOR
+                           IF WS-SCR-RUT-MULTIPLICADOR > 7
+                               MOVE 2 TO WS-SCR-RUT-MULTIPLICADOR
+                           END-IF
+                       END-PERFORM
+
+                       COMPUTE WS-SCR-RUT-RESTO =
+                           11 - FUNCTION MOD(WS-SCR-RUT-SUMA, 11)
+
+                       EVALUATE WS-SCR-RUT-RESTO
+                           WHEN 11
+                               MOVE '0' TO WS-SCR-RUT-DV-CALCULADO
+                           WHEN 10
+                               MOVE 'K' TO WS-SCR-RUT-DV-CALCULADO
+                           WHEN OTHER
+                               MOVE WS-SCR-RUT-RESTO
+                                   TO WS-SCR-RUT-DIGITO-DV
+                               MOVE WS-SCR-RUT-DIGITO-DV
+                                   TO WS-SCR-RUT-DV-CALCULADO
+                       END-EVALUATE
+
+                       IF WS-SCR-RUT-DV-CALCULADO = WS-SCR-RUT-DV
+                           MOVE 'S' TO WS-SCR-RUT-DV-VALIDO
+                       END-IF
+                   END-IF
+
+                   IF WS-SCR-RUT-DV-VALIDO NOT = 'S'
+                       ADD 1 TO WS-TOTAL-EXCEPCIONES
+                       DISPLAY
+                           "DIGITO VERIFICADOR INVALIDO: " RUT
+                           " CUENTA " NUM-CUENTA
+                   END-IF
+               END-IF.
+
+            VALIDAR-TARJETA-CUENTA.
+      *        Compara NUM-TARJETA contra las ya vistas en registros
+      *        anteriores; una tarjeta en mas de un RUT es un error de
+      *        digitacion en REGISTRO-USUARIO que hay que corregir.
+               IF NUM-TARJETA NOT = 0
+                   MOVE 'N' TO WS-SCR-TARJETA-DUPLICADA
+                   PERFORM VARYING WS-SCR-BUSCA-IDX FROM 1 BY 1
+                           UNTIL WS-SCR-BUSCA-IDX
+                               > WS-SCR-CANTIDAD-TARJETAS
+                       IF WS-SCR-TARJETA-NUM(WS-SCR-BUSCA-IDX)
+                               = NUM-TARJETA
+                           MOVE 'S' TO WS-SCR-TARJETA-DUPLICADA
+                           MOVE WS-SCR-TARJETA-RUT(WS-SCR-BUSCA-IDX)
+                               TO WS-SCR-TARJETA-RUT-ORIGINAL
+                       END-IF
+                   END-PERFORM
+
+                   IF WS-SCR-TARJETA-ES-DUPLICADA
+                       ADD 1 TO WS-TOTAL-EXCEPCIONES
+                       DISPLAY
+                           "TARJETA DUPLICADA: " NUM-TARJETA
+                           " EN " WS-SCR-TARJETA-RUT-ORIGINAL
+                           " Y " RUT
+                   ELSE
+                       IF WS-SCR-CANTIDAD-TARJETAS < 2000
+                           ADD 1 TO WS-SCR-CANTIDAD-TARJETAS
+                           MOVE NUM-TARJETA TO
+                               WS-SCR-TARJETA-NUM
+                                   (WS-SCR-CANTIDAD-TARJETAS)
+                           MOVE RUT TO
+                               WS-SCR-TARJETA-RUT
+                                   (WS-SCR-CANTIDAD-TARJETAS)
+                       ELSE
+                           IF NOT WS-SCR-TABLA-LLENA-YA-AVISADA
+                               DISPLAY
+                                   "TABLA LLENA, DATOS INCOMPLETOS "
+                                   "A PARTIR DE LA CUENTA " RUT
+                               MOVE 'S' TO WS-SCR-TABLA-LLENA-AVISADA
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+
+            VALIDAR-SALDO-CUENTA.
+      *        Un SALDO por debajo del sobregiro autorizado es
+      *        imposible si GIRAR siempre valido el limite antes de
+      *        rebajar; si aparece, es senal de una corrupcion o de un
+      *        ajuste manual del archivo fuera del programa.
+               IF SALDO < 0 AND (SALDO * -1) > LIMITE-SOBREGIRO
+                   ADD 1 TO WS-TOTAL-EXCEPCIONES
+                   DISPLAY
+                       "SALDO FUERA DE RANGO: " RUT
+                       " CUENTA " NUM-CUENTA " SALDO " SALDO
+                       " SOBREGIRO " LIMITE-SOBREGIRO
+               END-IF.
+
+            STOP RUN.
+       END PROGRAM VERIFICAR-INTEGRIDAD-CUENTAS.
