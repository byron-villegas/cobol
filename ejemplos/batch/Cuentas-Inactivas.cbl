@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2024-11-28
+      * Purpose: Reporte batch de cuentas inactivas: recorre
+      *          ARCHIVO-CUENTAS y lista todo RUT sin actividad en los
+      *          ultimos WS-MESES-INACTIVIDAD meses, segun
+      *          FECHA-ULTIMA-ACTIVIDAD, para que cumplimiento pueda
+      *          hacer seguimiento.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUENTAS-INACTIVAS.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 28-11-2024.
+       REMARKS. Batch de deteccion de cuentas dormidas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO "cuentas.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUENTA-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-CUENTAS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-CUENTAS.
+           COPY "CUENTA.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CUENTAS PIC X(2).
+       77 WS-CUENTAS-EOF PIC X VALUE 'N'.
+           88 WS-CUENTAS-FIN-ARCHIVO VALUE 'S'.
+       77 WS-MESES-INACTIVIDAD PIC 9(2) VALUE 6.
+      *    Cantidad de meses sin actividad para considerar la cuenta
+      *    dormida; configurable segun la politica vigente.
+       77 WS-TOTAL-CUENTAS PIC 9(6) COMP VALUE 0.
+       77 WS-TOTAL-INACTIVAS PIC 9(6) COMP VALUE 0.
+       77 WS-FECHAYHORA PIC X(21).
+       01 WS-FECHAYHORA-FORMATEADA.
+           15 WS-ANIO-FORMATEADO PIC 9(4).
+           15 FILLER PIC X VALUE '-'.
+           15 WS-MES-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE '-'.
+           15 WS-DIA-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ' '.
+           15 WS-HORA-FORMATEADA PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-MINUTO-FORMATEADO PIC 99.
+           15 FILLER PIC X VALUE ':'.
+           15 WS-SEGUNDO-FORMATEADO PIC 99.
+       77 WS-FECHA-CORTE PIC 9(8).
+      *    Fecha limite (AAAAMMDD): actividad anterior a esta fecha
+      *    se considera inactividad.
+       77 WS-ANIO-CORTE PIC S9(4) COMP.
+       77 WS-MES-CORTE PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- CUENTAS INACTIVAS -----------".
+
+            PERFORM CALCULAR-FECHA-CORTE.
+
+            PERFORM LISTAR-CUENTAS-INACTIVAS.
+
+            DISPLAY "CUENTAS REVISADAS: " WS-TOTAL-CUENTAS
+            DISPLAY "CUENTAS INACTIVAS: " WS-TOTAL-INACTIVAS.
+
+            STOP RUN.
+
+            SETEAR-FECHA-ACTUAL.
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHAYHORA
+               MOVE WS-FECHAYHORA(1:4) TO WS-ANIO-FORMATEADO
+               MOVE WS-FECHAYHORA(5:2) TO WS-MES-FORMATEADO
+               MOVE WS-FECHAYHORA(7:2) TO WS-DIA-FORMATEADO
+               MOVE WS-FECHAYHORA(9:2) TO WS-HORA-FORMATEADA
+               MOVE WS-FECHAYHORA(11:2) TO WS-MINUTO-FORMATEADO
+               MOVE WS-FECHAYHORA(13:2) TO WS-SEGUNDO-FORMATEADO.
+
+            CALCULAR-FECHA-CORTE.
+      *        Resta WS-MESES-INACTIVIDAD a la fecha de hoy para
+      *        obtener la fecha de corte (aproximada a nivel de mes,
+      *        que es la granularidad que exige este reporte).
+               PERFORM SETEAR-FECHA-ACTUAL
+               MOVE WS-ANIO-FORMATEADO TO WS-ANIO-CORTE
+               MOVE WS-MES-FORMATEADO TO WS-MES-CORTE
+
+               COMPUTE WS-MES-CORTE =
+                   WS-MES-CORTE - WS-MESES-INACTIVIDAD
+               PERFORM UNTIL WS-MES-CORTE > 0
+                   ADD 12 TO WS-MES-CORTE
+                   SUBTRACT 1 FROM WS-ANIO-CORTE
+               END-PERFORM
+
+               COMPUTE WS-FECHA-CORTE =
+                   (WS-ANIO-CORTE * 10000)
+                   + (WS-MES-CORTE * 100)
+                   + WS-DIA-FORMATEADO.
+
+            LISTAR-CUENTAS-INACTIVAS.
+      *        Recorre cuentas.txt completo (sin usar la clave) y
+      *        lista las cuentas cuya ultima actividad es anterior a
+      *        la fecha de corte, o que nunca han tenido actividad.
+               MOVE 'N' TO WS-CUENTAS-EOF
+               OPEN INPUT ARCHIVO-CUENTAS
+               DISPLAY "RUT         CUENTA  ULTIMA ACTIVIDAD"
+               PERFORM UNTIL WS-CUENTAS-FIN-ARCHIVO
+                   READ ARCHIVO-CUENTAS NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-CUENTAS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-CUENTAS
+                           IF FECHA-ULTIMA-ACTIVIDAD < WS-FECHA-CORTE
+                               ADD 1 TO WS-TOTAL-INACTIVAS
+                               DISPLAY
+                                   RUT " " NUM-CUENTA "     "
+                                   FECHA-ULTIMA-ACTIVIDAD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-CUENTAS.
+
+            STOP RUN.
+       END PROGRAM CUENTAS-INACTIVAS.
