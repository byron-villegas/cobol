@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: Byron Stevens Villegas Moya
+      * Date: 2024-11-22
+      * Purpose: Consulta de cuentas para uso exclusivo de un ejecutivo,
+      *          sin exponer la clave del cliente ni modificar el
+      *          registro (solo lectura de ARCHIVO-CUENTAS).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-EJECUTIVO.
+       AUTHOR. BYRON VILLEGAS MOYA.
+       DATE-WRITTEN. 22-11-2024.
+       REMARKS. Utilitario de consulta de cuentas para ejecutivos.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO "cuentas.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUENTA-CLAVE
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS-CUENTAS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-CUENTAS.
+           COPY "CUENTA.CPY".
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-CUENTAS PIC X(2).
+       77 WS-RUT PIC X(10).
+       77 WS-NUM-CUENTA PIC 9(3).
+       77 WS-SUPERVISOR-RUT PIC X(10).
+       77 WS-SUPERVISOR-NUM-CUENTA PIC 9(3).
+       77 WS-SUPERVISOR-CLAVE PIC 9(4).
+       77 WS-SUPERVISOR-CLAVE-HASH PIC 9(8).
+       77 WS-SUPERVISOR-AUTORIZADO PIC X VALUE 'N'.
+           88 SUPERVISOR-AUTORIZADO VALUE 'S'.
+       77 WS-FORMATO-MONEDA PIC -(9)9.
+
+       PROCEDURE DIVISION.
+            DISPLAY "----------- CONSULTA DE CUENTAS -----------".
+
+            PERFORM AUTORIZAR-SUPERVISOR.
+
+            IF NOT SUPERVISOR-AUTORIZADO THEN
+                STOP RUN
+            END-IF.
+
+            DISPLAY "RUT DE LA CUENTA A CONSULTAR: ".
+            ACCEPT WS-RUT.
+            MOVE FUNCTION UPPER-CASE(WS-RUT) TO WS-RUT.
+
+            DISPLAY "NUMERO DE CUENTA A CONSULTAR: ".
+            ACCEPT WS-NUM-CUENTA.
+
+            OPEN INPUT ARCHIVO-CUENTAS.
+            MOVE WS-RUT TO RUT.
+            MOVE WS-NUM-CUENTA TO NUM-CUENTA.
+            READ ARCHIVO-CUENTAS
+                INVALID KEY
+                    DISPLAY "CUENTA NO ENCONTRADA"
+                NOT INVALID KEY
+                    DISPLAY "RUT: " RUT
+                    DISPLAY "NUMERO DE CUENTA: " NUM-CUENTA
+
+                    MOVE SALDO TO WS-FORMATO-MONEDA
+                    DISPLAY "SALDO ACTUAL: " WS-FORMATO-MONEDA
+
+                    DISPLAY "INTENTOS FALLIDOS: " INTENTOS-FALLIDOS
+                    DISPLAY "CUENTA BLOQUEADA: " CUENTA-BLOQUEADA
+
+                    MOVE LIMITE-GIRO-DIARIO TO WS-FORMATO-MONEDA
+                    DISPLAY "LIMITE DE GIRO DIARIO: " WS-FORMATO-MONEDA
+
+                    MOVE MONTO-GIRADO-HOY TO WS-FORMATO-MONEDA
+                    DISPLAY "GIRADO HOY: " WS-FORMATO-MONEDA
+
+                    MOVE LIMITE-SOBREGIRO TO WS-FORMATO-MONEDA
+                    DISPLAY
+                        "LIMITE DE SOBREGIRO: " WS-FORMATO-MONEDA
+
+                    DISPLAY "MONEDA DE LA CUENTA: " MONEDA-CUENTA
+            END-READ.
+            CLOSE ARCHIVO-CUENTAS.
+
+            STOP RUN.
+
+            AUTORIZAR-SUPERVISOR.
+      *        Exige RUT y CLAVE de una cuenta marcada CUENTA-ES-
+      *        SUPERVISOR, validados contra ARCHIVO-CUENTAS igual que
+      *        AUTORIZAR-GIRO-SUPERVISOR en CAJERO-AUTOMATICO, en vez
+      *        de una clave unica compartida entre todos los
+      *        ejecutivos.
+               MOVE 'N' TO WS-SUPERVISOR-AUTORIZADO
+
+               DISPLAY "RUT DEL SUPERVISOR: "
+               ACCEPT WS-SUPERVISOR-RUT
+               MOVE FUNCTION UPPER-CASE(WS-SUPERVISOR-RUT)
+                   TO WS-SUPERVISOR-RUT
+
+               DISPLAY "NUMERO DE CUENTA DEL SUPERVISOR: "
+               ACCEPT WS-SUPERVISOR-NUM-CUENTA
+
+               DISPLAY "CLAVE DEL SUPERVISOR: "
+               ACCEPT WS-SUPERVISOR-CLAVE
+
+               COMPUTE WS-SUPERVISOR-CLAVE-HASH =
+                   FUNCTION MOD
+                       ((WS-SUPERVISOR-CLAVE * 7919) + 104729,
+                        100000000)
+
+               OPEN INPUT ARCHIVO-CUENTAS
+               MOVE WS-SUPERVISOR-RUT TO RUT
+               MOVE WS-SUPERVISOR-NUM-CUENTA TO NUM-CUENTA
+               READ ARCHIVO-CUENTAS
+                   INVALID KEY
+                       DISPLAY "SUPERVISOR NO ENCONTRADO"
+                   NOT INVALID KEY
+                       IF CUENTA-ES-SUPERVISOR
+                          AND WS-SUPERVISOR-CLAVE-HASH = CLAVE THEN
+                           MOVE 'S' TO WS-SUPERVISOR-AUTORIZADO
+                       ELSE
+                           DISPLAY
+                               "CREDENCIALES DE SUPERVISOR INVALIDAS"
+                       END-IF
+               END-READ
+               CLOSE ARCHIVO-CUENTAS.
+       END PROGRAM CONSULTA-EJECUTIVO.
