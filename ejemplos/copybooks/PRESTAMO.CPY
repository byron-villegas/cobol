@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: layout del registro de ARCHIVO-PRESTAMOS
+      * (prestamos.txt). Un cliente puede tener uno o mas prestamos
+      * vigentes, identificados por RUT + NUM-PRESTAMO, guardados aparte
+      * de su(s) cuenta(s) de deposito en ARCHIVO-CUENTAS y enlazados a
+      * ellas solo por el RUT.
+      ******************************************************************
+       01 PRESTAMO.
+          05 PRESTAMO-CLAVE.
+             10 PRESTAMO-RUT PIC X(10).
+             10 NUM-PRESTAMO PIC 9(3).
+          05 MONTO-PRINCIPAL PIC 9(8).
+          05 TASA-INTERES PIC 9V9(4).
+          05 FECHA-VENCIMIENTO-PAGO PIC 9(8).
+          05 SALDO-PRESTAMO PIC 9(8).
