@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: layout del registro de ARCHIVO-ORDENES (ordenes.txt).
+      * Una orden permanente programa una transferencia o un pago de
+      * convenio de monto fijo que el batch nocturno EJECUTAR-ORDENES
+      * repite automaticamente cada ORDEN-INTERVALO-DIAS, sin que el
+      * cliente tenga que digitarla de nuevo en cada sesion.
+      ******************************************************************
+       01 ORDEN-PERMANENTE.
+          05 ORDEN-CLAVE.
+             10 ORDEN-RUT PIC X(10).
+             10 NUM-ORDEN PIC 9(3).
+          05 ORDEN-NUM-CUENTA PIC 9(3).
+          05 ORDEN-TIPO PIC X(3).
+              88 ORDEN-ES-TRANSFERENCIA VALUE "TRA".
+              88 ORDEN-ES-PAGO VALUE "PAG".
+          05 ORDEN-RUT-DESTINO PIC X(10).
+          05 ORDEN-NUM-CUENTA-DESTINO PIC 9(3).
+          05 ORDEN-CODIGO-BILLER PIC X(6).
+          05 ORDEN-MONTO PIC 9(8).
+          05 ORDEN-INTERVALO-DIAS PIC 9(3).
+          05 ORDEN-FECHA-PROXIMO-PAGO PIC 9(8).
+          05 ORDEN-ACTIVA PIC X(1) VALUE 'S'.
+              88 ORDEN-ESTA-ACTIVA VALUE 'S'.
