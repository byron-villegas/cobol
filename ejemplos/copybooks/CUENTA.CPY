@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook: layout del registro de ARCHIVO-CUENTAS (cuentas.txt).
+      * Compartido por CAJERO-AUTOMATICO y los programas de soporte
+      * (consulta de saldo por ejecutivo, desbloqueo de cuentas,
+      * procesos batch) para que todos lean/escriban el mismo formato.
+      ******************************************************************
+       01 CUENTA.
+          05 CUENTA-CLAVE.
+             10 RUT PIC X(10).
+             10 NUM-CUENTA PIC 9(3).
+          05 CLAVE PIC 9(8).
+          05 SALDO PIC S9(8).
+          05 INTENTOS-FALLIDOS PIC 9(1).
+          05 CUENTA-BLOQUEADA PIC X(1).
+              88 CUENTA-ESTA-BLOQUEADA VALUE 'S'.
+          05 LIMITE-GIRO-DIARIO PIC 9(8).
+          05 FECHA-ULTIMO-GIRO PIC 9(8).
+          05 MONTO-GIRADO-HOY PIC 9(8).
+          05 LIMITE-SOBREGIRO PIC 9(8).
+          05 MONEDA-CUENTA PIC X(3) VALUE "CLP".
+              88 MONEDA-ES-CLP VALUE "CLP".
+              88 MONEDA-ES-USD VALUE "USD".
+              88 MONEDA-ES-VALIDA VALUE "CLP" "USD".
+          05 FECHA-ULTIMA-ACTIVIDAD PIC 9(8) VALUE 0.
+          05 NUM-TARJETA PIC 9(16) VALUE 0.
+          05 OTP-ACTIVADO PIC X(1) VALUE 'N'.
+              88 OTP-ESTA-ACTIVADO VALUE 'S'.
+          05 PREGUNTA-SEGURIDAD-COD PIC 9(1) VALUE 1.
+          05 RESPUESTA-SEGURIDAD PIC X(20) VALUE SPACES.
+          05 RUT-SECUNDARIO PIC X(10) VALUE SPACES.
+          05 CLAVE-SECUNDARIA PIC 9(8) VALUE 0.
+          05 ES-SUPERVISOR PIC X(1) VALUE 'N'.
+              88 CUENTA-ES-SUPERVISOR VALUE 'S'.
