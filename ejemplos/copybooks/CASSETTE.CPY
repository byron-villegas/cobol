@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: layout de la existencia de billetes del cajero
+      * (cassette.txt), de mayor a menor denominacion. Compartido por
+      * CAJERO-AUTOMATICO, que arma vueltos y descuenta esta tabla, y
+      * por CUADRE-DIARIO, que la lee para conciliar el efectivo
+      * entregado contra los giros de la bitacora.
+      ******************************************************************
+       01 WS-CASSETTE-INICIAL.
+           05 FILLER PIC 9(5) VALUE 20000.
+           05 FILLER PIC 9(4) VALUE 0100.
+           05 FILLER PIC 9(5) VALUE 10000.
+           05 FILLER PIC 9(4) VALUE 0100.
+           05 FILLER PIC 9(5) VALUE 05000.
+           05 FILLER PIC 9(4) VALUE 0100.
+           05 FILLER PIC 9(5) VALUE 02000.
+           05 FILLER PIC 9(4) VALUE 0100.
+           05 FILLER PIC 9(5) VALUE 01000.
+           05 FILLER PIC 9(4) VALUE 0100.
+       01 WS-CASSETTE REDEFINES WS-CASSETTE-INICIAL.
+           05 WS-CASSETTE-ENTRY OCCURS 5 TIMES.
+               10 WS-CASSETTE-DENOMINACION PIC 9(5).
+               10 WS-CASSETTE-CANTIDAD PIC 9(4).
